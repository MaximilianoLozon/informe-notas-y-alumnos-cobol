@@ -0,0 +1,257 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. PGRECNOT.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+      * OPTIONAL EVITA ERROR DE APERTURA SI EL ARCHIVO NO EXISTE TODAVIA
+       SELECT OPTIONAL ALUMNOS     ASSIGN TO "ALUMNOS.dat"
+                                       ORGANIZATION IS LINE SEQUENTIAL
+                                           FILE STATUS IS WS-FS-ALU.
+       SELECT OPTIONAL MATERIAS    ASSIGN TO "MATERIAS.dat"
+                                       ORGANIZATION IS LINE SEQUENTIAL
+                                           FILE STATUS IS WS-FS-MAT.
+       SELECT OPTIONAL NOTAS       ASSIGN TO "NOTAS.dat"
+                                       ORGANIZATION IS LINE SEQUENTIAL
+                                           FILE STATUS IS WS-FS-NOT.
+      * LISTADO DE EXCEPCIONES DE ESTA CORRIDA
+       SELECT EXCEPCIONES          ASSIGN TO "EXCEPCIONES.dat"
+                                       ORGANIZATION IS LINE SEQUENTIAL
+                                           FILE STATUS IS WS-FS-EXC.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD ALUMNOS.
+           01 ALUMNOS-REGISTRO.
+              05 ALU-NRO-ALUMNO PIC 9(4).
+              05 FILLER PIC X(43).
+
+       FD MATERIAS.
+           01 MATERIAS-REGISTRO.
+              05 MAT-CODIGO PIC 99.
+              05 FILLER PIC X(47).
+
+       FD NOTAS.
+           01 NOTAS-ALUMNOS.
+              05 NOT-NRO-ALUMNO PIC 9(4).
+              05 NOT-NRO-MATERIA PIC 99.
+              05 NOT-ANIO PIC 9(4).
+              05 NOT-MES PIC 99.
+              05 NOT-NOTA PIC 99V9.
+
+       FD EXCEPCIONES.
+           01 EXCEPCIONES-LINEA PIC X(80).
+
+       WORKING-STORAGE SECTION.
+       01 WS-FS-ALU PIC XX.
+           88 WS-FS-ALU-OK VALUE "00".
+           88 WS-FS-ALU-NO VALUE "10".
+           88 WS-FS-ALU-NOEXISTE VALUE "05".
+
+       01 WS-FS-MAT PIC XX.
+           88 WS-FS-MAT-OK VALUE "00".
+           88 WS-FS-MAT-NO VALUE "10".
+           88 WS-FS-MAT-NOEXISTE VALUE "05".
+
+       01 WS-FS-NOT PIC XX.
+           88 WS-FS-NOT-OK VALUE "00".
+           88 WS-FS-NOT-NO VALUE "10".
+           88 WS-FS-NOT-NOEXISTE VALUE "05".
+
+       01 WS-FS-EXC PIC XX.
+           88 WS-FS-EXC-OK VALUE "00".
+           88 WS-FS-EXC-NO VALUE "10".
+
+       01 WS-LINEA-EXCEPCION PIC X(80) VALUE SPACES.
+
+      * TABLA DE CODIGOS DE ALUMNO CARGADOS, PARA VALIDAR NOT-NRO-ALUMNO
+      * SIN RELEER ALUMNOS.dat POR CADA NOTA
+       01 TABLA-ALUMNOS.
+           05 TABALU-COD OCCURS 2000 TIMES PIC 9(4).
+       77 TABALU-INDICE PIC 9(4).
+       77 TABALU-TOTAL PIC 9(4) VALUE 0.
+
+      * TABLA DE CODIGOS DE MATERIA CARGADOS, PARA VALIDAR
+      * NOT-NRO-MATERIA SIN RELEER MATERIAS.dat POR CADA NOTA
+       01 TABLA-MATERIAS.
+           05 TABMAT-COD OCCURS 50 TIMES PIC 99.
+       77 TABMAT-INDICE PIC 99.
+       77 TABMAT-TOTAL PIC 99 VALUE 0.
+
+       01 WS-ENCONTRADO PIC X VALUE "N".
+           88 ENCONTRADO-SI VALUE "S".
+           88 ENCONTRADO-NO VALUE "N".
+
+       77 WS-TOTAL-NOTAS PIC 9(6) VALUE 0.
+       77 WS-TOTAL-EXCEPCIONES PIC 9(6) VALUE 0.
+
+       PROCEDURE DIVISION.
+       0000-MAIN-PROCEDURE.
+           PERFORM 1000-ABRIR-ARCHIVOS
+           PERFORM 1100-CARGAR-TABLA-ALUMNOS
+               VARYING TABALU-INDICE FROM 1 BY 1
+               UNTIL WS-FS-ALU-NO OR TABALU-INDICE > 2000
+           PERFORM 1200-CARGAR-TABLA-MATERIAS
+               VARYING TABMAT-INDICE FROM 1 BY 1
+               UNTIL WS-FS-MAT-NO OR TABMAT-INDICE > 50
+           PERFORM 2000-REVISAR-NOTA
+               UNTIL WS-FS-NOT-NO
+           PERFORM 3000-MOSTRAR-RESUMEN
+           PERFORM 9000-CERRAR-ARCHIVOS
+           STOP RUN.
+
+       1000-ABRIR-ARCHIVOS.
+           OPEN INPUT ALUMNOS
+           IF WS-FS-ALU-NOEXISTE
+               DISPLAY "NO HAY ALUMNOS CARGADOS"
+           ELSE
+               IF NOT WS-FS-ALU-OK
+                   DISPLAY "ERROR AL ABRIR ARCHIVO"
+                   DISPLAY "FILE STATUS " WS-FS-ALU
+               END-IF
+           END-IF
+           OPEN INPUT MATERIAS
+           IF WS-FS-MAT-NOEXISTE
+               DISPLAY "NO HAY MATERIAS CARGADAS"
+           ELSE
+               IF NOT WS-FS-MAT-OK
+                   DISPLAY "ERROR AL ABRIR ARCHIVO"
+                   DISPLAY "FILE STATUS " WS-FS-MAT
+               END-IF
+           END-IF
+           OPEN INPUT NOTAS
+           IF WS-FS-NOT-NOEXISTE
+               DISPLAY "NO HAY NOTAS CARGADAS"
+           ELSE
+               IF NOT WS-FS-NOT-OK
+                   DISPLAY "ERROR AL ABRIR ARCHIVO"
+                   DISPLAY "FILE STATUS " WS-FS-NOT
+               END-IF
+           END-IF
+           OPEN OUTPUT EXCEPCIONES
+           IF NOT WS-FS-EXC-OK
+               DISPLAY "ERROR AL ABRIR ARCHIVO"
+               DISPLAY "FILE STATUS " WS-FS-EXC
+           END-IF.
+
+      * CARGA LOS CODIGOS DE ALUMNOS.dat EN TABLA-ALUMNOS, UNO POR
+      * ITERACION; EL LIMITE DE LA TABLA ES SOLO UN TOPE DE SEGURIDAD
+       1100-CARGAR-TABLA-ALUMNOS.
+           READ ALUMNOS NEXT RECORD AT END
+               MOVE "10" TO WS-FS-ALU
+           END-READ
+           IF WS-FS-ALU-OK
+               MOVE ALU-NRO-ALUMNO TO TABALU-COD(TABALU-INDICE)
+               MOVE TABALU-INDICE TO TABALU-TOTAL
+           END-IF.
+
+      * CARGA LOS CODIGOS DE MATERIAS.dat EN TABLA-MATERIAS, UNO POR
+      * ITERACION; EL LIMITE DE LA TABLA ES SOLO UN TOPE DE SEGURIDAD
+       1200-CARGAR-TABLA-MATERIAS.
+           READ MATERIAS NEXT RECORD AT END
+               MOVE "10" TO WS-FS-MAT
+           END-READ
+           IF WS-FS-MAT-OK
+               MOVE MAT-CODIGO TO TABMAT-COD(TABMAT-INDICE)
+               MOVE TABMAT-INDICE TO TABMAT-TOTAL
+           END-IF.
+
+      * LEE UNA NOTA Y, SI EXISTE, VALIDA SU ALUMNO Y SU MATERIA CONTRA
+      * LAS TABLAS YA CARGADAS; CADA CODIGO QUE NO APARECE EN SU TABLA
+      * SE VUELCA COMO UNA LINEA DE EXCEPCION
+       2000-REVISAR-NOTA.
+           READ NOTAS NEXT RECORD AT END
+               CONTINUE
+           END-READ
+           IF WS-FS-NOT-OK
+               ADD 1 TO WS-TOTAL-NOTAS
+               PERFORM 2100-VALIDAR-ALUMNO
+               PERFORM 2200-VALIDAR-MATERIA
+           END-IF.
+
+       2100-VALIDAR-ALUMNO.
+           MOVE "N" TO WS-ENCONTRADO
+           PERFORM VARYING TABALU-INDICE FROM 1 BY 1
+               UNTIL TABALU-INDICE > TABALU-TOTAL OR ENCONTRADO-SI
+               IF NOT-NRO-ALUMNO = TABALU-COD(TABALU-INDICE)
+                   MOVE "S" TO WS-ENCONTRADO
+               END-IF
+           END-PERFORM
+           IF ENCONTRADO-NO
+               MOVE SPACES TO WS-LINEA-EXCEPCION
+               STRING "NOTA ALUMNO=" DELIMITED BY SIZE
+                   NOT-NRO-ALUMNO DELIMITED BY SIZE
+                   " MATERIA=" DELIMITED BY SIZE
+                   NOT-NRO-MATERIA DELIMITED BY SIZE
+                   " -- ALUMNO NO EXISTE EN ALUMNOS.dat"
+                       DELIMITED BY SIZE
+                   INTO WS-LINEA-EXCEPCION
+               PERFORM 9010-GRABAR-EXCEPCION
+           END-IF.
+
+       2200-VALIDAR-MATERIA.
+           MOVE "N" TO WS-ENCONTRADO
+           PERFORM VARYING TABMAT-INDICE FROM 1 BY 1
+               UNTIL TABMAT-INDICE > TABMAT-TOTAL OR ENCONTRADO-SI
+               IF NOT-NRO-MATERIA = TABMAT-COD(TABMAT-INDICE)
+                   MOVE "S" TO WS-ENCONTRADO
+               END-IF
+           END-PERFORM
+           IF ENCONTRADO-NO
+               MOVE SPACES TO WS-LINEA-EXCEPCION
+               STRING "NOTA ALUMNO=" DELIMITED BY SIZE
+                   NOT-NRO-ALUMNO DELIMITED BY SIZE
+                   " MATERIA=" DELIMITED BY SIZE
+                   NOT-NRO-MATERIA DELIMITED BY SIZE
+                   " -- MATERIA NO EXISTE EN MATERIAS.dat"
+                       DELIMITED BY SIZE
+                   INTO WS-LINEA-EXCEPCION
+               PERFORM 9010-GRABAR-EXCEPCION
+           END-IF.
+
+       9010-GRABAR-EXCEPCION.
+           ADD 1 TO WS-TOTAL-EXCEPCIONES
+           DISPLAY WS-LINEA-EXCEPCION
+           WRITE EXCEPCIONES-LINEA FROM WS-LINEA-EXCEPCION
+           IF NOT WS-FS-EXC-OK
+               DISPLAY "ERROR AL ESCRIBIR EXCEPCIONES"
+               DISPLAY "FILE STATUS " WS-FS-EXC
+           END-IF.
+
+       3000-MOSTRAR-RESUMEN.
+           MOVE SPACES TO WS-LINEA-EXCEPCION
+           STRING "NOTAS REVISADAS: " DELIMITED BY SIZE
+               WS-TOTAL-NOTAS DELIMITED BY SIZE
+               "  EXCEPCIONES: " DELIMITED BY SIZE
+               WS-TOTAL-EXCEPCIONES DELIMITED BY SIZE
+               INTO WS-LINEA-EXCEPCION
+           DISPLAY WS-LINEA-EXCEPCION
+           WRITE EXCEPCIONES-LINEA FROM WS-LINEA-EXCEPCION
+           IF NOT WS-FS-EXC-OK
+               DISPLAY "ERROR AL ESCRIBIR EXCEPCIONES"
+               DISPLAY "FILE STATUS " WS-FS-EXC
+           END-IF.
+
+       9000-CERRAR-ARCHIVOS.
+           CLOSE ALUMNOS
+           IF NOT WS-FS-ALU-OK
+               DISPLAY "ERROR AL CERRAR ARCHIVO"
+               DISPLAY "FILE STATUS " WS-FS-ALU
+           END-IF
+           CLOSE MATERIAS
+           IF NOT WS-FS-MAT-OK
+               DISPLAY "ERROR AL CERRAR ARCHIVO"
+               DISPLAY "FILE STATUS " WS-FS-MAT
+           END-IF
+           CLOSE NOTAS
+           IF NOT WS-FS-NOT-OK
+               DISPLAY "ERROR AL CERRAR ARCHIVO"
+               DISPLAY "FILE STATUS " WS-FS-NOT
+           END-IF
+           CLOSE EXCEPCIONES
+           IF NOT WS-FS-EXC-OK
+               DISPLAY "ERROR AL CERRAR ARCHIVO"
+               DISPLAY "FILE STATUS " WS-FS-EXC
+           END-IF.
+
+       END PROGRAM PGRECNOT.
