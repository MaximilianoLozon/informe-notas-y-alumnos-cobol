@@ -0,0 +1,129 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. PGENHIST.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+      * OPCIONAL EVITA ERROR DE COMPILACION SI EL ARCHIVO NO EXISTE
+       SELECT HISTORIAL           ASSIGN TO "HISTORIAL.dat"
+                                       ORGANIZATION IS LINE SEQUENTIAL
+                                           FILE STATUS IS WS-FS-HIS.
+      * REGISTRO DE AUDITORIA COMPARTIDO POR TODOS LOS PROGRAMAS DE
+      * CARGA DE DATOS (ALTA/MODIFICACION/BAJA, CON OPERADOR Y FECHA)
+       SELECT AUDITORIA           ASSIGN TO "AUDITORIA.dat"
+                                       ORGANIZATION IS LINE SEQUENTIAL
+                                           FILE STATUS IS WS-FS-AUD.
+
+       DATA DIVISION.
+       FILE SECTION.
+      * UN REGISTRO POR ALUMNO Y AÑO: EL HISTORIAL ES UN LOG DE
+      * SITUACIONES ANUALES, NO UN MAESTRO CON UNA CLAVE UNICA A
+      * CORREGIR EN EL LUGAR, POR ESO SOLO SE DA ALTA (COMO NOTAS.dat)
+       FD HISTORIAL.
+           01 HISTORIAL-REGISTRO.
+              05 HIST-NRO-ALUMNO PIC 9(4).
+              05 HIST-ANIO PIC 9(4).
+              05 HIST-ESTADO PIC X.
+                 88 HIST-ESTADO-PROMOVIDO VALUE "P".
+                 88 HIST-ESTADO-REPITIENTE VALUE "R".
+                 88 HIST-ESTADO-RETIRADO VALUE "T".
+
+       FD AUDITORIA.
+           01 AUDITORIA-REGISTRO PIC X(80).
+
+       WORKING-STORAGE SECTION.
+      *  WorkingStorage-FileStatus-Historial.
+       01 WS-FS-HIS PIC XX.
+           88 WS-FS-HIS-OK VALUE "00".
+           88 WS-FS-HIS-NO VALUE "10".
+       01 WS-FS-AUD PIC XX.
+           88 WS-FS-AUD-OK VALUE "00".
+           88 WS-FS-AUD-NO VALUE "10".
+
+      * OPERADOR QUE ESTA USANDO EL PROGRAMA, PEDIDO UNA SOLA VEZ AL
+      * PRINCIPIO Y VOLCADO EN CADA LINEA DE AUDITORIA
+       77 WS-OPERADOR PIC X(10) VALUE SPACES.
+       77 WS-AUD-OPERACION PIC X(12) VALUE SPACES.
+       77 WS-AUD-CLAVE PIC X(10) VALUE SPACES.
+       77 WS-LINEA-AUDITORIA PIC X(80) VALUE SPACES.
+
+       77 WS-HIS-ALUMNO PIC 9(4) VALUE ZERO.
+       77 WS-HIS-ANIO PIC 9(4) VALUE ZERO.
+       77 WS-HIS-ESTADO PIC X VALUE SPACE.
+       01 WS-CONTROL PIC XX.
+           88 WS-CONTROL-OK VALUE "SI".
+           88 WS-CONTROL-NO VALUE "NO".
+
+       PROCEDURE DIVISION.
+       0000-MAIN-PROCEDURE.
+           DISPLAY "INGRESE SU ID DE OPERADOR"
+           ACCEPT WS-OPERADOR
+           PERFORM 1000-ABRIR-ARCHIVO
+           PERFORM 2000-PROCES-INFO
+           UNTIL WS-CONTROL-NO OR WS-FS-HIS-NO
+           PERFORM 3000-CERRAR-ARCHIVO
+           STOP RUN.
+
+           1000-ABRIR-ARCHIVO.
+               OPEN EXTEND HISTORIAL.
+               IF NOT WS-FS-HIS-OK THEN
+                   DISPLAY "ERROR AL ABRIR ARCHIVO"
+                   DISPLAY "FILE STATUS " WS-FS-HIS
+               END-IF.
+           2000-PROCES-INFO.
+               DISPLAY "INGRESA NRO DE ALUMNO"
+               ACCEPT WS-HIS-ALUMNO
+               DISPLAY "INGRESA AÑO"
+               ACCEPT WS-HIS-ANIO
+               DISPLAY "INGRESA ESTADO (P=PROMOVIDO R=REPITIENTE "
+                   "T=RETIRADO)"
+               ACCEPT WS-HIS-ESTADO
+               MOVE WS-HIS-ALUMNO TO HIST-NRO-ALUMNO
+               MOVE WS-HIS-ANIO TO HIST-ANIO
+               MOVE WS-HIS-ESTADO TO HIST-ESTADO
+               PERFORM 2100-GUARDAR-INFO
+               DISPLAY "INGRESAR OTRO REGISTRO? SI/NO" ACCEPT
+                   WS-CONTROL.
+
+           2100-GUARDAR-INFO.
+               WRITE HISTORIAL-REGISTRO
+               IF NOT WS-FS-HIS-OK THEN
+                   DISPLAY "ERROR AL CARGAR REGISTRO"
+                   DISPLAY "FILE STATUS " WS-FS-HIS
+               ELSE
+                   MOVE "ALTA" TO WS-AUD-OPERACION
+                   MOVE SPACES TO WS-AUD-CLAVE
+                   STRING HIST-NRO-ALUMNO DELIMITED BY SIZE
+                       "-" DELIMITED BY SIZE
+                       HIST-ANIO DELIMITED BY SIZE
+                       INTO WS-AUD-CLAVE
+                   PERFORM 9900-GRABAR-AUDITORIA
+               END-IF.
+           3000-CERRAR-ARCHIVO.
+               CLOSE HISTORIAL.
+               IF NOT WS-FS-HIS-OK THEN
+                   DISPLAY "ERROR AL CERRAR ARCHIVO"
+                   DISPLAY "FILE STATUS " WS-FS-HIS
+               END-IF.
+
+      * AGREGA UNA LINEA AL FINAL DE AUDITORIA.dat CON EL PROGRAMA,
+      * LA OPERACION, LA CLAVE AFECTADA, EL OPERADOR Y LA FECHA/HORA
+           9900-GRABAR-AUDITORIA.
+               OPEN EXTEND AUDITORIA
+               IF WS-FS-AUD-OK
+                   MOVE SPACES TO WS-LINEA-AUDITORIA
+                   STRING "PGENHIST" DELIMITED BY SIZE
+                       " OPERACION=" DELIMITED BY SIZE
+                       WS-AUD-OPERACION DELIMITED BY SIZE
+                       " CLAVE=" DELIMITED BY SIZE
+                       WS-AUD-CLAVE DELIMITED BY SIZE
+                       " OPERADOR=" DELIMITED BY SIZE
+                       WS-OPERADOR DELIMITED BY SIZE
+                       " FECHA=" DELIMITED BY SIZE
+                       FUNCTION CURRENT-DATE DELIMITED BY SIZE
+                       INTO WS-LINEA-AUDITORIA
+                   WRITE AUDITORIA-REGISTRO FROM WS-LINEA-AUDITORIA
+                   CLOSE AUDITORIA
+               END-IF.
+
+       END PROGRAM PGENHIST.
