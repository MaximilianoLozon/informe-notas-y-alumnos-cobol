@@ -1,162 +1,1269 @@
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. YOUR-PROGRAM-NAME.
-
-       ENVIRONMENT DIVISION.
-       INPUT-OUTPUT SECTION.
-       FILE-CONTROL.
-       SELECT ALUMNOS ASSIGN TO "ALUMNOS.dat"
-           ORGANIZATION IS LINE SEQUENTIAL
-           FILE STATUS IS WS-FS-ALU.
-       SELECT NOTAS ASSIGN TO "NOTAS.dat"
-           ORGANIZATION IS LINE SEQUENTIAL
-           FILE STATUS IS WS-FS-NOT.
-
-       DATA DIVISION.
-       FILE SECTION.
-       FD ALUMNOS.
-           01 ALUMNOS-REGISTRO.
-               05 ALU-NRO-ALUMNO PIC 9(4).
-               05 ALU-NOMBRE PIC X(23).
-               05 ALU-NRO-PAIS PIC 999.
-               05 ALU-ANIO PIC 9(4).
-               05 ALU-MES PIC 99.
-
-       FD NOTAS.
-           01 NOTAS-ALUMNOS.
-               05 NOT-NRO-ALUMNO PIC 9(4).
-               05 NOT-NRO-MATERIA PIC 99.
-               05 NOT-ANIO PIC 9(4).
-               05 NOT-MES PIC 99.
-               05 NOT-NOTA PIC 99.
-
-       WORKING-STORAGE SECTION.
-       01 WS-FS-ALU PIC XX.
-           88 WS-FS-ALU-OK VALUE "00".
-           88 WS-FS-ALU-NO VALUE "10".
-
-       01 WS-FS-NOT PIC XX.
-           88 WS-FS-NOT-OK VALUE "00".
-           88 WS-FS-NOT-NO VALUE "10".
-
-       01 WS-ANIO-IN PIC 9(4).
-       01 WS-MES-IN PIC 99.
-
-       01 CODIGO-ALUMNO PIC 9999.
-
-       01 WS-ESPERAR-ENTER PIC X VALUE SPACE.
-
-       01 INF-FECHA-INICIO PIC X(10).
-       01 INF-FECHA-CORTE PIC X(6).
-       01 INF-NOMBRE-ALUMNO PIC X(23).
-       01 INF-NACIONALIDAD-ALUMNO PIC X(20).
-       01 INF-NOMBRE-MATERIA PIC X(25).
-       01 INF-MES PIC 99.
-       01 INF-MATERIA-PROMEDIO PIC 99 VALUE 07.
-
-       01 CORTE-1 PIC X.
-           88 CORTE-1-TRUE VALUE "Y".
-           88 CORTE-1-FALSE VALUE "N".
-
-       01 CORTE-2 PIC X.
-           88 CORTE-2-TRUE VALUE "Y".
-           88 CORTE-2-FALSE VALUE "N".
-      *rutinas
-       01 RUTFECHA PIC X(8) VALUE "RUTFECHA".
-       01 RUTMATER PIC X(8) VALUE "RUTMATER".
-       01 RUTPAIS PIC X(8) VALUE "RUTPAIS".
-      * AREA DE COMUNICACION RUTINAS
-       COPY "COPY-ACF.cpy".
-       COPY "COPY-ACN.cpy".
-       COPY "COPY-ACM.cpy".
-
-      * AREA DE PROCEDIMIENTOS
-       PROCEDURE DIVISION.
-       0000-MAIN-PROCEDURE.
-           PERFORM CARGAR-TABLAS-DE-RUTINAS
-           MOVE "N" TO CORTE-1
-           PERFORM 1000-INGRESAR-FECHA
-           PERFORM 1001-CONVERTIR-FECHA
-           PERFORM 1002-MOSTRAR-FECHA
-           PERFORM 1003-ESPERAR-ENTER
-           PERFORM 1004-ABRIR-ARCHIVOS
-           PERFORM 2000-MOSTRAR-INFO UNTIL CORTE-1-TRUE
-           PERFORM 4000-CERRAR-ARCHIVOS
-           STOP RUN.
-
-       1000-INGRESAR-FECHA.
-           CALL "RUTFECHA" USING "3" F6-S-MES F6-S-A�O.
-
-       1001-CONVERTIR-FECHA.
-           MOVE F6-S-A�O TO WS-ANIO-IN
-           MOVE F6-S-MES TO WS-MES-IN.
-
-       1002-MOSTRAR-FECHA.
-           MOVE WS-ANIO-IN TO INF-FECHA-INICIO.
-
-       1003-ESPERAR-ENTER.
-           DISPLAY "Presione ENTER para continuar" LINE 24 COLUMN 1
-           ACCEPT WS-ESPERAR-ENTER.
-
-       1004-ABRIR-ARCHIVOS.
-           OPEN INPUT ALUMNOS
-           IF NOT WS-FS-ALU-OK
-               DISPLAY "ERROR AL ABRIR ARCHIVO" LINE 23 COLUMN 1
-               DISPLAY "FILE STATUS " WS-FS-ALU LINE 24 COLUMN 1
-           END-IF.
-
-       2000-MOSTRAR-INFO.
-           PERFORM 2100-EXTRAE-DATO
-           IF (WS-ANIO-IN * 100 + WS-MES-IN <= ALU-ANIO * 100 + ALU-MES)
-           AND CORTE-1-FALSE
-               MOVE ALU-NOMBRE TO INF-NOMBRE-ALUMNO
-               MOVE ALU-NRO-ALUMNO TO CODIGO-ALUMNO
-               PERFORM OBTENER-NOMBRE-NACIONALIDAD
-               DISPLAY INF-NOMBRE-ALUMNO
-               MOVE ALU-ANIO TO INF-FECHA-INICIO
-               PERFORM 2200-MOSTRAR-NOTAS UNTIL CORTE-2-TRUE
-           END-IF.
-
-       2100-EXTRAE-DATO.
-           READ ALUMNOS NEXT RECORD AT END
-           MOVE "Y" TO CORTE-1.
-
-       2200-MOSTRAR-NOTAS.
-           PERFORM 2210-EXTRAE-DATO-NOTA
-           MOVE NOT-NRO-MATERIA TO Codigo-materia
-           PERFORM OBTENER-NOMBRE-MATERIA
-           MOVE NOT-MES TO INF-MES
-           DISPLAY INF-NOMBRE-MATERIA
-           IF (WS-ANIO-IN * 100 + WS-MES-IN <= NOT-ANIO * 100 + NOT-MES)
-           AND NOT WS-FS-NOT-OK
-               ADD NOT-NOTA TO INF-MATERIA-PROMEDIO
-           END-IF.
-
-       2210-EXTRAE-DATO-NOTA.
-           READ NOTAS NEXT RECORD AT END
-           MOVE "Y" TO CORTE-2.
-
-       CARGAR-TABLAS-DE-RUTINAS.
-           INITIALIZE AreaDeComunicacionPais
-           MOVE 1 TO Opcion-pais
-           CALL RUTPAIS USING AreaDeComunicacionPais.
-
-       OBTENER-NOMBRE-NACIONALIDAD.
-           INITIALIZE AreaDeComunicacionPais
-           MOVE 2 TO Opcion-pais
-           MOVE ALU-NRO-PAIS TO Codigo-pais
-           CALL RUTPAIS USING AreaDeComunicacionPais
-           MOVE NOMBRE-pais TO INF-NACIONALIDAD-ALUMNO.
-
-       OBTENER-NOMBRE-MATERIA.
-           INITIALIZE AreaDeComunicacionMateria
-           MOVE 2 TO Opcion-materia
-           MOVE NOT-NRO-MATERIA TO Codigo-materia
-           CALL RUTMATER USING AreaDeComunicacionMateria
-           MOVE NOMBRE-MATERIA TO INF-NOMBRE-MATERIA.
-
-       4000-CERRAR-ARCHIVOS.
-           CLOSE ALUMNOS
-           IF NOT WS-FS-ALU-OK
-               DISPLAY "ERROR AL CERRAR ARCHIVO" LINE 23 COLUMN 1
-               DISPLAY "FILE STATUS " WS-FS-ALU LINE 24 COLUMN 1
-           END-IF.
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. PGMLIST1.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+      * OPTIONAL EVITA ERROR DE APERTURA SI EL ARCHIVO NO EXISTE TODAVIA
+       SELECT OPTIONAL ALUMNOS ASSIGN TO "ALUMNOS.dat"
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS WS-FS-ALU.
+       SELECT OPTIONAL NOTAS ASSIGN TO "NOTAS.dat"
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS WS-FS-NOT.
+       SELECT REPORTE ASSIGN TO "REPORTE.dat"
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS WS-FS-REP.
+       SELECT BOLETIN ASSIGN TO "BOLETIN.dat"
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS WS-FS-BOL.
+      * SALIDA DELIMITADA PARA PLANILLAS DE CALCULO: UNA FILA POR NOTA,
+      * CON EL MISMO CONTENIDO QUE EL BOLETIN PERO SIN FORMATO DE PAGINA
+       SELECT EXPORTCSV ASSIGN TO "EXPORTCSV.dat"
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS WS-FS-CSV.
+      * PUNTO DE CONTROL: GUARDA EL NRO DE ALUMNO Y LA CANTIDAD DE
+      * REGISTROS PROCESADOS CON EXITO, PARA PODER RETOMAR UNA CORRIDA
+      * INTERRUMPIDA
+       SELECT OPTIONAL CHECKPOINT ASSIGN TO "CHECKPOINT.dat"
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS WS-FS-CKP.
+      * COPIA DE ALUMNOS.dat ORDENADA POR SECCION Y NOMBRE, GENERADA
+      * POR 1001-ORDENAR-ALUMNOS ANTES DE ABRIR EL LISTADO
+       SELECT ALUMNOS-ORDEN ASSIGN TO "ALUMNOS.ORD"
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS WS-FS-ORD.
+      * ARCHIVO DE TRABAJO DEL SORT, DESCARTADO AL TERMINAR
+       SELECT SORT-ALUMNOS ASSIGN TO "ALUSORT.TMP".
+      * HISTORIAL ANUAL POR ALUMNO (PROMOVIDO/REPITIENTE/RETIRADO),
+      * CARGADO A TABLA-HISTORIAL PARA CRUZARLO CONTRA CADA ALUMNO
+       SELECT OPTIONAL HISTORIAL ASSIGN TO "HISTORIAL.dat"
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS WS-FS-HIS.
+      * REGISTRO DE ERRORES COMPARTIDO POR TODOS LOS PROGRAMAS DEL
+      * SISTEMA (PROGRAMA, PARRAFO, FILE STATUS Y FECHA/HORA)
+       SELECT ERRORLOG ASSIGN TO "ERRORLOG.dat"
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS WS-FS-ERR.
+      * TARJETA DE CONTROL PARA CORRIDAS DESATENDIDAS: SI EXISTE, SUS
+      * VALORES REEMPLAZAN A LOS ACCEPT DEL MENU Y DE LOS FILTROS DE
+      * FECHA/CODIGO/MATERIA, PARA PODER PROGRAMAR PGMLIST1 EN UN
+      * PROCESO BATCH SIN UN OPERADOR ESPERANDO EN LA TERMINAL
+       SELECT OPTIONAL CONTROLCARD ASSIGN TO "PGMLIST1.CTL"
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS WS-FS-CTL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD ALUMNOS.
+           01 ALUMNOS-REGISTRO.
+               05 ALU-NRO-ALUMNO PIC 9(4).
+               05 ALU-NOMBRE PIC X(23).
+               05 ALU-NRO-PAIS PIC 999.
+               05 ALU-ANIO PIC 9(4).
+               05 ALU-MES PIC 99.
+               05 ALU-DOCUMENTO PIC 9(8).
+               05 ALU-SECCION PIC X(2).
+               05 ALU-ESTADO PIC X.
+                  88 ALU-ESTADO-ACTIVO VALUE "A".
+                  88 ALU-ESTADO-INACTIVO VALUE "I".
+
+       FD NOTAS.
+           01 NOTAS-ALUMNOS.
+               05 NOT-NRO-ALUMNO PIC 9(4).
+               05 NOT-NRO-MATERIA PIC 99.
+               05 NOT-ANIO PIC 9(4).
+               05 NOT-MES PIC 99.
+               05 NOT-NOTA PIC 99V9.
+
+       FD REPORTE.
+           01 REPORTE-LINEA PIC X(80).
+
+       FD BOLETIN.
+           01 BOLETIN-LINEA PIC X(80).
+
+       FD EXPORTCSV.
+           01 EXPORTCSV-LINEA PIC X(100).
+
+       FD CHECKPOINT.
+           01 CHECKPOINT-REGISTRO.
+               05 CKP-NRO-ALUMNO PIC 9(4).
+               05 CKP-CANT-PROCESADOS PIC 9(4).
+
+       FD CONTROLCARD.
+           01 CTL-REGISTRO.
+               05 CTL-MODO PIC 9.
+               05 CTL-RETOMAR-CKP PIC X.
+               05 CTL-ANIO-IN PIC 9(4).
+               05 CTL-MES-IN PIC 99.
+               05 CTL-ANIO-FIN PIC 9(4).
+               05 CTL-MES-FIN PIC 99.
+               05 CTL-CODIGO-ALUMNO PIC 9(4).
+               05 CTL-MAT-ELEGIDA PIC 99.
+
+       FD ALUMNOS-ORDEN.
+           01 ALUMNOS-ORDEN-REGISTRO.
+               05 ORD-ALU-NRO-ALUMNO PIC 9(4).
+               05 ORD-ALU-NOMBRE PIC X(23).
+               05 ORD-ALU-NRO-PAIS PIC 999.
+               05 ORD-ALU-ANIO PIC 9(4).
+               05 ORD-ALU-MES PIC 99.
+               05 ORD-ALU-DOCUMENTO PIC 9(8).
+               05 ORD-ALU-SECCION PIC X(2).
+               05 ORD-ALU-ESTADO PIC X.
+
+      * CLAVE DE ORDEN: SECCION Y, DENTRO DE CADA SECCION, NOMBRE
+       SD SORT-ALUMNOS.
+           01 SORT-ALUMNOS-REGISTRO.
+               05 SRT-ALU-NRO-ALUMNO PIC 9(4).
+               05 SRT-ALU-NOMBRE PIC X(23).
+               05 SRT-ALU-NRO-PAIS PIC 999.
+               05 SRT-ALU-ANIO PIC 9(4).
+               05 SRT-ALU-MES PIC 99.
+               05 SRT-ALU-DOCUMENTO PIC 9(8).
+               05 SRT-ALU-SECCION PIC X(2).
+               05 SRT-ALU-ESTADO PIC X.
+
+       FD ERRORLOG.
+           01 ERRORLOG-REGISTRO PIC X(80).
+
+      * UN REGISTRO POR ALUMNO Y AÑO: PROMOVIDO, REPITIENTE O RETIRADO
+       FD HISTORIAL.
+           01 HISTORIAL-REGISTRO.
+               05 HIST-NRO-ALUMNO PIC 9(4).
+               05 HIST-ANIO PIC 9(4).
+               05 HIST-ESTADO PIC X.
+                  88 HIST-ESTADO-PROMOVIDO VALUE "P".
+                  88 HIST-ESTADO-REPITIENTE VALUE "R".
+                  88 HIST-ESTADO-RETIRADO VALUE "T".
+
+       WORKING-STORAGE SECTION.
+       01 WS-FS-ALU PIC XX.
+           88 WS-FS-ALU-OK VALUE "00".
+           88 WS-FS-ALU-NO VALUE "10".
+           88 WS-FS-ALU-NOEXISTE VALUE "05".
+
+       01 WS-FS-NOT PIC XX.
+           88 WS-FS-NOT-OK VALUE "00".
+           88 WS-FS-NOT-NO VALUE "10".
+           88 WS-FS-NOT-NOEXISTE VALUE "05".
+
+       01 WS-FS-REP PIC XX.
+           88 WS-FS-REP-OK VALUE "00".
+           88 WS-FS-REP-NO VALUE "10".
+
+       01 WS-FS-BOL PIC XX.
+           88 WS-FS-BOL-OK VALUE "00".
+           88 WS-FS-BOL-NO VALUE "10".
+
+       01 WS-FS-CSV PIC XX.
+           88 WS-FS-CSV-OK VALUE "00".
+           88 WS-FS-CSV-NO VALUE "10".
+       01 WS-LINEA-CSV PIC X(100) VALUE SPACES.
+
+       01 WS-FS-CKP PIC XX.
+           88 WS-FS-CKP-OK VALUE "00".
+           88 WS-FS-CKP-NO VALUE "10".
+           88 WS-FS-CKP-NOEXISTE VALUE "05".
+
+       01 WS-FS-ORD PIC XX.
+           88 WS-FS-ORD-OK VALUE "00".
+           88 WS-FS-ORD-NO VALUE "10".
+
+       01 WS-FS-HIS PIC XX.
+           88 WS-FS-HIS-OK VALUE "00".
+           88 WS-FS-HIS-NO VALUE "10".
+           88 WS-FS-HIS-NOEXISTE VALUE "05".
+
+       01 WS-FS-ERR PIC XX.
+           88 WS-FS-ERR-OK VALUE "00".
+       77 WS-ERR-PARRAFO PIC X(25) VALUE SPACES.
+       77 WS-ERR-FS PIC XX VALUE SPACES.
+       01 WS-LINEA-ERRORLOG PIC X(80) VALUE SPACES.
+
+       01 WS-FS-CTL PIC XX.
+           88 WS-FS-CTL-OK VALUE "00".
+           88 WS-FS-CTL-NOEXISTE VALUE "05".
+
+      * SI LA TARJETA DE CONTROL EXISTE, LA CORRIDA ES DESATENDIDA: SE
+      * SALTEAN TODOS LOS ACCEPT Y LA ESPERA DE "PRESIONE ENTER"
+       01 WS-MODO-CORRIDA PIC X VALUE "I".
+           88 MODO-CORRIDA-BATCH VALUE "B".
+           88 MODO-CORRIDA-INTERACTIVO VALUE "I".
+
+      * TABLA DE HISTORIAL ANUAL, CARGADA UNA SOLA VEZ AL ABRIR LOS
+      * ARCHIVOS PARA NO RELEER HISTORIAL.dat POR CADA ALUMNO
+       01 TABLA-HISTORIAL.
+           05 TABHIST-FILA OCCURS 1000 TIMES.
+               10 TABHIST-NRO-ALUMNO PIC 9(4).
+               10 TABHIST-ANIO PIC 9(4).
+               10 TABHIST-ESTADO PIC X.
+       77 TABHIST-INDICE PIC 9(4).
+       77 TABHIST-TOTAL PIC 9(4) VALUE 0.
+       01 INF-HIST-ESTADO PIC X(11).
+
+      * RUTA DE ALUMNOS.dat Y DE SU COPIA ORDENADA, PARA EL REEMPLAZO
+      * DE ARCHIVO QUE HACE 1001-ORDENAR-ALUMNOS
+       01 WS-RUTA-ALU-ORIG PIC X(11) VALUE "ALUMNOS.dat".
+       01 WS-RUTA-ALU-ORD PIC X(11) VALUE "ALUMNOS.ORD".
+       77 WS-CBL-RESULT PIC 9(8) COMP-5 VALUE 0.
+
+      * RETOMAR UNA CORRIDA INTERRUMPIDA DESDE EL ULTIMO PUNTO DE
+      * CONTROL, SALTEANDO LOS ALUMNOS YA PROCESADOS EN UNA CORRIDA
+      * ANTERIOR; EL PUNTO DE RETOMA SE MIDE POR EL CODIGO DEL ULTIMO
+      * ALUMNO PROCESADO (CKP-NRO-ALUMNO), NO POR CANTIDAD DE REGISTROS,
+      * PORQUE 1001-ORDENAR-ALUMNOS RE-ORDENA ALUMNOS.dat EN CADA
+      * CORRIDA Y UN CONTADOR DE REGISTROS PODRIA QUEDAR APUNTANDO A UN
+      * ALUMNO DISTINTO DESPUES DE REORDENAR
+       01 WS-RETOMAR-CHECKPOINT PIC X VALUE "N".
+           88 RETOMAR-CHECKPOINT-SI VALUE "S".
+           88 RETOMAR-CHECKPOINT-NO VALUE "N".
+       77 WS-CODIGO-A-RETOMAR PIC 9(4) VALUE 0.
+       01 WS-SALTEANDO PIC X VALUE "N".
+           88 SALTEANDO-SI VALUE "S".
+           88 SALTEANDO-NO VALUE "N".
+       77 WS-CONTADOR-ALUMNO PIC 9(4) VALUE 0.
+
+      * ARCHIVO DE SALIDA IMPRESO: TITULO, FECHA DE CORTE Y SECCIONES
+      * POR ALUMNO, CON CORTE DE PAGINA CADA WS-MAX-LINEAS RENGLONES
+       01 WS-LINEA-REPORTE PIC X(80) VALUE SPACES.
+       01 WS-FECHA-CORTE-REP PIC X(18) VALUE SPACES.
+       77 WS-LINEA-CONT PIC 99 VALUE 0.
+       77 WS-PAGINA PIC 999 VALUE 0.
+       77 WS-MAX-LINEAS PIC 99 VALUE 50.
+
+      * BOLETIN: UNA "PAGINA" POR ALUMNO, CON EL DETALLE DE NOTAS POR
+      * MATERIA/MES Y UN RESUMEN DE PROMEDIOS Y ESTADO POR MATERIA
+       01 WS-LINEA-BOLETIN PIC X(80) VALUE SPACES.
+       77 WS-BOL-SUMA-PROM PIC 9(5)V9 VALUE 0.
+       77 WS-BOL-PROM-GENERAL PIC 99V9 VALUE 0.
+       77 WS-BOL-PROM-GENERAL-ED PIC ZZ.9.
+
+      * RESUMEN DE FIN DE CORRIDA: CANTIDAD DE ALUMNOS LISTADOS,
+      * PROMEDIO GENERAL DE LA CLASE (SUMA DE TODAS LAS NOTAS DE TODOS
+      * LOS ALUMNOS SOBRE LA CANTIDAD DE NOTAS) Y EL ALUMNO CON EL
+      * PROMEDIO MAS ALTO Y MAS BAJO
+       77 WS-RES-CANT-ALUMNOS PIC 9(4) VALUE 0.
+       77 WS-RES-SUMA-NOTAS PIC 9(7)V9 VALUE 0.
+       77 WS-RES-CANT-NOTAS PIC 9(5) VALUE 0.
+       77 WS-RES-PROM-CLASE PIC 99V9 VALUE 0.
+       77 WS-RES-PROM-CLASE-ED PIC ZZ.9.
+       77 WS-RES-PROM-MAX PIC 99V9 VALUE 0.
+       77 WS-RES-PROM-MAX-ED PIC ZZ.9.
+       01 WS-RES-NOMBRE-MAX PIC X(23) VALUE SPACES.
+       77 WS-RES-PROM-MIN PIC 99V9 VALUE 0.
+       77 WS-RES-PROM-MIN-ED PIC ZZ.9.
+       01 WS-RES-NOMBRE-MIN PIC X(23) VALUE SPACES.
+       01 WS-RES-PRIMERO PIC X VALUE "S".
+           88 RES-PRIMERO-SI VALUE "S".
+           88 RES-PRIMERO-NO VALUE "N".
+
+       01 WS-ANIO-IN PIC 9(4).
+       01 WS-MES-IN PIC 99.
+       01 WS-ANIO-FIN PIC 9(4).
+       01 WS-MES-FIN PIC 99.
+
+       01 CODIGO-ALUMNO PIC 9999.
+       77 WS-CODIGO-BUSCAR PIC 9(4) VALUE 0.
+
+       01 WS-ESPERAR-ENTER PIC X VALUE SPACE.
+
+       01 INF-FECHA-CORTE PIC X(6).
+       01 INF-NOMBRE-ALUMNO PIC X(23).
+       01 INF-NACIONALIDAD-ALUMNO PIC X(20).
+       01 INF-NOMBRE-MATERIA PIC X(25).
+       01 INF-MES PIC 99.
+       01 INF-MATERIA-PROMEDIO PIC 99V9.
+       01 INF-MATERIA-PROMEDIO-ED PIC ZZ.9.
+       77 WS-NOTA-APROBACION PIC 99V9 VALUE 7.0.
+       01 INF-ESTADO-MATERIA PIC X(11).
+       01 WS-NOTA-ED PIC ZZ.9.
+
+      * TABLA DE ACUMULACION DE NOTAS POR MATERIA, PARA CALCULAR EL
+      * PROMEDIO REAL DE CADA MATERIA DEL ALUMNO QUE SE ESTA MOSTRANDO
+       01 TABLA-PROMEDIOS.
+           05 PROM-MATERIA OCCURS 20 TIMES.
+               10 PROM-MAT-COD PIC 99.
+               10 PROM-MAT-SUMA PIC 9(5)V9.
+               10 PROM-MAT-CANT PIC 99.
+       77 PROM-INDICE PIC 99.
+       77 PROM-TOTAL PIC 99 VALUE 0.
+       01 WS-PROM-ENCONTRADO PIC X VALUE "N".
+           88 PROM-ENCONTRADO-SI VALUE "S".
+           88 PROM-ENCONTRADO-NO VALUE "N".
+
+       01 CORTE-1 PIC X.
+           88 CORTE-1-TRUE VALUE "Y".
+           88 CORTE-1-FALSE VALUE "N".
+
+       01 CORTE-2 PIC X.
+           88 CORTE-2-TRUE VALUE "Y".
+           88 CORTE-2-FALSE VALUE "N".
+
+       77 WS-MODO-LISTADO PIC 9 VALUE 0.
+
+      * TABLA DE ALUMNOS PARA EL LISTADO POR MATERIA (NOMBRE SEGUN NRO
+      * DE ALUMNO, SIN RELEER ALUMNOS.dat POR CADA NOTA DE LA MATERIA)
+       01 TABLA-ALUMNOS.
+           05 TABALU-FILA OCCURS 200 TIMES.
+               10 TABALU-NRO PIC 9(4).
+               10 TABALU-NOMBRE PIC X(23).
+       77 TABALU-INDICE PIC 999.
+       77 TABALU-TOTAL PIC 999 VALUE 0.
+       01 WS-TABALU-ENCONTRADO PIC X VALUE "N".
+           88 TABALU-ENCONTRADO-SI VALUE "S".
+           88 TABALU-ENCONTRADO-NO VALUE "N".
+      * NOMBRE YA RESUELTO POR 5042-BUSCAR-NOMBRE-ALUMNO, PARA NO TENER
+      * QUE ESCRIBIR EL MENSAJE DE "NO ENCONTRADO" SOBRE TABLA-ALUMNOS
+       01 WS-TABALU-NOMBRE-RESUELTO PIC X(23) VALUE SPACES.
+
+      * LISTADO POR MATERIA: UNA FILA POR NOTA QUE COINCIDE CON LA
+      * MATERIA ELEGIDA, PARA PODER ORDENAR POR NOTA ANTES DE IMPRIMIR
+       01 TABLA-CLASE.
+           05 CLASE-FILA OCCURS 200 TIMES.
+               10 CLASE-NRO-ALUMNO PIC 9(4).
+               10 CLASE-NOMBRE-ALUMNO PIC X(23).
+               10 CLASE-NOTA PIC 99V9.
+       77 CLASE-INDICE PIC 999.
+       77 CLASE-TOTAL PIC 999 VALUE 0.
+       77 CLASE-I PIC 999.
+       77 CLASE-J PIC 999.
+       77 WS-CLASE-TEMP-NRO PIC 9(4).
+       01 WS-CLASE-TEMP-NOMBRE PIC X(23).
+       77 WS-CLASE-TEMP-NOTA PIC 99V9.
+       01 WS-CLASE-NOTA-ED PIC ZZ.9.
+       77 WS-MAT-ELEGIDA PIC 99 VALUE 0.
+       01 INF-NOMBRE-MATERIA-CLASE PIC X(25).
+       01 INF-HORAS-MATERIA-CLASE PIC 99.
+       01 INF-DOCENTE-MATERIA-CLASE PIC X(20).
+      *rutinas
+       01 RUTFECHA PIC X(8) VALUE "RUTFECHA".
+       01 RUTMATER PIC X(8) VALUE "RUTMATER".
+       01 RUTPAIS PIC X(8) VALUE "RUTPAIS".
+      * AREA DE COMUNICACION RUTINAS
+       COPY "COPY-ACF.cpy".
+       COPY "COPY-ACN.cpy".
+       COPY "COPY-ACM.cpy".
+
+      * AREA DE PROCEDIMIENTOS
+       PROCEDURE DIVISION.
+       0000-MAIN-PROCEDURE.
+           PERFORM CARGAR-TABLAS-DE-RUTINAS
+           PERFORM 0001-LEER-TARJETA-CONTROL
+           IF MODO-CORRIDA-INTERACTIVO
+               DISPLAY "1. LISTADO POR ALUMNO"
+               DISPLAY "2. LISTADO POR MATERIA"
+               DISPLAY "3. LISTADO DE UN SOLO ALUMNO"
+               ACCEPT WS-MODO-LISTADO
+           END-IF
+           EVALUATE WS-MODO-LISTADO
+               WHEN 2
+                   PERFORM 5000-LISTADO-POR-MATERIA
+               WHEN 3
+                   PERFORM 0020-LISTADO-UN-ALUMNO
+               WHEN OTHER
+                   PERFORM 0010-LISTADO-POR-ALUMNO
+           END-EVALUATE
+           STOP RUN.
+
+      * SI EXISTE PGMLIST1.CTL, LA CORRIDA ES DESATENDIDA: SE CARGAN
+      * ACA TODOS LOS DATOS QUE NORMALMENTE PEDIRIA UN ACCEPT (MODO DE
+      * LISTADO, RETOMA DE CHECKPOINT, PERIODO, CODIGO DE ALUMNO Y
+      * MATERIA ELEGIDA) PARA QUE NINGUN PARRAFO POSTERIOR TENGA QUE
+      * ESPERAR POR EL OPERADOR
+       0001-LEER-TARJETA-CONTROL.
+           MOVE "I" TO WS-MODO-CORRIDA
+           OPEN INPUT CONTROLCARD
+           IF WS-FS-CTL-OK
+               READ CONTROLCARD NEXT RECORD AT END
+                   CONTINUE
+               END-READ
+               IF WS-FS-CTL-OK
+                   MOVE "B" TO WS-MODO-CORRIDA
+                   MOVE CTL-MODO TO WS-MODO-LISTADO
+                   MOVE CTL-RETOMAR-CKP TO WS-RETOMAR-CHECKPOINT
+                   MOVE CTL-ANIO-IN TO WS-ANIO-IN
+                   MOVE CTL-MES-IN TO WS-MES-IN
+                   MOVE CTL-ANIO-FIN TO WS-ANIO-FIN
+                   MOVE CTL-MES-FIN TO WS-MES-FIN
+                   MOVE CTL-CODIGO-ALUMNO TO WS-CODIGO-BUSCAR
+                   MOVE CTL-MAT-ELEGIDA TO WS-MAT-ELEGIDA
+               END-IF
+               CLOSE CONTROLCARD
+           END-IF.
+
+       0010-LISTADO-POR-ALUMNO.
+           MOVE "N" TO CORTE-1
+           MOVE 0 TO WS-CONTADOR-ALUMNO
+           IF MODO-CORRIDA-INTERACTIVO
+               DISPLAY "RETOMAR DESDE EL ULTIMO PUNTO DE CONTROL? S/N"
+               ACCEPT WS-RETOMAR-CHECKPOINT
+           END-IF
+           PERFORM 1007-LEER-CHECKPOINT
+           PERFORM 1000-INGRESAR-FECHA
+           PERFORM 1003-ESPERAR-ENTER
+           PERFORM 1001-ORDENAR-ALUMNOS
+           PERFORM 1004-ABRIR-ARCHIVOS
+           PERFORM 1005-ARMAR-FECHA-CORTE-REP
+           PERFORM 1006-ENCABEZADO-REPORTE
+           PERFORM 2000-MOSTRAR-INFO UNTIL CORTE-1-TRUE
+           PERFORM 4000-CERRAR-ARCHIVOS
+           PERFORM 3000-MOSTRAR-RESUMEN.
+
+      * DEJA ALUMNOS.dat ORDENADO POR SECCION Y, DENTRO DE CADA
+      * SECCION, POR NOMBRE, ANTES DE RECORRERLO: EL LISTADO SE VENIA
+      * MOSTRANDO EN EL ORDEN DE ALTA (EL DE PGENALU), QUE NO ES UTIL
+      * PARA ENTREGARLE A UN PRECEPTOR LA LISTA DE UNA SECCION. SI EL
+      * ARCHIVO NO EXISTE TODAVIA NO HAY NADA PARA ORDENAR
+       1001-ORDENAR-ALUMNOS.
+           OPEN INPUT ALUMNOS
+           IF NOT WS-FS-ALU-NOEXISTE
+               CLOSE ALUMNOS
+               SORT SORT-ALUMNOS
+                   ON ASCENDING KEY SRT-ALU-SECCION SRT-ALU-NOMBRE
+                   USING ALUMNOS
+                   GIVING ALUMNOS-ORDEN
+               CALL "CBL_DELETE_FILE" USING WS-RUTA-ALU-ORIG
+                   RETURNING WS-CBL-RESULT
+               CALL "CBL_RENAME_FILE" USING WS-RUTA-ALU-ORD
+                   WS-RUTA-ALU-ORIG
+                   RETURNING WS-CBL-RESULT
+           END-IF.
+
+      * SI EL OPERADOR PIDIO RETOMAR, LEE EL CODIGO DEL ULTIMO ALUMNO
+      * PROCESADO EN EL ULTIMO PUNTO DE CONTROL GUARDADO Y ACTIVA
+      * WS-SALTEANDO HASTA ENCONTRARLO EN 2000-MOSTRAR-INFO; SI NO HAY
+      * PUNTO DE CONTROL O NO SE PIDIO RETOMAR, ARRANCA DESDE EL
+      * PRINCIPIO (SIN SALTEAR NADA)
+       1007-LEER-CHECKPOINT.
+           MOVE 0 TO WS-CODIGO-A-RETOMAR
+           MOVE "N" TO WS-SALTEANDO
+           IF RETOMAR-CHECKPOINT-SI
+               OPEN INPUT CHECKPOINT
+               IF WS-FS-CKP-OK
+                   READ CHECKPOINT NEXT RECORD AT END
+                       CONTINUE
+                   END-READ
+                   IF WS-FS-CKP-OK
+                       MOVE CKP-NRO-ALUMNO TO WS-CODIGO-A-RETOMAR
+                       MOVE "S" TO WS-SALTEANDO
+                   END-IF
+                   CLOSE CHECKPOINT
+               END-IF
+           END-IF.
+
+      * BUSCA UN SOLO ALUMNO POR CODIGO EN LUGAR DE RECORRER TODO EL
+      * ARCHIVO DE ALUMNOS; CORTA LA LECTURA EN CUANTO LO ENCUENTRA
+       0020-LISTADO-UN-ALUMNO.
+           MOVE "N" TO CORTE-1
+           IF MODO-CORRIDA-INTERACTIVO
+               DISPLAY "INGRESE EL CODIGO DE ALUMNO A BUSCAR"
+               ACCEPT WS-CODIGO-BUSCAR
+           END-IF
+           PERFORM 1000-INGRESAR-FECHA
+           PERFORM 1003-ESPERAR-ENTER
+           PERFORM 1001-ORDENAR-ALUMNOS
+           PERFORM 1004-ABRIR-ARCHIVOS
+           PERFORM 1005-ARMAR-FECHA-CORTE-REP
+           PERFORM 1006-ENCABEZADO-REPORTE
+           PERFORM 2001-BUSCAR-UN-ALUMNO UNTIL CORTE-1-TRUE
+           PERFORM 4000-CERRAR-ARCHIVOS.
+
+      * PIDE EL INICIO Y EL FIN DEL PERIODO A LISTAR, PARA PODER AISLAR
+      * UN SOLO PERIODO DE NOTAS EN LUGAR DE TODO LO POSTERIOR AL INICIO
+      * EN CORRIDA INTERACTIVA PIDE EL PERIODO POR RUTFECHA; EN CORRIDA
+      * BATCH EL PERIODO YA FUE CARGADO POR 0001-LEER-TARJETA-CONTROL
+       1000-INGRESAR-FECHA.
+           IF MODO-CORRIDA-INTERACTIVO
+               DISPLAY "FECHA DE INICIO DEL PERIODO A LISTAR"
+               MOVE 4 TO Opcion
+               CALL "RUTFECHA" USING AreaDeComunicacionFecha
+               MOVE F6-S-AÑO TO WS-ANIO-IN
+               MOVE F6-S-MES TO WS-MES-IN
+               DISPLAY "FECHA DE FIN DEL PERIODO A LISTAR"
+               MOVE 4 TO Opcion
+               CALL "RUTFECHA" USING AreaDeComunicacionFecha
+               MOVE F6-S-AÑO TO WS-ANIO-FIN
+               MOVE F6-S-MES TO WS-MES-FIN
+           END-IF.
+
+      * LA ESPERA DE ENTER NO TIENE SENTIDO SIN UN OPERADOR PRESENTE
+       1003-ESPERAR-ENTER.
+           IF MODO-CORRIDA-INTERACTIVO
+               DISPLAY "Presione ENTER para continuar" LINE 24 COLUMN 1
+               ACCEPT WS-ESPERAR-ENTER
+           END-IF.
+
+       1004-ABRIR-ARCHIVOS.
+           OPEN INPUT ALUMNOS
+           IF WS-FS-ALU-NOEXISTE
+               DISPLAY "NO HAY ALUMNOS CARGADOS" LINE 23 COLUMN 1
+           ELSE
+               IF NOT WS-FS-ALU-OK
+                   DISPLAY "ERROR AL ABRIR ARCHIVO" LINE 23 COLUMN 1
+                   DISPLAY "FILE STATUS " WS-FS-ALU LINE 24 COLUMN 1
+                   MOVE "1004-ABRIR-ARCHIVOS(ALU)" TO WS-ERR-PARRAFO
+                   MOVE WS-FS-ALU TO WS-ERR-FS
+                   PERFORM 9901-GRABAR-ERRORLOG
+               END-IF
+           END-IF
+           OPEN INPUT NOTAS
+           IF WS-FS-NOT-NOEXISTE
+               DISPLAY "NO HAY NOTAS CARGADAS" LINE 23 COLUMN 1
+           ELSE
+               IF NOT WS-FS-NOT-OK
+                   DISPLAY "ERROR AL ABRIR ARCHIVO" LINE 23 COLUMN 1
+                   DISPLAY "FILE STATUS " WS-FS-NOT LINE 24 COLUMN 1
+                   MOVE "1004-ABRIR-ARCHIVOS(NOT)" TO WS-ERR-PARRAFO
+                   MOVE WS-FS-NOT TO WS-ERR-FS
+                   PERFORM 9901-GRABAR-ERRORLOG
+               END-IF
+           END-IF
+           OPEN OUTPUT REPORTE
+           IF NOT WS-FS-REP-OK
+               DISPLAY "ERROR AL ABRIR ARCHIVO" LINE 23 COLUMN 1
+               DISPLAY "FILE STATUS " WS-FS-REP LINE 24 COLUMN 1
+               MOVE "1004-ABRIR-ARCHIVOS(REP)" TO WS-ERR-PARRAFO
+               MOVE WS-FS-REP TO WS-ERR-FS
+               PERFORM 9901-GRABAR-ERRORLOG
+           END-IF
+           OPEN OUTPUT BOLETIN
+           IF NOT WS-FS-BOL-OK
+               DISPLAY "ERROR AL ABRIR ARCHIVO" LINE 23 COLUMN 1
+               DISPLAY "FILE STATUS " WS-FS-BOL LINE 24 COLUMN 1
+               MOVE "1004-ABRIR-ARCHIVOS(BOL)" TO WS-ERR-PARRAFO
+               MOVE WS-FS-BOL TO WS-ERR-FS
+               PERFORM 9901-GRABAR-ERRORLOG
+           END-IF
+           OPEN OUTPUT EXPORTCSV
+           IF NOT WS-FS-CSV-OK
+               DISPLAY "ERROR AL ABRIR ARCHIVO" LINE 23 COLUMN 1
+               DISPLAY "FILE STATUS " WS-FS-CSV LINE 24 COLUMN 1
+               MOVE "1004-ABRIR-ARCHIVOS(CSV)" TO WS-ERR-PARRAFO
+               MOVE WS-FS-CSV TO WS-ERR-FS
+               PERFORM 9901-GRABAR-ERRORLOG
+           ELSE
+               MOVE "NRO ALUMNO|NOMBRE|NACIONALIDAD|MATERIA|MES|NOTA"
+                   TO WS-LINEA-CSV
+               WRITE EXPORTCSV-LINEA FROM WS-LINEA-CSV
+           END-IF
+           PERFORM CARGAR-TABLA-HISTORIAL.
+
+      * EL MES Y EL AÑO DE CORTE SE ARMAN UNA SOLA VEZ, PARA USARSE EN
+      * EL ENCABEZADO DE CADA PAGINA DEL REPORTE
+      * ARMA EL PERIODO COMPLETO (INICIO Y FIN), NO SOLO EL ARRANQUE,
+      * PARA QUE EL ENCABEZADO DEJE EN CLARO DONDE TERMINA EL LISTADO
+       1005-ARMAR-FECHA-CORTE-REP.
+           MOVE SPACES TO WS-FECHA-CORTE-REP
+           STRING WS-MES-IN DELIMITED BY SIZE
+               "/" DELIMITED BY SIZE
+               WS-ANIO-IN DELIMITED BY SIZE
+               " A " DELIMITED BY SIZE
+               WS-MES-FIN DELIMITED BY SIZE
+               "/" DELIMITED BY SIZE
+               WS-ANIO-FIN DELIMITED BY SIZE
+               INTO WS-FECHA-CORTE-REP.
+
+      * ENCABEZADO DE PAGINA: TITULO, PERIODO Y NRO DE PAGINA;
+      * REINICIA EL CONTADOR DE RENGLONES PARA EL CORTE DE PAGINA
+       1006-ENCABEZADO-REPORTE.
+           ADD 1 TO WS-PAGINA
+           MOVE "LISTADO DE ALUMNOS Y NOTAS" TO WS-LINEA-REPORTE
+           PERFORM 9000-ESCRIBIR-LINEA-REPORTE
+           MOVE SPACES TO WS-LINEA-REPORTE
+           STRING "PERIODO: " DELIMITED BY SIZE
+               WS-FECHA-CORTE-REP DELIMITED BY SIZE
+               "   PAGINA " DELIMITED BY SIZE
+               WS-PAGINA DELIMITED BY SIZE
+               INTO WS-LINEA-REPORTE
+           PERFORM 9000-ESCRIBIR-LINEA-REPORTE
+           MOVE SPACES TO WS-LINEA-REPORTE
+           PERFORM 9000-ESCRIBIR-LINEA-REPORTE
+           MOVE 0 TO WS-LINEA-CONT.
+
+      * ESCRIBE UN RENGLON EN REPORTE.dat Y LLEVA LA CUENTA PARA EL
+      * CORTE DE PAGINA
+       9000-ESCRIBIR-LINEA-REPORTE.
+           WRITE REPORTE-LINEA FROM WS-LINEA-REPORTE
+           IF NOT WS-FS-REP-OK
+               DISPLAY "ERROR AL ESCRIBIR REPORTE" LINE 23 COLUMN 1
+               DISPLAY "FILE STATUS " WS-FS-REP LINE 24 COLUMN 1
+               MOVE "9000-ESCRIBIR-LINEA-REPORTE" TO WS-ERR-PARRAFO
+               MOVE WS-FS-REP TO WS-ERR-FS
+               PERFORM 9901-GRABAR-ERRORLOG
+           END-IF
+           ADD 1 TO WS-LINEA-CONT.
+
+      * ESCRIBE UN RENGLON EN BOLETIN.dat (NO LLEVA CORTE DE PAGINA:
+      * CADA ALUMNO YA ES UNA PAGINA PROPIA DEL BOLETIN)
+       9010-ESCRIBIR-LINEA-BOLETIN.
+           WRITE BOLETIN-LINEA FROM WS-LINEA-BOLETIN
+           IF NOT WS-FS-BOL-OK
+               DISPLAY "ERROR AL ESCRIBIR BOLETIN" LINE 23 COLUMN 1
+               DISPLAY "FILE STATUS " WS-FS-BOL LINE 24 COLUMN 1
+               MOVE "9010-ESCRIBIR-LINEA-BOLETIN" TO WS-ERR-PARRAFO
+               MOVE WS-FS-BOL TO WS-ERR-FS
+               PERFORM 9901-GRABAR-ERRORLOG
+           END-IF.
+
+      * GRABA EL NRO DE ALUMNO Y LA CANTIDAD DE REGISTROS MOSTRADOS
+      * HASTA ACA COMO PUNTO DE CONTROL, SOBRESCRIBIENDO EL ANTERIOR
+      * (SIEMPRE QUEDA UN SOLO REGISTRO CON EL ESTADO DE LA CORRIDA)
+       9020-GRABAR-CHECKPOINT.
+           MOVE ALU-NRO-ALUMNO TO CKP-NRO-ALUMNO
+           MOVE WS-CONTADOR-ALUMNO TO CKP-CANT-PROCESADOS
+           OPEN OUTPUT CHECKPOINT
+           IF WS-FS-CKP-OK
+               WRITE CHECKPOINT-REGISTRO
+               CLOSE CHECKPOINT
+           END-IF.
+
+      * UNA FILA POR NOTA, CON EL MISMO CONTENIDO QUE EL BOLETIN, PARA
+      * ABRIR EXPORTCSV.dat DESDE UNA PLANILLA DE CALCULO
+       9030-ESCRIBIR-LINEA-CSV.
+           MOVE SPACES TO WS-LINEA-CSV
+           STRING CODIGO-ALUMNO DELIMITED BY SIZE
+               "|" DELIMITED BY SIZE
+               INF-NOMBRE-ALUMNO DELIMITED BY SIZE
+               "|" DELIMITED BY SIZE
+               INF-NACIONALIDAD-ALUMNO DELIMITED BY SIZE
+               "|" DELIMITED BY SIZE
+               INF-NOMBRE-MATERIA DELIMITED BY SIZE
+               "|" DELIMITED BY SIZE
+               INF-MES DELIMITED BY SIZE
+               "|" DELIMITED BY SIZE
+               WS-NOTA-ED DELIMITED BY SIZE
+               INTO WS-LINEA-CSV
+           WRITE EXPORTCSV-LINEA FROM WS-LINEA-CSV
+           IF NOT WS-FS-CSV-OK
+               DISPLAY "ERROR AL ESCRIBIR EXPORTCSV" LINE 23 COLUMN 1
+               DISPLAY "FILE STATUS " WS-FS-CSV LINE 24 COLUMN 1
+               MOVE "9030-ESCRIBIR-LINEA-CSV" TO WS-ERR-PARRAFO
+               MOVE WS-FS-CSV TO WS-ERR-FS
+               PERFORM 9901-GRABAR-ERRORLOG
+           END-IF.
+
+      * AGREGA UNA LINEA AL FINAL DE ERRORLOG.dat CON EL PROGRAMA, EL
+      * PARRAFO DONDE OCURRIO EL PROBLEMA, EL FILE STATUS Y LA
+      * FECHA/HORA, PARA QUE UNA CORRIDA DESATENDIDA QUEDE RASTREABLE
+       9901-GRABAR-ERRORLOG.
+           OPEN EXTEND ERRORLOG
+           IF WS-FS-ERR-OK
+               MOVE SPACES TO WS-LINEA-ERRORLOG
+               STRING "PGMLIST1" DELIMITED BY SIZE
+                   " PARRAFO=" DELIMITED BY SIZE
+                   WS-ERR-PARRAFO DELIMITED BY SIZE
+                   " FS=" DELIMITED BY SIZE
+                   WS-ERR-FS DELIMITED BY SIZE
+                   " FECHA=" DELIMITED BY SIZE
+                   FUNCTION CURRENT-DATE DELIMITED BY SIZE
+                   INTO WS-LINEA-ERRORLOG
+               WRITE ERRORLOG-REGISTRO FROM WS-LINEA-ERRORLOG
+               CLOSE ERRORLOG
+           END-IF.
+
+      * MIENTRAS WS-SALTEANDO ESTE ACTIVO (RETOMANDO DESDE UN PUNTO DE
+      * CONTROL), NINGUN ALUMNO SE MUESTRA HASTA ENCONTRAR EL CODIGO
+      * GUARDADO; ESE ALUMNO (YA PROCESADO EN LA CORRIDA ANTERIOR)
+      * TAMPOCO SE MUESTRA, PERO A PARTIR DEL SIGUIENTE SE SALE DEL
+      * MODO SALTEO Y SE SIGUE COMO UNA CORRIDA NORMAL
+       2000-MOSTRAR-INFO.
+           PERFORM 2100-EXTRAE-DATO
+           IF CORTE-1-FALSE
+               ADD 1 TO WS-CONTADOR-ALUMNO
+           END-IF
+           IF (WS-ANIO-IN * 100 + WS-MES-IN <=
+               ALU-ANIO * 100 + ALU-MES)
+           AND (ALU-ANIO * 100 + ALU-MES <=
+               WS-ANIO-FIN * 100 + WS-MES-FIN)
+           AND SALTEANDO-NO
+           AND ALU-ESTADO-ACTIVO
+           AND CORTE-1-FALSE
+               PERFORM 2005-MOSTRAR-DETALLE-ALUMNO
+               PERFORM 9020-GRABAR-CHECKPOINT
+           END-IF
+           IF CORTE-1-FALSE AND SALTEANDO-SI
+           AND ALU-NRO-ALUMNO = WS-CODIGO-A-RETOMAR
+               MOVE "N" TO WS-SALTEANDO
+           END-IF.
+
+      * BUSCA, ENTRE TODOS LOS REGISTROS DE ALUMNOS.dat, AL ALUMNO CUYO
+      * CODIGO COINCIDE CON WS-CODIGO-BUSCAR; AL ENCONTRARLO, LO MUESTRA
+      * Y CORTA LA LECTURA SIN RECORRER EL RESTO DEL ARCHIVO
+       2001-BUSCAR-UN-ALUMNO.
+           PERFORM 2100-EXTRAE-DATO
+           IF CORTE-1-FALSE
+               IF ALU-NRO-ALUMNO = WS-CODIGO-BUSCAR
+                   PERFORM 2005-MOSTRAR-DETALLE-ALUMNO
+                   MOVE "Y" TO CORTE-1
+               END-IF
+           END-IF.
+
+      * MUESTRA/IMPRIME LOS DATOS DEL ALUMNO ACTUAL (NOMBRE,
+      * NACIONALIDAD, NOTAS Y PROMEDIOS), TANTO AL CONSOLE COMO EN
+      * REPORTE.dat Y BOLETIN.dat
+       2005-MOSTRAR-DETALLE-ALUMNO.
+           ADD 1 TO WS-RES-CANT-ALUMNOS
+           MOVE ALU-NOMBRE TO INF-NOMBRE-ALUMNO
+           MOVE ALU-NRO-ALUMNO TO CODIGO-ALUMNO
+           PERFORM OBTENER-NOMBRE-NACIONALIDAD
+           IF WS-LINEA-CONT >= WS-MAX-LINEAS
+               PERFORM 1006-ENCABEZADO-REPORTE
+           END-IF
+           DISPLAY INF-NOMBRE-ALUMNO
+           MOVE INF-NOMBRE-ALUMNO TO WS-LINEA-REPORTE
+           PERFORM 9000-ESCRIBIR-LINEA-REPORTE
+           MOVE SPACES TO WS-LINEA-REPORTE
+           STRING "NACIONALIDAD: " DELIMITED BY SIZE
+               INF-NACIONALIDAD-ALUMNO DELIMITED BY SIZE
+               INTO WS-LINEA-REPORTE
+           PERFORM 9000-ESCRIBIR-LINEA-REPORTE
+           MOVE SPACES TO WS-LINEA-REPORTE
+           STRING "SECCION: " DELIMITED BY SIZE
+               ALU-SECCION DELIMITED BY SIZE
+               INTO WS-LINEA-REPORTE
+           DISPLAY WS-LINEA-REPORTE
+           PERFORM 9000-ESCRIBIR-LINEA-REPORTE
+           PERFORM MOSTRAR-HISTORIAL-ALUMNO
+           PERFORM 2401-ENCABEZADO-BOLETIN
+           PERFORM 2150-REBOBINAR-NOTAS
+           PERFORM 2200-MOSTRAR-NOTAS UNTIL CORTE-2-TRUE
+           PERFORM 2300-MOSTRAR-PROMEDIOS-MATERIAS
+           PERFORM 2410-PIE-BOLETIN
+           MOVE SPACES TO WS-LINEA-REPORTE
+           PERFORM 9000-ESCRIBIR-LINEA-REPORTE.
+
+       2100-EXTRAE-DATO.
+           READ ALUMNOS NEXT RECORD AT END
+           MOVE "Y" TO CORTE-1.
+
+      * NOTAS.dat SE RELEE DESDE EL PRINCIPIO POR CADA ALUMNO PORQUE
+      * SUS NOTAS PUEDEN ESTAR EN CUALQUIER POSICION DEL ARCHIVO
+       2150-REBOBINAR-NOTAS.
+           CLOSE NOTAS
+           OPEN INPUT NOTAS
+           IF NOT WS-FS-NOT-OK AND NOT WS-FS-NOT-NOEXISTE
+               DISPLAY "ERROR AL ABRIR ARCHIVO" LINE 23 COLUMN 1
+               DISPLAY "FILE STATUS " WS-FS-NOT LINE 24 COLUMN 1
+               MOVE "2150-REBOBINAR-NOTAS" TO WS-ERR-PARRAFO
+               MOVE WS-FS-NOT TO WS-ERR-FS
+               PERFORM 9901-GRABAR-ERRORLOG
+           END-IF
+           MOVE "N" TO CORTE-2
+           MOVE 0 TO PROM-TOTAL.
+
+      * SOLO MUESTRA/ESCRIBE Y ACUMULA LAS NOTAS QUE CAEN DENTRO DEL
+      * PERIODO PEDIDO (WS-ANIO-IN/MES-IN A WS-ANIO-FIN/MES-FIN); LAS
+      * DEMAS NOTAS DEL ALUMNO SE SALTEAN POR COMPLETO
+       2200-MOSTRAR-NOTAS.
+           PERFORM 2210-EXTRAE-DATO-NOTA
+           IF CORTE-2-FALSE AND NOT-NRO-ALUMNO = CODIGO-ALUMNO
+               IF (WS-ANIO-IN * 100 + WS-MES-IN <=
+                   NOT-ANIO * 100 + NOT-MES)
+               AND (NOT-ANIO * 100 + NOT-MES <=
+                   WS-ANIO-FIN * 100 + WS-MES-FIN)
+                   MOVE NOT-NRO-MATERIA TO Codigo-materia
+                   PERFORM OBTENER-NOMBRE-MATERIA
+                   MOVE NOT-MES TO INF-MES
+                   DISPLAY INF-NOMBRE-MATERIA
+                   MOVE INF-NOMBRE-MATERIA TO WS-LINEA-REPORTE
+                   PERFORM 9000-ESCRIBIR-LINEA-REPORTE
+                   MOVE NOT-NOTA TO WS-NOTA-ED
+                   MOVE SPACES TO WS-LINEA-BOLETIN
+                   STRING INF-NOMBRE-MATERIA DELIMITED BY SIZE
+                       "  MES: " DELIMITED BY SIZE
+                       INF-MES DELIMITED BY SIZE
+                       "  NOTA: " DELIMITED BY SIZE
+                       WS-NOTA-ED DELIMITED BY SIZE
+                       "  DOCENTE: " DELIMITED BY SIZE
+                       DOCENTE-MATERIA DELIMITED BY SIZE
+                       INTO WS-LINEA-BOLETIN
+                   PERFORM 9010-ESCRIBIR-LINEA-BOLETIN
+                   PERFORM 9030-ESCRIBIR-LINEA-CSV
+                   PERFORM 2220-ACUMULAR-PROMEDIO-MATERIA
+               END-IF
+           END-IF.
+
+       2210-EXTRAE-DATO-NOTA.
+           READ NOTAS NEXT RECORD AT END
+           MOVE "Y" TO CORTE-2.
+
+      * ACUMULA LA NOTA LEIDA EN LA FILA DE LA TABLA QUE CORRESPONDE A
+      * NOT-NRO-MATERIA, CREANDO LA FILA SI ES LA PRIMERA NOTA DE ESA
+      * MATERIA PARA ESTE ALUMNO
+       2220-ACUMULAR-PROMEDIO-MATERIA.
+           ADD NOT-NOTA TO WS-RES-SUMA-NOTAS
+           ADD 1 TO WS-RES-CANT-NOTAS
+           MOVE "N" TO WS-PROM-ENCONTRADO
+           PERFORM VARYING PROM-INDICE FROM 1 BY 1
+               UNTIL PROM-INDICE > PROM-TOTAL OR PROM-ENCONTRADO-SI
+               IF NOT-NRO-MATERIA = PROM-MAT-COD(PROM-INDICE)
+                   ADD NOT-NOTA TO PROM-MAT-SUMA(PROM-INDICE)
+                   ADD 1 TO PROM-MAT-CANT(PROM-INDICE)
+                   MOVE "S" TO WS-PROM-ENCONTRADO
+               END-IF
+           END-PERFORM
+           IF PROM-ENCONTRADO-NO AND PROM-TOTAL < 20
+               ADD 1 TO PROM-TOTAL
+               MOVE NOT-NRO-MATERIA TO PROM-MAT-COD(PROM-TOTAL)
+               MOVE NOT-NOTA TO PROM-MAT-SUMA(PROM-TOTAL)
+               MOVE 1 TO PROM-MAT-CANT(PROM-TOTAL)
+           END-IF.
+
+      * RECORRE LA TABLA DE PROMEDIOS DEL ALUMNO ACTUAL Y MUESTRA EL
+      * PROMEDIO REAL (SUMA DE NOTAS / CANTIDAD DE NOTAS) DE CADA
+      * MATERIA EN LA QUE TIENE NOTAS CARGADAS
+       2300-MOSTRAR-PROMEDIOS-MATERIAS.
+           MOVE 1 TO PROM-INDICE
+           PERFORM 2310-MOSTRAR-PROMEDIO-MATERIA
+               UNTIL PROM-INDICE > PROM-TOTAL.
+
+       2310-MOSTRAR-PROMEDIO-MATERIA.
+           MOVE PROM-MAT-COD(PROM-INDICE) TO NOT-NRO-MATERIA
+           PERFORM OBTENER-NOMBRE-MATERIA
+           DIVIDE PROM-MAT-SUMA(PROM-INDICE)
+               BY PROM-MAT-CANT(PROM-INDICE)
+               GIVING INF-MATERIA-PROMEDIO
+           MOVE INF-MATERIA-PROMEDIO TO INF-MATERIA-PROMEDIO-ED
+           IF INF-MATERIA-PROMEDIO >= WS-NOTA-APROBACION
+               MOVE "APROBADO" TO INF-ESTADO-MATERIA
+           ELSE
+               MOVE "DESAPROBADO" TO INF-ESTADO-MATERIA
+           END-IF
+           DISPLAY "PROMEDIO " INF-NOMBRE-MATERIA " "
+               INF-MATERIA-PROMEDIO-ED " " INF-ESTADO-MATERIA
+           MOVE SPACES TO WS-LINEA-REPORTE
+           STRING "PROMEDIO " DELIMITED BY SIZE
+               INF-NOMBRE-MATERIA DELIMITED BY SIZE
+               " " DELIMITED BY SIZE
+               INF-MATERIA-PROMEDIO-ED DELIMITED BY SIZE
+               " " DELIMITED BY SIZE
+               INF-ESTADO-MATERIA DELIMITED BY SIZE
+               INTO WS-LINEA-REPORTE
+           PERFORM 9000-ESCRIBIR-LINEA-REPORTE
+           MOVE SPACES TO WS-LINEA-BOLETIN
+           STRING "PROMEDIO " DELIMITED BY SIZE
+               INF-NOMBRE-MATERIA DELIMITED BY SIZE
+               " " DELIMITED BY SIZE
+               INF-MATERIA-PROMEDIO-ED DELIMITED BY SIZE
+               " " DELIMITED BY SIZE
+               INF-ESTADO-MATERIA DELIMITED BY SIZE
+               INTO WS-LINEA-BOLETIN
+           PERFORM 9010-ESCRIBIR-LINEA-BOLETIN
+           ADD INF-MATERIA-PROMEDIO TO WS-BOL-SUMA-PROM
+           ADD 1 TO PROM-INDICE.
+
+      * ENCABEZADO DEL BOLETIN DEL ALUMNO: NOMBRE Y NACIONALIDAD, Y
+      * REINICIO DEL ACUMULADOR DEL PROMEDIO GENERAL PARA ESTE ALUMNO
+       2401-ENCABEZADO-BOLETIN.
+           MOVE 0 TO WS-BOL-SUMA-PROM
+           MOVE SPACES TO WS-LINEA-BOLETIN
+           STRING "BOLETIN DE " DELIMITED BY SIZE
+               INF-NOMBRE-ALUMNO DELIMITED BY SIZE
+               INTO WS-LINEA-BOLETIN
+           PERFORM 9010-ESCRIBIR-LINEA-BOLETIN
+           MOVE SPACES TO WS-LINEA-BOLETIN
+           STRING "NACIONALIDAD: " DELIMITED BY SIZE
+               INF-NACIONALIDAD-ALUMNO DELIMITED BY SIZE
+               INTO WS-LINEA-BOLETIN
+           PERFORM 9010-ESCRIBIR-LINEA-BOLETIN.
+
+      * PIE DEL BOLETIN: PROMEDIO GENERAL (MEDIA DE LOS PROMEDIOS DE
+      * CADA MATERIA), SEGUIDO DE UNA LINEA EN BLANCO QUE SEPARA LA
+      * "PAGINA" DE ESTE ALUMNO DE LA DEL SIGUIENTE
+       2410-PIE-BOLETIN.
+           IF PROM-TOTAL > 0
+               DIVIDE WS-BOL-SUMA-PROM BY PROM-TOTAL
+                   GIVING WS-BOL-PROM-GENERAL
+               IF RES-PRIMERO-SI
+                   MOVE WS-BOL-PROM-GENERAL TO WS-RES-PROM-MAX
+                   MOVE WS-BOL-PROM-GENERAL TO WS-RES-PROM-MIN
+                   MOVE INF-NOMBRE-ALUMNO TO WS-RES-NOMBRE-MAX
+                   MOVE INF-NOMBRE-ALUMNO TO WS-RES-NOMBRE-MIN
+                   MOVE "N" TO WS-RES-PRIMERO
+               ELSE
+                   IF WS-BOL-PROM-GENERAL > WS-RES-PROM-MAX
+                       MOVE WS-BOL-PROM-GENERAL TO WS-RES-PROM-MAX
+                       MOVE INF-NOMBRE-ALUMNO TO WS-RES-NOMBRE-MAX
+                   END-IF
+                   IF WS-BOL-PROM-GENERAL < WS-RES-PROM-MIN
+                       MOVE WS-BOL-PROM-GENERAL TO WS-RES-PROM-MIN
+                       MOVE INF-NOMBRE-ALUMNO TO WS-RES-NOMBRE-MIN
+                   END-IF
+               END-IF
+           ELSE
+               MOVE 0 TO WS-BOL-PROM-GENERAL
+           END-IF
+           MOVE WS-BOL-PROM-GENERAL TO WS-BOL-PROM-GENERAL-ED
+           MOVE SPACES TO WS-LINEA-BOLETIN
+           STRING "PROMEDIO GENERAL: " DELIMITED BY SIZE
+               WS-BOL-PROM-GENERAL-ED DELIMITED BY SIZE
+               INTO WS-LINEA-BOLETIN
+           PERFORM 9010-ESCRIBIR-LINEA-BOLETIN
+           MOVE SPACES TO WS-LINEA-BOLETIN
+           PERFORM 9010-ESCRIBIR-LINEA-BOLETIN.
+
+       CARGAR-TABLAS-DE-RUTINAS.
+           INITIALIZE AreaDeComunicacionPais
+           MOVE 1 TO Opcion-pais
+           CALL RUTPAIS USING AreaDeComunicacionPais
+           INITIALIZE AreaDeComunicacionMateria
+           MOVE 1 TO Opcion-materia
+           CALL RUTMATER USING AreaDeComunicacionMateria.
+
+      * CARGA HISTORIAL.dat COMPLETO A TABLA-HISTORIAL UNA SOLA VEZ,
+      * PARA CRUZARLO CONTRA CADA ALUMNO SIN RELEER EL ARCHIVO
+       CARGAR-TABLA-HISTORIAL.
+           MOVE 0 TO TABHIST-TOTAL
+           OPEN INPUT HISTORIAL
+           IF WS-FS-HIS-NOEXISTE
+               CONTINUE
+           ELSE
+               IF NOT WS-FS-HIS-OK
+                   DISPLAY "ERROR AL ABRIR ARCHIVO" LINE 23 COLUMN 1
+                   DISPLAY "FILE STATUS " WS-FS-HIS LINE 24 COLUMN 1
+                   MOVE "CARGAR-TABLA-HISTORIAL" TO WS-ERR-PARRAFO
+                   MOVE WS-FS-HIS TO WS-ERR-FS
+                   PERFORM 9901-GRABAR-ERRORLOG
+               ELSE
+                   PERFORM LEER-HISTORIAL
+                       VARYING TABHIST-INDICE FROM 1 BY 1
+                       UNTIL WS-FS-HIS-NO OR TABHIST-INDICE > 1000
+                   CLOSE HISTORIAL
+               END-IF
+           END-IF.
+
+       LEER-HISTORIAL.
+           READ HISTORIAL NEXT RECORD AT END
+               MOVE "10" TO WS-FS-HIS
+           END-READ
+           IF WS-FS-HIS-OK
+               MOVE HIST-NRO-ALUMNO TO
+                   TABHIST-NRO-ALUMNO(TABHIST-INDICE)
+               MOVE HIST-ANIO TO TABHIST-ANIO(TABHIST-INDICE)
+               MOVE HIST-ESTADO TO TABHIST-ESTADO(TABHIST-INDICE)
+               MOVE TABHIST-INDICE TO TABHIST-TOTAL
+           END-IF.
+
+      * IMPRIME/MUESTRA UNA LINEA POR CADA AÑO DE HISTORIAL ENCONTRADO
+      * PARA EL ALUMNO ACTUAL, SIN RECORRER HISTORIAL.dat DE NUEVO
+       MOSTRAR-HISTORIAL-ALUMNO.
+           PERFORM MOSTRAR-FILA-HISTORIAL
+               VARYING TABHIST-INDICE FROM 1 BY 1
+               UNTIL TABHIST-INDICE > TABHIST-TOTAL.
+
+       MOSTRAR-FILA-HISTORIAL.
+           IF TABHIST-NRO-ALUMNO(TABHIST-INDICE) = ALU-NRO-ALUMNO
+               EVALUATE TABHIST-ESTADO(TABHIST-INDICE)
+                   WHEN "P"
+                       MOVE "PROMOVIDO" TO INF-HIST-ESTADO
+                   WHEN "R"
+                       MOVE "REPITIENTE" TO INF-HIST-ESTADO
+                   WHEN "T"
+                       MOVE "RETIRADO" TO INF-HIST-ESTADO
+                   WHEN OTHER
+                       MOVE "DESCONOCIDO" TO INF-HIST-ESTADO
+               END-EVALUATE
+               MOVE SPACES TO WS-LINEA-REPORTE
+               STRING "HISTORIAL " DELIMITED BY SIZE
+                   TABHIST-ANIO(TABHIST-INDICE) DELIMITED BY SIZE
+                   ": " DELIMITED BY SIZE
+                   INF-HIST-ESTADO DELIMITED BY SIZE
+                   INTO WS-LINEA-REPORTE
+               DISPLAY WS-LINEA-REPORTE
+               PERFORM 9000-ESCRIBIR-LINEA-REPORTE
+           END-IF.
+
+       OBTENER-NOMBRE-NACIONALIDAD.
+           INITIALIZE AreaDeComunicacionPais
+           MOVE 2 TO Opcion-pais
+           MOVE ALU-NRO-PAIS TO Codigo-pais
+           CALL RUTPAIS USING AreaDeComunicacionPais
+           MOVE NOMBRE-pais TO INF-NACIONALIDAD-ALUMNO.
+
+       OBTENER-NOMBRE-MATERIA.
+           INITIALIZE AreaDeComunicacionMateria
+           MOVE 2 TO Opcion-materia
+           MOVE NOT-NRO-MATERIA TO Codigo-materia
+           CALL RUTMATER USING AreaDeComunicacionMateria
+           MOVE NOMBRE-MATERIA TO INF-NOMBRE-MATERIA.
+
+       4000-CERRAR-ARCHIVOS.
+           CLOSE ALUMNOS
+           IF NOT WS-FS-ALU-OK
+               DISPLAY "ERROR AL CERRAR ARCHIVO" LINE 23 COLUMN 1
+               DISPLAY "FILE STATUS " WS-FS-ALU LINE 24 COLUMN 1
+               MOVE "4000-CERRAR-ARCHIVOS(ALU)" TO WS-ERR-PARRAFO
+               MOVE WS-FS-ALU TO WS-ERR-FS
+               PERFORM 9901-GRABAR-ERRORLOG
+           END-IF
+           CLOSE NOTAS
+           IF NOT WS-FS-NOT-OK
+               DISPLAY "ERROR AL CERRAR ARCHIVO" LINE 23 COLUMN 1
+               DISPLAY "FILE STATUS " WS-FS-NOT LINE 24 COLUMN 1
+               MOVE "4000-CERRAR-ARCHIVOS(NOT)" TO WS-ERR-PARRAFO
+               MOVE WS-FS-NOT TO WS-ERR-FS
+               PERFORM 9901-GRABAR-ERRORLOG
+           END-IF
+           CLOSE REPORTE
+           IF NOT WS-FS-REP-OK
+               DISPLAY "ERROR AL CERRAR ARCHIVO" LINE 23 COLUMN 1
+               DISPLAY "FILE STATUS " WS-FS-REP LINE 24 COLUMN 1
+               MOVE "4000-CERRAR-ARCHIVOS(REP)" TO WS-ERR-PARRAFO
+               MOVE WS-FS-REP TO WS-ERR-FS
+               PERFORM 9901-GRABAR-ERRORLOG
+           END-IF
+           CLOSE BOLETIN
+           IF NOT WS-FS-BOL-OK
+               DISPLAY "ERROR AL CERRAR ARCHIVO" LINE 23 COLUMN 1
+               DISPLAY "FILE STATUS " WS-FS-BOL LINE 24 COLUMN 1
+               MOVE "4000-CERRAR-ARCHIVOS(BOL)" TO WS-ERR-PARRAFO
+               MOVE WS-FS-BOL TO WS-ERR-FS
+               PERFORM 9901-GRABAR-ERRORLOG
+           END-IF
+           CLOSE EXPORTCSV
+           IF NOT WS-FS-CSV-OK
+               DISPLAY "ERROR AL CERRAR ARCHIVO" LINE 23 COLUMN 1
+               DISPLAY "FILE STATUS " WS-FS-CSV LINE 24 COLUMN 1
+               MOVE "4000-CERRAR-ARCHIVOS(CSV)" TO WS-ERR-PARRAFO
+               MOVE WS-FS-CSV TO WS-ERR-FS
+               PERFORM 9901-GRABAR-ERRORLOG
+           END-IF.
+
+      * RESUMEN DE LA CORRIDA: CUANTOS ALUMNOS SE LISTARON, EL PROMEDIO
+      * GENERAL DE LA CLASE (TODAS LAS NOTAS DE TODOS LOS ALUMNOS
+      * LISTADOS) Y EL ALUMNO CON EL PROMEDIO MAS ALTO Y MAS BAJO
+       3000-MOSTRAR-RESUMEN.
+           IF WS-RES-CANT-NOTAS > 0
+               DIVIDE WS-RES-SUMA-NOTAS BY WS-RES-CANT-NOTAS
+                   GIVING WS-RES-PROM-CLASE
+           ELSE
+               MOVE 0 TO WS-RES-PROM-CLASE
+           END-IF
+           MOVE WS-RES-PROM-CLASE TO WS-RES-PROM-CLASE-ED
+           MOVE WS-RES-PROM-MAX TO WS-RES-PROM-MAX-ED
+           MOVE WS-RES-PROM-MIN TO WS-RES-PROM-MIN-ED
+           DISPLAY "===== RESUMEN DE LA CORRIDA ====="
+           DISPLAY "ALUMNOS LISTADOS: " WS-RES-CANT-ALUMNOS
+           DISPLAY "PROMEDIO GENERAL DE LA CLASE: "
+               WS-RES-PROM-CLASE-ED
+           DISPLAY "PROMEDIO MAS ALTO: " WS-RES-PROM-MAX-ED
+               " (" WS-RES-NOMBRE-MAX ")"
+           DISPLAY "PROMEDIO MAS BAJO: " WS-RES-PROM-MIN-ED
+               " (" WS-RES-NOMBRE-MIN ")".
+
+      * LISTADO DE TODOS LOS ALUMNOS CON NOTA EN UNA SOLA MATERIA,
+      * ORDENADO POR NOTA, PARA EL DOCENTE QUE SOLO NECESITA SU CLASE
+       5000-LISTADO-POR-MATERIA.
+           PERFORM 5010-ELEGIR-MATERIA
+           PERFORM 5020-ABRIR-ARCHIVOS-CLASE
+           PERFORM 5030-CARGAR-TABLA-ALUMNOS
+           PERFORM 5040-CARGAR-TABLA-CLASE
+           PERFORM 5050-ORDENAR-TABLA-CLASE
+           PERFORM 1005-ARMAR-FECHA-CORTE-REP
+           PERFORM 1006-ENCABEZADO-REPORTE
+           PERFORM 5060-MOSTRAR-TABLA-CLASE
+           PERFORM 5090-CERRAR-ARCHIVOS-CLASE.
+
+       5010-ELEGIR-MATERIA.
+           IF MODO-CORRIDA-INTERACTIVO
+               DISPLAY "INGRESA CODIGO DE LA MATERIA" LINE 23 COLUMN 1
+               ACCEPT WS-MAT-ELEGIDA
+           END-IF
+           MOVE WS-MAT-ELEGIDA TO Codigo-materia
+           MOVE 2 TO Opcion-materia
+           CALL RUTMATER USING AreaDeComunicacionMateria
+           MOVE NOMBRE-MATERIA TO INF-NOMBRE-MATERIA-CLASE
+           MOVE HORAS-MATERIA TO INF-HORAS-MATERIA-CLASE
+           MOVE DOCENTE-MATERIA TO INF-DOCENTE-MATERIA-CLASE.
+
+       5020-ABRIR-ARCHIVOS-CLASE.
+           OPEN INPUT ALUMNOS
+           IF WS-FS-ALU-NOEXISTE
+               DISPLAY "NO HAY ALUMNOS CARGADOS" LINE 23 COLUMN 1
+           ELSE
+               IF NOT WS-FS-ALU-OK
+                   DISPLAY "ERROR AL ABRIR ARCHIVO" LINE 23 COLUMN 1
+                   DISPLAY "FILE STATUS " WS-FS-ALU LINE 24 COLUMN 1
+                   MOVE "5020-ABRIR-ARCHIVOS-CLASE(ALU)"
+                       TO WS-ERR-PARRAFO
+                   MOVE WS-FS-ALU TO WS-ERR-FS
+                   PERFORM 9901-GRABAR-ERRORLOG
+               END-IF
+           END-IF
+           OPEN INPUT NOTAS
+           IF WS-FS-NOT-NOEXISTE
+               DISPLAY "NO HAY NOTAS CARGADAS" LINE 23 COLUMN 1
+           ELSE
+               IF NOT WS-FS-NOT-OK
+                   DISPLAY "ERROR AL ABRIR ARCHIVO" LINE 23 COLUMN 1
+                   DISPLAY "FILE STATUS " WS-FS-NOT LINE 24 COLUMN 1
+                   MOVE "5020-ABRIR-ARCHIVOS-CLASE(NOT)"
+                       TO WS-ERR-PARRAFO
+                   MOVE WS-FS-NOT TO WS-ERR-FS
+                   PERFORM 9901-GRABAR-ERRORLOG
+               END-IF
+           END-IF
+           OPEN OUTPUT REPORTE
+           IF NOT WS-FS-REP-OK
+               DISPLAY "ERROR AL ABRIR ARCHIVO" LINE 23 COLUMN 1
+               DISPLAY "FILE STATUS " WS-FS-REP LINE 24 COLUMN 1
+               MOVE "5020-ABRIR-ARCHIVOS-CLASE(REP)"
+                   TO WS-ERR-PARRAFO
+               MOVE WS-FS-REP TO WS-ERR-FS
+               PERFORM 9901-GRABAR-ERRORLOG
+           END-IF.
+
+      * TABLA AUXILIAR NRO-DE-ALUMNO/NOMBRE, PARA NO TENER QUE RELEER
+      * ALUMNOS.dat POR CADA NOTA ENCONTRADA EN NOTAS.dat; SOLO CARGA
+      * ALUMNOS ACTIVOS, IGUAL QUE EL LISTADO POR ALUMNO (2000-MOSTRAR-
+      * INFO), PARA QUE UN ALUMNO DADO DE BAJA NO APAREZCA EN EL
+      * LISTADO DE CLASE DE NINGUNA MATERIA
+       5030-CARGAR-TABLA-ALUMNOS.
+           MOVE 0 TO TABALU-TOTAL
+           PERFORM 5031-LEER-ALUMNO VARYING TABALU-INDICE FROM 1 BY 1
+               UNTIL WS-FS-ALU-NO OR TABALU-INDICE > 200.
+
+       5031-LEER-ALUMNO.
+           READ ALUMNOS NEXT RECORD AT END
+               CONTINUE
+           END-READ
+           IF WS-FS-ALU-OK AND ALU-ESTADO-ACTIVO
+               ADD 1 TO TABALU-TOTAL
+               MOVE ALU-NRO-ALUMNO TO TABALU-NRO(TABALU-TOTAL)
+               MOVE ALU-NOMBRE TO TABALU-NOMBRE(TABALU-TOTAL)
+           END-IF.
+
+      * RECORRE NOTAS.dat UNA SOLA VEZ Y ACUMULA EN TABLA-CLASE CADA
+      * NOTA DE LA MATERIA ELEGIDA, CON EL NOMBRE DEL ALUMNO YA RESUELTO
+       5040-CARGAR-TABLA-CLASE.
+           MOVE 0 TO CLASE-TOTAL
+           PERFORM 5041-LEER-NOTA VARYING CLASE-INDICE FROM 1 BY 1
+               UNTIL WS-FS-NOT-NO OR CLASE-INDICE > 200.
+
+       5041-LEER-NOTA.
+           READ NOTAS NEXT RECORD AT END
+               CONTINUE
+           END-READ
+           IF WS-FS-NOT-OK AND NOT-NRO-MATERIA = WS-MAT-ELEGIDA
+           AND CLASE-TOTAL < 200
+               PERFORM 5042-BUSCAR-NOMBRE-ALUMNO
+               ADD 1 TO CLASE-TOTAL
+               MOVE NOT-NRO-ALUMNO TO CLASE-NRO-ALUMNO(CLASE-TOTAL)
+               MOVE WS-TABALU-NOMBRE-RESUELTO
+                   TO CLASE-NOMBRE-ALUMNO(CLASE-TOTAL)
+               MOVE NOT-NOTA TO CLASE-NOTA(CLASE-TOTAL)
+           END-IF.
+
+      * DEJA EL NOMBRE RESUELTO EN WS-TABALU-NOMBRE-RESUELTO, SIN TOCAR
+      * TABLA-ALUMNOS, PARA NO PISAR EL NOMBRE CACHEADO DE OTRO ALUMNO
+      * CUANDO EL CODIGO BUSCADO NO APARECE EN LA TABLA
+       5042-BUSCAR-NOMBRE-ALUMNO.
+           MOVE "N" TO WS-TABALU-ENCONTRADO
+           PERFORM VARYING TABALU-INDICE FROM 1 BY 1
+               UNTIL TABALU-INDICE > TABALU-TOTAL
+               OR TABALU-ENCONTRADO-SI
+               IF TABALU-NRO(TABALU-INDICE) = NOT-NRO-ALUMNO
+                   MOVE "S" TO WS-TABALU-ENCONTRADO
+               END-IF
+           END-PERFORM
+           IF TABALU-ENCONTRADO-SI
+               SUBTRACT 1 FROM TABALU-INDICE
+               MOVE TABALU-NOMBRE(TABALU-INDICE)
+                   TO WS-TABALU-NOMBRE-RESUELTO
+           ELSE
+               MOVE "(ALUMNO NO ENCONTRADO)" TO
+                   WS-TABALU-NOMBRE-RESUELTO
+           END-IF.
+
+      * ORDENA TABLA-CLASE POR NOTA DESCENDENTE (BURBUJA), PARA QUE EL
+      * DOCENTE VEA PRIMERO A LOS ALUMNOS CON MEJOR DESEMPEÑO
+       5050-ORDENAR-TABLA-CLASE.
+           PERFORM 5051-ORDENAR-FILA VARYING CLASE-I FROM 1 BY 1
+               UNTIL CLASE-I > CLASE-TOTAL.
+
+       5051-ORDENAR-FILA.
+           PERFORM 5052-COMPARAR-E-INTERCAMBIAR
+               VARYING CLASE-J FROM 1 BY 1
+               UNTIL CLASE-J > CLASE-TOTAL - CLASE-I.
+
+       5052-COMPARAR-E-INTERCAMBIAR.
+           IF CLASE-NOTA(CLASE-J) < CLASE-NOTA(CLASE-J + 1)
+               MOVE CLASE-NRO-ALUMNO(CLASE-J) TO WS-CLASE-TEMP-NRO
+               MOVE CLASE-NOMBRE-ALUMNO(CLASE-J)
+                   TO WS-CLASE-TEMP-NOMBRE
+               MOVE CLASE-NOTA(CLASE-J) TO WS-CLASE-TEMP-NOTA
+               MOVE CLASE-NRO-ALUMNO(CLASE-J + 1)
+                   TO CLASE-NRO-ALUMNO(CLASE-J)
+               MOVE CLASE-NOMBRE-ALUMNO(CLASE-J + 1)
+                   TO CLASE-NOMBRE-ALUMNO(CLASE-J)
+               MOVE CLASE-NOTA(CLASE-J + 1) TO CLASE-NOTA(CLASE-J)
+               MOVE WS-CLASE-TEMP-NRO TO CLASE-NRO-ALUMNO(CLASE-J + 1)
+               MOVE WS-CLASE-TEMP-NOMBRE
+                   TO CLASE-NOMBRE-ALUMNO(CLASE-J + 1)
+               MOVE WS-CLASE-TEMP-NOTA TO CLASE-NOTA(CLASE-J + 1)
+           END-IF.
+
+      * MUESTRA/IMPRIME LA TABLA-CLASE YA ORDENADA, CON CORTE DE PAGINA
+      * CADA WS-MAX-LINEAS RENGLONES DEL REPORTE
+       5060-MOSTRAR-TABLA-CLASE.
+           MOVE SPACES TO WS-LINEA-REPORTE
+           STRING "MATERIA: " DELIMITED BY SIZE
+               INF-NOMBRE-MATERIA-CLASE DELIMITED BY SIZE
+               INTO WS-LINEA-REPORTE
+           DISPLAY WS-LINEA-REPORTE
+           PERFORM 9000-ESCRIBIR-LINEA-REPORTE
+           MOVE SPACES TO WS-LINEA-REPORTE
+           STRING "DOCENTE: " DELIMITED BY SIZE
+               INF-DOCENTE-MATERIA-CLASE DELIMITED BY SIZE
+               "  HORAS SEMANALES: " DELIMITED BY SIZE
+               INF-HORAS-MATERIA-CLASE DELIMITED BY SIZE
+               INTO WS-LINEA-REPORTE
+           DISPLAY WS-LINEA-REPORTE
+           PERFORM 9000-ESCRIBIR-LINEA-REPORTE
+           MOVE SPACES TO WS-LINEA-REPORTE
+           PERFORM 9000-ESCRIBIR-LINEA-REPORTE
+           PERFORM 5061-MOSTRAR-FILA-CLASE VARYING CLASE-INDICE
+               FROM 1 BY 1 UNTIL CLASE-INDICE > CLASE-TOTAL.
+
+       5061-MOSTRAR-FILA-CLASE.
+           IF WS-LINEA-CONT >= WS-MAX-LINEAS
+               PERFORM 1006-ENCABEZADO-REPORTE
+           END-IF
+           MOVE CLASE-NOTA(CLASE-INDICE) TO WS-CLASE-NOTA-ED
+           MOVE SPACES TO WS-LINEA-REPORTE
+           STRING CLASE-NOMBRE-ALUMNO(CLASE-INDICE) DELIMITED BY SIZE
+               "  NOTA: " DELIMITED BY SIZE
+               WS-CLASE-NOTA-ED DELIMITED BY SIZE
+               INTO WS-LINEA-REPORTE
+           DISPLAY WS-LINEA-REPORTE
+           PERFORM 9000-ESCRIBIR-LINEA-REPORTE.
+
+       5090-CERRAR-ARCHIVOS-CLASE.
+           CLOSE ALUMNOS
+           IF NOT WS-FS-ALU-OK
+               DISPLAY "ERROR AL CERRAR ARCHIVO" LINE 23 COLUMN 1
+               DISPLAY "FILE STATUS " WS-FS-REP LINE 24 COLUMN 1
+               MOVE "5090-CERRAR-ARCHIVOS-CLASE(ALU)"
+                   TO WS-ERR-PARRAFO
+               MOVE WS-FS-ALU TO WS-ERR-FS
+               PERFORM 9901-GRABAR-ERRORLOG
+           END-IF
+           CLOSE NOTAS
+           IF NOT WS-FS-NOT-OK
+               DISPLAY "ERROR AL CERRAR ARCHIVO" LINE 23 COLUMN 1
+               DISPLAY "FILE STATUS " WS-FS-NOT LINE 24 COLUMN 1
+               MOVE "5090-CERRAR-ARCHIVOS-CLASE(NOT)"
+                   TO WS-ERR-PARRAFO
+               MOVE WS-FS-NOT TO WS-ERR-FS
+               PERFORM 9901-GRABAR-ERRORLOG
+           END-IF
+           CLOSE REPORTE
+           IF NOT WS-FS-REP-OK
+               DISPLAY "ERROR AL CERRAR ARCHIVO" LINE 23 COLUMN 1
+               DISPLAY "FILE STATUS " WS-FS-REP LINE 24 COLUMN 1
+               MOVE "5090-CERRAR-ARCHIVOS-CLASE(REP)"
+                   TO WS-ERR-PARRAFO
+               MOVE WS-FS-REP TO WS-ERR-FS
+               PERFORM 9901-GRABAR-ERRORLOG
+           END-IF.
