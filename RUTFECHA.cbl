@@ -6,23 +6,25 @@
        WORKING-STORAGE SECTION.
        77 DIA PIC 99.
        77 MES PIC 99.
-       77 A�O PIC 9999.
+       77 AÑO PIC 9999.
        77 F-DIA PIC 99.
        77 F-MES PIC 99.
-       77 F-A�O PIC 9999.
+       77 F-AÑO PIC 9999.
        77 DIA-MIN PIC 99 VALUE 01.
        77 DIA-MAX PIC 99.
        77 MES-MIN PIC 99 VALUE 01.
        77 MES-MAX PIC 99 VALUE 12.
-       77 A�O-MIN PIC 9999.
-       77 A�O-MAX PIC 9999.
+       77 AÑO-MIN PIC 9999.
+       77 AÑO-MAX PIC 9999.
        77 NOMBREMES PIC x(10).
        77 RESTO pic 999.
        77 RESULTADO pic 999.
        77 BISIESTO PIC 9 VALUE 4.
        77 CONTADOR-DIA PIC 9 VALUE 0.
        77 CONTADOR-MES PIC 9 VALUE 0.
-       77 CONTADOR-A�O PIC 9 VALUE 0.
+       77 CONTADOR-AÑO PIC 9 VALUE 0.
+       77 WS-ENTRADA-AÑO PIC X(4).
+       77 WS-ENTRADA-MES PIC X(2).
        01 C-CONTROL PIC X.
            88 CONTROL-SI VALUE "S".
            88 CONTROL-NO VALUE "N".
@@ -37,9 +39,9 @@
            MOVE "FECHA CARGADA CORRECTAMENTE" TO Desc-retorno
            EVALUATE Opcion
                WHEN 1
-                   MOVE 1900 TO A�O-MIN
-                   MOVE 2040 TO A�O-MAX
-                   PERFORM ValidarIngresoA�o
+                   MOVE 1900 TO AÑO-MIN
+                   MOVE 2040 TO AÑO-MAX
+                   PERFORM ValidarIngresoAÑo
                    PERFORM ValidarIngresoMes
                    PERFORM ValidarIngresoDia
                    PERFORM FormatearFecha
@@ -48,18 +50,28 @@
                WHEN 2
                    MOVE F-I-DIA TO DIA
                    MOVE F-I-MES TO MES
-                   MOVE F-I-A�O TO A�O
+                   MOVE F-I-AÑO TO AÑO
                    PERFORM FormatearFecha
                    PERFORM MoverCampos
                    PERFORM FinalizarRutina
                WHEN 3
-                   MOVE 2000 TO A�O-MIN
-                   MOVE 2023 TO A�O-MAX
-                   PERFORM ValidarIngresoA�o
+                   MOVE 2000 TO AÑO-MIN
+                   MOVE FUNCTION CURRENT-DATE(1:4) TO AÑO-MAX
+                   PERFORM ValidarIngresoAÑo
                    PERFORM ValidarIngresoMes
                    PERFORM FormatearFecha
                    PERFORM MoverCampos
                    PERFORM FinalizarRutina
+               WHEN 4
+                   MOVE 2000 TO AÑO-MIN
+                   MOVE FUNCTION CURRENT-DATE(1:4) TO AÑO-MAX
+                   MOVE FUNCTION CURRENT-DATE(1:4) TO AÑO
+                   MOVE FUNCTION CURRENT-DATE(5:2) TO MES
+                   PERFORM ValidarIngresoAñoDefault
+                   PERFORM ValidarIngresoMesDefault
+                   PERFORM FormatearFecha
+                   PERFORM MoverCampos
+                   PERFORM FinalizarRutina
                WHEN OTHER
                    MOVE 10 TO Valor
                    MOVE "OPCION INVALIDA" TO Desc-retorno
@@ -68,20 +80,50 @@
        FinalizarRutina.
            GOBACK.
 
-       ValidarIngresoA�o.
+       ValidarIngresoAÑo.
            MOVE "A" TO C-CONTROL
-           PERFORM INGRESAR-A�O UNTIL CONTROL-SI.
+           PERFORM INGRESAR-AÑO UNTIL CONTROL-SI.
 
-           INGRESAR-A�O.
-           DISPLAY "INGRESE UN A�O VALIDO ENTRE "A�O-MIN" Y "A�O-MAX
-           ACCEPT A�O
-           IF A�O > A�O-MAX OR A�O < A�O-MIN OR A�O IS NOT NUMERIC THEN
-               ADD 1 TO CONTADOR-A�O
+           INGRESAR-AÑO.
+           DISPLAY "INGRESE UN AÑO VALIDO ENTRE "AÑO-MIN" Y "AÑO-MAX
+           ACCEPT AÑO
+           IF AÑO > AÑO-MAX OR AÑO < AÑO-MIN OR AÑO IS NOT NUMERIC THEN
+               ADD 1 TO CONTADOR-AÑO
                MOVE "N" TO C-CONTROL
            ELSE
                MOVE "S" TO C-CONTROL
            END-IF
-           IF CONTADOR-A�O >=5 THEN
+           IF CONTADOR-AÑO >=5 THEN
+               MOVE "S" TO C-CONTROL
+           END-IF.
+
+      * COMO ValidarIngresoAÑo, PERO EL AÑO YA VIENE PRECARGADO CON LA
+      * FECHA DEL SISTEMA: SI EL OPERADOR DEJA EL CAMPO EN BLANCO Y
+      * PRESIONA ENTER, SE CONSERVA ESE VALOR POR DEFECTO
+       ValidarIngresoAñoDefault.
+           MOVE "A" TO C-CONTROL
+           PERFORM INGRESAR-AÑO-DEFAULT UNTIL CONTROL-SI.
+
+           INGRESAR-AÑO-DEFAULT.
+           DISPLAY "AÑO ENTRE "AÑO-MIN" Y "AÑO-MAX
+               " (ENTER PARA USAR "AÑO"): "
+           MOVE SPACES TO WS-ENTRADA-AÑO
+           ACCEPT WS-ENTRADA-AÑO
+           IF WS-ENTRADA-AÑO = SPACES
+               MOVE "S" TO C-CONTROL
+           ELSE
+               IF WS-ENTRADA-AÑO IS NUMERIC
+                   MOVE WS-ENTRADA-AÑO TO AÑO
+               END-IF
+               IF WS-ENTRADA-AÑO IS NOT NUMERIC
+               OR AÑO > AÑO-MAX OR AÑO < AÑO-MIN THEN
+                   ADD 1 TO CONTADOR-AÑO
+                   MOVE "N" TO C-CONTROL
+               ELSE
+                   MOVE "S" TO C-CONTROL
+               END-IF
+           END-IF
+           IF CONTADOR-AÑO >=5 THEN
                MOVE "S" TO C-CONTROL
            END-IF.
 
@@ -93,7 +135,7 @@
            DISPLAY "INGRESE UN MES VALIDO (ENTRE 1 Y 12)"
            ACCEPT MES
            IF MES > MES-MAX OR MES < MES-MIN OR MES IS NOT NUMERIC THEN
-               ADD 1 TO CONTADOR-A�O
+               ADD 1 TO CONTADOR-AÑO
                MOVE "N" TO C-CONTROL
            ELSE
                MOVE "S" TO C-CONTROL
@@ -103,6 +145,35 @@
            END-IF.
 
 
+      * COMO ValidarIngresoMes, PERO EL MES YA VIENE PRECARGADO CON LA
+      * FECHA DEL SISTEMA: SI EL OPERADOR DEJA EL CAMPO EN BLANCO Y
+      * PRESIONA ENTER, SE CONSERVA ESE VALOR POR DEFECTO
+       ValidarIngresoMesDefault.
+           MOVE "A" TO C-CONTROL
+           PERFORM INGRESAR-MES-DEFAULT UNTIL CONTROL-SI.
+
+           INGRESAR-MES-DEFAULT.
+           DISPLAY "MES ENTRE 1 Y 12 (ENTER PARA USAR "MES"): "
+           MOVE SPACES TO WS-ENTRADA-MES
+           ACCEPT WS-ENTRADA-MES
+           IF WS-ENTRADA-MES = SPACES
+               MOVE "S" TO C-CONTROL
+           ELSE
+               IF WS-ENTRADA-MES IS NUMERIC
+                   MOVE WS-ENTRADA-MES TO MES
+               END-IF
+               IF WS-ENTRADA-MES IS NOT NUMERIC
+               OR MES > MES-MAX OR MES < MES-MIN THEN
+                   ADD 1 TO CONTADOR-MES
+                   MOVE "N" TO C-CONTROL
+               ELSE
+                   MOVE "S" TO C-CONTROL
+               END-IF
+           END-IF
+           IF CONTADOR-MES >=5 THEN
+               MOVE "S" TO C-CONTROL
+           END-IF.
+
        ValidarIngresoDia.
        PERFORM EVALUAR-MES
        MOVE "A" TO C-CONTROL
@@ -111,7 +182,7 @@
            DISPLAY "INGRESE UN DIA VALIDO ENTRE "DIA-MIN" Y "DIA-MAX
            ACCEPT DIA
            IF DIA > DIA-MAX OR DIA < DIA-MIN OR DIA IS NOT NUMERIC THEN
-               ADD 1 TO CONTADOR-A�O
+               ADD 1 TO CONTADOR-AÑO
                MOVE "N" TO C-CONTROL
            ELSE
                MOVE "S" TO C-CONTROL
@@ -129,7 +200,8 @@
       *         PERFORM INGRESAR-DIA
            WHEN 02
                MOVE "FEBRERO" TO NOMBREMES
-               DIVIDE BISIESTO INTO A�O GIVING RESULTADO REMAINDER RESTO
+               DIVIDE BISIESTO INTO AÑO GIVING RESULTADO
+                   REMAINDER RESTO
                IF RESTO = 0 THEN
                    MOVE 29 TO DIA-MAX
       *             PERFORM INGRESAR-DIA
@@ -183,33 +255,33 @@
            PERFORM EVALUAR-MES
            MOVE DIA TO F-DIA
            MOVE MES TO F-MES
-           MOVE A�O TO F-A�O.
+           MOVE AÑO TO F-AÑO.
 
       *ASIGNAR VALORES A FORMATOS
        MoverCampos.
       *FORMATO 1
        MOVE F-DIA TO F1-S-DIA
        MOVE F-MES TO F1-S-MES
-       MOVE F-A�O TO F1-S-A�O
+       MOVE F-AÑO TO F1-S-AÑO
       *FORMATO 2
        MOVE F-DIA TO F2-S-DIA
        MOVE F-MES TO F2-S-MES
-       MOVE F-A�O TO F2-S-A�O
+       MOVE F-AÑO TO F2-S-AÑO
       *FORMATO 3
        MOVE F-DIA TO F3-S-DIA
        MOVE F-MES TO F3-S-MES
-       MOVE F-A�O TO F3-S-A�O
+       MOVE F-AÑO TO F3-S-AÑO
       *FORMATO 4
        MOVE F-DIA TO F4-S-DIA
        MOVE F-MES TO F4-S-MES
-       MOVE F-A�O TO F4-S-A�O
+       MOVE F-AÑO TO F4-S-AÑO
       *FORMATO 5
        MOVE F-DIA TO F5-S-DIA
        MOVE NOMBREMES TO F5-S-MES
-       MOVE F-A�O TO F5-S-A�O.
+       MOVE F-AÑO TO F5-S-AÑO.
       *FORMATO 6
        MOVE F-MES TO F6-S-MES
-       MOVE F-A�O TO F6-S-A�O.
+       MOVE F-AÑO TO F6-S-AÑO.
 
 
        END PROGRAM RUTFECHA.
