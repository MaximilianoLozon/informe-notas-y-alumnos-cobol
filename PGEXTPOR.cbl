@@ -0,0 +1,227 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. PGEXTPOR.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+      * OPTIONAL EVITA ERROR DE APERTURA SI EL ARCHIVO NO EXISTE TODAVIA
+       SELECT OPTIONAL ALUMNOS     ASSIGN TO "ALUMNOS.dat"
+                                       ORGANIZATION IS LINE SEQUENTIAL
+                                           FILE STATUS IS WS-FS-ALU.
+       SELECT OPTIONAL NOTAS       ASSIGN TO "NOTAS.dat"
+                                       ORGANIZATION IS LINE SEQUENTIAL
+                                           FILE STATUS IS WS-FS-NOT.
+      * INTERFAZ DE ANCHO FIJO PARA EL PORTAL DE INSCRIPCIONES: UN
+      * REGISTRO POR NOTA, CON LOS DATOS DEL ALUMNO REPETIDOS EN CADA
+      * RENGLON PARA QUE EL PORTAL NO TENGA QUE CRUZAR DOS ARCHIVOS
+       SELECT EXTRACTOPORTAL       ASSIGN TO "EXTRACTOPORTAL.dat"
+                                       ORGANIZATION IS LINE SEQUENTIAL
+                                           FILE STATUS IS WS-FS-EXT.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD ALUMNOS.
+           01 ALUMNOS-REGISTRO.
+              05 ALU-NRO-ALUMNO PIC 9(4).
+              05 ALU-NOMBRE PIC X(23).
+              05 ALU-NRO-PAIS PIC 999.
+              05 ALU-ANIO PIC 9(4).
+              05 ALU-MES PIC 99.
+              05 ALU-DOCUMENTO PIC 9(8).
+              05 ALU-SECCION PIC X(2).
+              05 ALU-ESTADO PIC X.
+
+       FD NOTAS.
+           01 NOTAS-ALUMNOS.
+              05 NOT-NRO-ALUMNO PIC 9(4).
+              05 NOT-NRO-MATERIA PIC 99.
+              05 NOT-ANIO PIC 9(4).
+              05 NOT-MES PIC 99.
+              05 NOT-NOTA PIC 99V9.
+
+      * REGISTRO DE SALIDA DE 80 POSICIONES, ANCHO FIJO, SIN SEPARADORES,
+      * PARA QUE EL PORTAL LO LEA POR POSICION DE COLUMNA EN LUGAR DE
+      * POR DELIMITADOR (A DIFERENCIA DE EXPORTCSV.dat):
+      *
+      *   POSICIONES   CAMPO                  PIC
+      *   001-004      EXT-NRO-ALUMNO         9(4)
+      *   005-027      EXT-NOMBRE-ALUMNO      X(23)
+      *   028-030      EXT-NRO-PAIS           999
+      *   031-032      EXT-SECCION            X(2)
+      *   033-033      EXT-ESTADO             X
+      *   034-035      EXT-NRO-MATERIA        99
+      *   036-039      EXT-ANIO               9(4)
+      *   040-041      EXT-MES                99
+      *   042-044      EXT-NOTA               99V9 (SIN PUNTO DECIMAL)
+      *   045-080      FILLER                 X(36)
+       FD EXTRACTOPORTAL.
+           01 EXTRACTOPORTAL-REGISTRO.
+              05 EXT-NRO-ALUMNO PIC 9(4).
+              05 EXT-NOMBRE-ALUMNO PIC X(23).
+              05 EXT-NRO-PAIS PIC 999.
+              05 EXT-SECCION PIC X(2).
+              05 EXT-ESTADO PIC X.
+              05 EXT-NRO-MATERIA PIC 99.
+              05 EXT-ANIO PIC 9(4).
+              05 EXT-MES PIC 99.
+              05 EXT-NOTA PIC 99V9.
+              05 FILLER PIC X(36).
+
+       WORKING-STORAGE SECTION.
+       01 WS-FS-ALU PIC XX.
+           88 WS-FS-ALU-OK VALUE "00".
+           88 WS-FS-ALU-NO VALUE "10".
+           88 WS-FS-ALU-NOEXISTE VALUE "05".
+
+       01 WS-FS-NOT PIC XX.
+           88 WS-FS-NOT-OK VALUE "00".
+           88 WS-FS-NOT-NO VALUE "10".
+           88 WS-FS-NOT-NOEXISTE VALUE "05".
+
+       01 WS-FS-EXT PIC XX.
+           88 WS-FS-EXT-OK VALUE "00".
+           88 WS-FS-EXT-NO VALUE "10".
+
+      * TABLA DE ALUMNOS CARGADA UNA SOLA VEZ, PARA NO RELEER
+      * ALUMNOS.dat POR CADA NOTA
+       01 TABLA-ALUMNOS.
+           05 TABALU-FILA OCCURS 2000 TIMES.
+               10 TABALU-NRO PIC 9(4).
+               10 TABALU-NOMBRE PIC X(23).
+               10 TABALU-PAIS PIC 999.
+               10 TABALU-SECCION PIC X(2).
+               10 TABALU-ESTADO PIC X.
+       77 TABALU-INDICE PIC 9(4).
+       77 TABALU-TOTAL PIC 9(4) VALUE 0.
+
+       01 WS-ENCONTRADO PIC X VALUE "N".
+           88 ENCONTRADO-SI VALUE "S".
+           88 ENCONTRADO-NO VALUE "N".
+
+       77 WS-TOTAL-NOTAS PIC 9(6) VALUE 0.
+       77 WS-TOTAL-EXTRAIDAS PIC 9(6) VALUE 0.
+       77 WS-TOTAL-SIN-ALUMNO PIC 9(6) VALUE 0.
+
+       PROCEDURE DIVISION.
+       0000-MAIN-PROCEDURE.
+           PERFORM 1000-ABRIR-ARCHIVOS
+           PERFORM 1100-CARGAR-TABLA-ALUMNOS
+               VARYING TABALU-INDICE FROM 1 BY 1
+               UNTIL WS-FS-ALU-NO OR TABALU-INDICE > 2000
+           PERFORM 2000-PROCESAR-NOTA
+               UNTIL WS-FS-NOT-NO
+           PERFORM 3000-MOSTRAR-RESUMEN
+           PERFORM 9000-CERRAR-ARCHIVOS
+           STOP RUN.
+
+       1000-ABRIR-ARCHIVOS.
+           OPEN INPUT ALUMNOS
+           IF WS-FS-ALU-NOEXISTE
+               DISPLAY "NO HAY ALUMNOS CARGADOS"
+           ELSE
+               IF NOT WS-FS-ALU-OK
+                   DISPLAY "ERROR AL ABRIR ARCHIVO"
+                   DISPLAY "FILE STATUS " WS-FS-ALU
+               END-IF
+           END-IF
+           OPEN INPUT NOTAS
+           IF WS-FS-NOT-NOEXISTE
+               DISPLAY "NO HAY NOTAS CARGADAS"
+           ELSE
+               IF NOT WS-FS-NOT-OK
+                   DISPLAY "ERROR AL ABRIR ARCHIVO"
+                   DISPLAY "FILE STATUS " WS-FS-NOT
+               END-IF
+           END-IF
+           OPEN OUTPUT EXTRACTOPORTAL
+           IF NOT WS-FS-EXT-OK
+               DISPLAY "ERROR AL ABRIR ARCHIVO"
+               DISPLAY "FILE STATUS " WS-FS-EXT
+           END-IF.
+
+      * CARGA ALUMNOS.dat EN TABLA-ALUMNOS, UNO POR ITERACION; EL LIMITE
+      * DE LA TABLA ES SOLO UN TOPE DE SEGURIDAD
+       1100-CARGAR-TABLA-ALUMNOS.
+           READ ALUMNOS NEXT RECORD AT END
+               MOVE "10" TO WS-FS-ALU
+           END-READ
+           IF WS-FS-ALU-OK
+               MOVE ALU-NRO-ALUMNO TO TABALU-NRO(TABALU-INDICE)
+               MOVE ALU-NOMBRE TO TABALU-NOMBRE(TABALU-INDICE)
+               MOVE ALU-NRO-PAIS TO TABALU-PAIS(TABALU-INDICE)
+               MOVE ALU-SECCION TO TABALU-SECCION(TABALU-INDICE)
+               MOVE ALU-ESTADO TO TABALU-ESTADO(TABALU-INDICE)
+               MOVE TABALU-INDICE TO TABALU-TOTAL
+           END-IF.
+
+      * LEE UNA NOTA Y, SI EXISTE, BUSCA SU ALUMNO EN LA TABLA YA
+      * CARGADA PARA ARMAR EL RENGLON DE SALIDA; LAS NOTAS SIN ALUMNO
+      * (YA DETECTADAS POR EL JOB DE CONCILIACION DE NOTAS HUERFANAS)
+      * NO SE EXTRAEN, SOLO SE CUENTAN
+       2000-PROCESAR-NOTA.
+           READ NOTAS NEXT RECORD AT END
+               CONTINUE
+           END-READ
+           IF WS-FS-NOT-OK
+               ADD 1 TO WS-TOTAL-NOTAS
+               PERFORM 2100-BUSCAR-ALUMNO
+               IF ENCONTRADO-SI
+                   PERFORM 2200-GRABAR-EXTRACTO
+               ELSE
+                   ADD 1 TO WS-TOTAL-SIN-ALUMNO
+               END-IF
+           END-IF.
+
+       2100-BUSCAR-ALUMNO.
+           MOVE "N" TO WS-ENCONTRADO
+           PERFORM VARYING TABALU-INDICE FROM 1 BY 1
+               UNTIL TABALU-INDICE > TABALU-TOTAL OR ENCONTRADO-SI
+               IF NOT-NRO-ALUMNO = TABALU-NRO(TABALU-INDICE)
+                   MOVE "S" TO WS-ENCONTRADO
+               END-IF
+           END-PERFORM.
+
+       2200-GRABAR-EXTRACTO.
+           MOVE SPACES TO EXTRACTOPORTAL-REGISTRO
+           MOVE NOT-NRO-ALUMNO TO EXT-NRO-ALUMNO
+           MOVE TABALU-NOMBRE(TABALU-INDICE) TO EXT-NOMBRE-ALUMNO
+           MOVE TABALU-PAIS(TABALU-INDICE) TO EXT-NRO-PAIS
+           MOVE TABALU-SECCION(TABALU-INDICE) TO EXT-SECCION
+           MOVE TABALU-ESTADO(TABALU-INDICE) TO EXT-ESTADO
+           MOVE NOT-NRO-MATERIA TO EXT-NRO-MATERIA
+           MOVE NOT-ANIO TO EXT-ANIO
+           MOVE NOT-MES TO EXT-MES
+           MOVE NOT-NOTA TO EXT-NOTA
+           WRITE EXTRACTOPORTAL-REGISTRO
+           IF WS-FS-EXT-OK
+               ADD 1 TO WS-TOTAL-EXTRAIDAS
+           ELSE
+               DISPLAY "ERROR AL ESCRIBIR EXTRACTOPORTAL"
+               DISPLAY "FILE STATUS " WS-FS-EXT
+           END-IF.
+
+       3000-MOSTRAR-RESUMEN.
+           DISPLAY "===== EXTRACTO PARA EL PORTAL DE INSCRIPCION ====="
+           DISPLAY "NOTAS LEIDAS: " WS-TOTAL-NOTAS
+           DISPLAY "RENGLONES EXTRAIDOS: " WS-TOTAL-EXTRAIDAS
+           DISPLAY "NOTAS SIN ALUMNO (NO EXTRAIDAS): "
+               WS-TOTAL-SIN-ALUMNO.
+
+       9000-CERRAR-ARCHIVOS.
+           CLOSE ALUMNOS
+           IF NOT WS-FS-ALU-OK
+               DISPLAY "ERROR AL CERRAR ARCHIVO"
+               DISPLAY "FILE STATUS " WS-FS-ALU
+           END-IF
+           CLOSE NOTAS
+           IF NOT WS-FS-NOT-OK
+               DISPLAY "ERROR AL CERRAR ARCHIVO"
+               DISPLAY "FILE STATUS " WS-FS-NOT
+           END-IF
+           CLOSE EXTRACTOPORTAL
+           IF NOT WS-FS-EXT-OK
+               DISPLAY "ERROR AL CERRAR ARCHIVO"
+               DISPLAY "FILE STATUS " WS-FS-EXT
+           END-IF.
+
+       END PROGRAM PGEXTPOR.
