@@ -4,10 +4,25 @@
        ENVIRONMENT DIVISION.
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
-      * OPCIONAL EVITA ERROR DE COMPILACION SI EL ARCHIVO NO EXISTE
-       SELECT MATERIAS             ASSIGN TO "MATERIAS.dat"
+      * OPTIONAL EVITA ERROR DE APERTURA SI EL ARCHIVO NO EXISTE TODAVIA
+       SELECT OPTIONAL MATERIAS    ASSIGN TO "MATERIAS.dat"
                                        ORGANIZATION IS LINE SEQUENTIAL
                                            FILE STATUS IS WS-FS-MAT.
+      * ARCHIVO DE TRABAJO PARA MODIFICAR/ELIMINAR (NO SE PUEDE
+      * REESCRIBIR UN REGISTRO LINE SEQUENTIAL EN EL MEDIO DEL ARCHIVO)
+       SELECT MATERIAS-TMP         ASSIGN TO "MATERIAS.TMP"
+                                       ORGANIZATION IS LINE SEQUENTIAL
+                                           FILE STATUS IS WS-FS-MAT-TMP.
+      * REGISTRO DE AUDITORIA COMPARTIDO POR TODOS LOS PROGRAMAS DE
+      * CARGA DE DATOS (ALTA/MODIFICACION/BAJA, CON OPERADOR Y FECHA)
+       SELECT AUDITORIA           ASSIGN TO "AUDITORIA.dat"
+                                       ORGANIZATION IS LINE SEQUENTIAL
+                                           FILE STATUS IS WS-FS-AUD.
+      * REGISTRO DE ERRORES COMPARTIDO POR TODOS LOS PROGRAMAS DEL
+      * SISTEMA (PROGRAMA, PARRAFO, FILE STATUS Y FECHA/HORA)
+       SELECT ERRORLOG            ASSIGN TO "ERRORLOG.dat"
+                                       ORGANIZATION IS LINE SEQUENTIAL
+                                           FILE STATUS IS WS-FS-ERR.
 
        DATA DIVISION.
        FILE SECTION.
@@ -15,53 +30,351 @@
            01 MATERIAS-REGISTRO.
               05 MAT-CODIGO PIC 99.
               05 MAT-NOMBRE PIC X(25).
+              05 MAT-HORAS PIC 99.
+              05 MAT-DOCENTE PIC X(20).
+
+       FD MATERIAS-TMP.
+           01 MATERIAS-TMP-REGISTRO.
+              05 MATTMP-CODIGO PIC 99.
+              05 MATTMP-NOMBRE PIC X(25).
+              05 MATTMP-HORAS PIC 99.
+              05 MATTMP-DOCENTE PIC X(20).
+
+       FD AUDITORIA.
+           01 AUDITORIA-REGISTRO PIC X(80).
+
+       FD ERRORLOG.
+           01 ERRORLOG-REGISTRO PIC X(80).
 
        WORKING-STORAGE SECTION.
       *  WorkingStorage-FileStatus-Nacionalidad.
        01 WS-FS-MAT PIC XX.
            88 WS-FS-MAT-OK VALUE "00".
            88 WS-FS-MAT-NO VALUE "10".
-       77 WS-MAT-COD PIC ZZ VALUE"00".
+           88 WS-FS-MAT-NOEXISTE VALUE "05".
+       01 WS-FS-MAT-TMP PIC XX.
+           88 WS-FS-MAT-TMP-OK VALUE "00".
+           88 WS-FS-MAT-TMP-NO VALUE "10".
+       01 WS-FS-AUD PIC XX.
+           88 WS-FS-AUD-OK VALUE "00".
+           88 WS-FS-AUD-NO VALUE "10".
+       01 WS-FS-ERR PIC XX.
+           88 WS-FS-ERR-OK VALUE "00".
+       77 WS-ERR-PARRAFO PIC X(25) VALUE SPACES.
+       01 WS-LINEA-ERRORLOG PIC X(80) VALUE SPACES.
+
+      * OPERADOR QUE ESTA USANDO EL PROGRAMA, PEDIDO UNA SOLA VEZ AL
+      * PRINCIPIO Y VOLCADO EN CADA LINEA DE AUDITORIA
+       77 WS-OPERADOR PIC X(10) VALUE SPACES.
+       77 WS-AUD-OPERACION PIC X(12) VALUE SPACES.
+       77 WS-AUD-CLAVE PIC X(10) VALUE SPACES.
+       77 WS-LINEA-AUDITORIA PIC X(80) VALUE SPACES.
+
+       77 WS-OPCION-MENU PIC 9 VALUE 0.
+       77 WS-MAT-COD PIC 99 VALUE 0.
        77 WS-MAT-NOMBRE PIC X(25) VALUE SPACES.
+       77 WS-MAT-HORAS PIC 99 VALUE 0.
+       77 WS-MAT-DOCENTE PIC X(20) VALUE SPACES.
        01 WS-CONTROL PIC XX.
            88 WS-CONTROL-OK VALUE "SI".
            88 WS-CONTROL-NO VALUE "NO".
 
+      * VALIDACION DE CODIGO DUPLICADO
+       01 WS-CODIGO-DUPLICADO PIC X VALUE "S".
+           88 CODIGO-DUPLICADO-SI VALUE "S".
+           88 CODIGO-DUPLICADO-NO VALUE "N".
+       01 WS-LOCAL-ENCONTRADO PIC X VALUE "N".
+           88 LOCAL-ENCONTRADO-SI VALUE "S".
+           88 LOCAL-ENCONTRADO-NO VALUE "N".
+       01 WS-CODIGOS-CARGADOS.
+           05 WS-COD-CARGADO OCCURS 50 TIMES PIC 99.
+       77 WS-LOC-INDICE PIC 99.
+       77 WS-LOC-TOTAL PIC 99 VALUE 0.
+
+      * MANTENIMIENTO (MODIFICAR/ELIMINAR)
+       77 WS-COD-BUSCAR PIC 99 VALUE 0.
+       77 WS-NOMBRE-NUEVO PIC X(25) VALUE SPACES.
+       01 WS-REGISTRO-ENCONTRADO PIC X VALUE "N".
+           88 REGISTRO-ENCONTRADO-SI VALUE "S".
+           88 REGISTRO-ENCONTRADO-NO VALUE "N".
+       01 WS-RUTA-MAT PIC X(12) VALUE "MATERIAS.dat".
+       01 WS-RUTA-MAT-TMP PIC X(12) VALUE "MATERIAS.TMP".
+       77 WS-CBL-RESULT PIC 9(8) COMP-5 VALUE 0.
+      *rutinas
+       01 RUTMATER PIC X(8) VALUE "RUTMATER".
+      * AREA DE COMUNICACION RUTINA MATERIAS
+       COPY "COPY-ACM.cpy".
+
        PROCEDURE DIVISION.
        0000-MAIN-PROCEDURE.
-           PERFORM 1000-ABRIR-ARCHIVO
-           PERFORM 2000-PROCES-INFO
-           UNTIL WS-CONTROL-NO OR WS-FS-MAT-NO
-           PERFORM 3000-CERRAR-ARCHIVO
+           DISPLAY "INGRESE SU ID DE OPERADOR"
+           ACCEPT WS-OPERADOR
+           PERFORM 0100-MOSTRAR-MENU UNTIL WS-OPCION-MENU = 4
            STOP RUN.
 
+           0100-MOSTRAR-MENU.
+               DISPLAY "1. ALTA DE MATERIA"
+               DISPLAY "2. MODIFICAR MATERIA"
+               DISPLAY "3. BAJA DE MATERIA"
+               DISPLAY "4. SALIR"
+               ACCEPT WS-OPCION-MENU
+               EVALUATE WS-OPCION-MENU
+                   WHEN 1
+                       PERFORM 0200-ALTA-MATERIAS
+                   WHEN 2
+                       PERFORM 0600-MODIFICAR-MATERIA
+                   WHEN 3
+                       PERFORM 0700-BAJA-MATERIA
+                   WHEN 4
+                       CONTINUE
+                   WHEN OTHER
+                       DISPLAY "OPCION INVALIDA"
+               END-EVALUATE.
+
+           0200-ALTA-MATERIAS.
+               PERFORM 0500-CARGAR-TABLA-MATERIAS
+               PERFORM 1000-ABRIR-ARCHIVO
+               PERFORM 2000-PROCES-INFO
+               UNTIL WS-CONTROL-NO OR WS-FS-MAT-NO
+               PERFORM 3000-CERRAR-ARCHIVO.
+
+      * SE CARGA LA TABLA DE MATERIAS YA EXISTENTES ANTES DE ABRIR EL
+      * ARCHIVO EN MODO SALIDA, PARA PODER VALIDAR CODIGOS DUPLICADOS
+           0500-CARGAR-TABLA-MATERIAS.
+               INITIALIZE AreaDeComunicacionMateria
+               MOVE 1 TO Opcion-materia
+               CALL RUTMATER USING AreaDeComunicacionMateria.
+
            1000-ABRIR-ARCHIVO.
-               OPEN OUTPUT MATERIAS.
+               OPEN EXTEND MATERIAS.
                IF NOT WS-FS-MAT-OK THEN
                    DISPLAY "ERROR AL ABRIR ARCHIVO"
                    DISPLAY "FILE STATUS " WS-FS-MAT
+                   MOVE "1000-ABRIR-ARCHIVO" TO WS-ERR-PARRAFO
+                   PERFORM 9901-GRABAR-ERRORLOG
                END-IF.
            2000-PROCES-INFO.
-               DISPLAY "INGRESA CODIGO DE LA MATERIA"
-               ACCEPT WS-MAT-COD
+               PERFORM 2050-INGRESAR-CODIGO-VALIDO
                DISPLAY "INGRESA NOMBRE DE LA MATERIA"
                ACCEPT WS-MAT-NOMBRE
+               DISPLAY "INGRESA HORAS SEMANALES"
+               ACCEPT WS-MAT-HORAS
+               DISPLAY "INGRESA DOCENTE A CARGO"
+               ACCEPT WS-MAT-DOCENTE
                MOVE WS-MAT-COD TO MAT-CODIGO
                MOVE WS-MAT-NOMBRE TO MAT-NOMBRE
+               MOVE WS-MAT-HORAS TO MAT-HORAS
+               MOVE WS-MAT-DOCENTE TO MAT-DOCENTE
                PERFORM 2100-GUARDAR-INFO
+               PERFORM 2120-REGISTRAR-CODIGO-CARGADO
                DISPLAY "INGRESAR OTRO CAMPO? SI/NO" ACCEPT WS-CONTROL.
 
+           2050-INGRESAR-CODIGO-VALIDO.
+               MOVE "S" TO WS-CODIGO-DUPLICADO
+               PERFORM 2060-PEDIR-CODIGO UNTIL CODIGO-DUPLICADO-NO.
+
+           2060-PEDIR-CODIGO.
+               DISPLAY "INGRESA CODIGO DE LA MATERIA"
+               ACCEPT WS-MAT-COD
+               PERFORM 2070-VERIFICAR-CODIGO-DUPLICADO.
+
+      * VERIFICA CONTRA LAS MATERIAS YA GRABADAS EN MATERIAS.dat
+           2070-VERIFICAR-CODIGO-DUPLICADO.
+               MOVE "N" TO WS-CODIGO-DUPLICADO
+               INITIALIZE AreaDeComunicacionMateria
+               MOVE 2 TO Opcion-materia
+               MOVE WS-MAT-COD TO Codigo-materia
+               CALL RUTMATER USING AreaDeComunicacionMateria
+               IF RET-COD = "00" THEN
+                   MOVE "S" TO WS-CODIGO-DUPLICADO
+                   DISPLAY "CODIGO YA EXISTE, INGRESE OTRO"
+               END-IF
+               IF CODIGO-DUPLICADO-NO THEN
+                   PERFORM 2080-VERIFICAR-CODIGO-EN-SESION
+               END-IF.
+
+      * VERIFICA TAMBIEN CONTRA LOS CODIGOS YA INGRESADOS EN ESTA
+      * MISMA CORRIDA, QUE TODAVIA NO ESTAN GRABADOS EN EL ARCHIVO
+           2080-VERIFICAR-CODIGO-EN-SESION.
+               MOVE "N" TO WS-LOCAL-ENCONTRADO
+               PERFORM VARYING WS-LOC-INDICE FROM 1 BY 1
+                   UNTIL WS-LOC-INDICE > WS-LOC-TOTAL
+                   OR LOCAL-ENCONTRADO-SI
+                   IF WS-MAT-COD = WS-COD-CARGADO(WS-LOC-INDICE) THEN
+                       MOVE "S" TO WS-LOCAL-ENCONTRADO
+                   END-IF
+               END-PERFORM
+               IF LOCAL-ENCONTRADO-SI THEN
+                   MOVE "S" TO WS-CODIGO-DUPLICADO
+                   DISPLAY "CODIGO YA INGRESADO EN ESTA CORRIDA"
+               END-IF.
+
            2100-GUARDAR-INFO.
                WRITE MATERIAS-REGISTRO
                IF NOT WS-FS-MAT-OK THEN
                    DISPLAY "ERROR AL CARGAR REGISTRO"
                    DISPLAY "FILE STATUS " WS-FS-MAT
+                   MOVE "2100-GUARDAR-INFO" TO WS-ERR-PARRAFO
+                   PERFORM 9901-GRABAR-ERRORLOG
+               ELSE
+                   MOVE "ALTA" TO WS-AUD-OPERACION
+                   MOVE MAT-CODIGO TO WS-AUD-CLAVE
+                   PERFORM 9900-GRABAR-AUDITORIA
+               END-IF.
+
+      * WS-LOC-TOTAL NO SE REINICIA ENTRE ALTAS DE LA MISMA CORRIDA
+      * (2080-VERIFICAR-CODIGO-EN-SESION VALIDA CONTRA TODOS LOS
+      * CODIGOS CARGADOS EN LA CORRIDA, NO SOLO LOS DE LA ALTA ACTUAL),
+      * POR ESO SE TOPEA CONTRA EL OCCURS 50 ANTES DE ESCRIBIR
+           2120-REGISTRAR-CODIGO-CARGADO.
+               IF WS-LOC-TOTAL < 50
+                   ADD 1 TO WS-LOC-TOTAL
+                   MOVE WS-MAT-COD TO WS-COD-CARGADO(WS-LOC-TOTAL)
                END-IF.
+
            3000-CERRAR-ARCHIVO.
                CLOSE MATERIAS.
                IF NOT WS-FS-MAT-OK THEN
                    DISPLAY "ERROR AL CERRAR ARCHIVO"
                    DISPLAY "FILE STATUS " WS-FS-MAT
+                   MOVE "3000-CERRAR-ARCHIVO" TO WS-ERR-PARRAFO
+                   PERFORM 9901-GRABAR-ERRORLOG
+               END-IF.
+
+      * MODIFICA EL NOMBRE DE LA MATERIA CUYO CODIGO SE INDIQUE,
+      * RECONSTRUYENDO EL ARCHIVO COMPLETO EN MATERIAS.TMP
+           0600-MODIFICAR-MATERIA.
+               DISPLAY "INGRESA CODIGO DE LA MATERIA A MODIFICAR"
+               ACCEPT WS-COD-BUSCAR
+               DISPLAY "INGRESA NUEVO NOMBRE DE LA MATERIA"
+               ACCEPT WS-NOMBRE-NUEVO
+               DISPLAY "INGRESA NUEVAS HORAS SEMANALES"
+               ACCEPT WS-MAT-HORAS
+               DISPLAY "INGRESA NUEVO DOCENTE A CARGO"
+               ACCEPT WS-MAT-DOCENTE
+               MOVE "N" TO WS-REGISTRO-ENCONTRADO
+               OPEN INPUT MATERIAS
+               IF WS-FS-MAT-NOEXISTE
+                   DISPLAY "NO HAY MATERIAS CARGADAS"
+               ELSE
+                   OPEN OUTPUT MATERIAS-TMP
+                   PERFORM 0610-COPIAR-MODIFICANDO UNTIL WS-FS-MAT-NO
+                   CLOSE MATERIAS-TMP
+                   IF REGISTRO-ENCONTRADO-NO
+                       DISPLAY "CODIGO NO ENCONTRADO"
+                   ELSE
+                       MOVE "MODIFICACION" TO WS-AUD-OPERACION
+                       MOVE WS-COD-BUSCAR TO WS-AUD-CLAVE
+                       PERFORM 9900-GRABAR-AUDITORIA
+                   END-IF
+                   PERFORM 0900-REEMPLAZAR-ARCHIVO-MATERIAS
+               END-IF
+               CLOSE MATERIAS.
+
+           0610-COPIAR-MODIFICANDO.
+               READ MATERIAS NEXT RECORD AT END
+                   CONTINUE
+               END-READ
+               IF WS-FS-MAT-OK
+                   IF MAT-CODIGO = WS-COD-BUSCAR
+                       MOVE WS-COD-BUSCAR TO MATTMP-CODIGO
+                       MOVE WS-NOMBRE-NUEVO TO MATTMP-NOMBRE
+                       MOVE WS-MAT-HORAS TO MATTMP-HORAS
+                       MOVE WS-MAT-DOCENTE TO MATTMP-DOCENTE
+                       MOVE "S" TO WS-REGISTRO-ENCONTRADO
+                   ELSE
+                       MOVE MAT-CODIGO TO MATTMP-CODIGO
+                       MOVE MAT-NOMBRE TO MATTMP-NOMBRE
+                       MOVE MAT-HORAS TO MATTMP-HORAS
+                       MOVE MAT-DOCENTE TO MATTMP-DOCENTE
+                   END-IF
+                   WRITE MATERIAS-TMP-REGISTRO
+               END-IF.
+
+      * ELIMINA LA MATERIA CUYO CODIGO SE INDIQUE, RECONSTRUYENDO EL
+      * ARCHIVO COMPLETO EN MATERIAS.TMP SIN ESE REGISTRO
+           0700-BAJA-MATERIA.
+               DISPLAY "INGRESA CODIGO DE LA MATERIA A ELIMINAR"
+               ACCEPT WS-COD-BUSCAR
+               MOVE "N" TO WS-REGISTRO-ENCONTRADO
+               OPEN INPUT MATERIAS
+               IF WS-FS-MAT-NOEXISTE
+                   DISPLAY "NO HAY MATERIAS CARGADAS"
+               ELSE
+                   OPEN OUTPUT MATERIAS-TMP
+                   PERFORM 0710-COPIAR-OMITIENDO UNTIL WS-FS-MAT-NO
+                   CLOSE MATERIAS-TMP
+                   IF REGISTRO-ENCONTRADO-NO
+                       DISPLAY "CODIGO NO ENCONTRADO"
+                   ELSE
+                       MOVE "BAJA" TO WS-AUD-OPERACION
+                       MOVE WS-COD-BUSCAR TO WS-AUD-CLAVE
+                       PERFORM 9900-GRABAR-AUDITORIA
+                   END-IF
+                   PERFORM 0900-REEMPLAZAR-ARCHIVO-MATERIAS
+               END-IF
+               CLOSE MATERIAS.
+
+           0710-COPIAR-OMITIENDO.
+               READ MATERIAS NEXT RECORD AT END
+                   CONTINUE
+               END-READ
+               IF WS-FS-MAT-OK
+                   IF MAT-CODIGO = WS-COD-BUSCAR
+                       MOVE "S" TO WS-REGISTRO-ENCONTRADO
+                   ELSE
+                       MOVE MAT-CODIGO TO MATTMP-CODIGO
+                       MOVE MAT-NOMBRE TO MATTMP-NOMBRE
+                       MOVE MAT-HORAS TO MATTMP-HORAS
+                       MOVE MAT-DOCENTE TO MATTMP-DOCENTE
+                       WRITE MATERIAS-TMP-REGISTRO
+                   END-IF
+               END-IF.
+
+      * REEMPLAZA MATERIAS.dat POR EL ARCHIVO DE TRABAJO RECONSTRUIDO
+           0900-REEMPLAZAR-ARCHIVO-MATERIAS.
+               CALL "CBL_DELETE_FILE" USING WS-RUTA-MAT
+                   RETURNING WS-CBL-RESULT
+               CALL "CBL_RENAME_FILE" USING WS-RUTA-MAT-TMP WS-RUTA-MAT
+                   RETURNING WS-CBL-RESULT.
+
+      * AGREGA UNA LINEA AL FINAL DE AUDITORIA.dat CON EL PROGRAMA,
+      * LA OPERACION, LA CLAVE AFECTADA, EL OPERADOR Y LA FECHA/HORA
+           9900-GRABAR-AUDITORIA.
+               OPEN EXTEND AUDITORIA
+               IF WS-FS-AUD-OK
+                   MOVE SPACES TO WS-LINEA-AUDITORIA
+                   STRING "PGENMATE" DELIMITED BY SIZE
+                       " OPERACION=" DELIMITED BY SIZE
+                       WS-AUD-OPERACION DELIMITED BY SIZE
+                       " CLAVE=" DELIMITED BY SIZE
+                       WS-AUD-CLAVE DELIMITED BY SIZE
+                       " OPERADOR=" DELIMITED BY SIZE
+                       WS-OPERADOR DELIMITED BY SIZE
+                       " FECHA=" DELIMITED BY SIZE
+                       FUNCTION CURRENT-DATE DELIMITED BY SIZE
+                       INTO WS-LINEA-AUDITORIA
+                   WRITE AUDITORIA-REGISTRO FROM WS-LINEA-AUDITORIA
+                   CLOSE AUDITORIA
+               END-IF.
+
+      * AGREGA UNA LINEA AL FINAL DE ERRORLOG.dat CON EL PROGRAMA, EL
+      * PARRAFO DONDE OCURRIO EL PROBLEMA, EL FILE STATUS Y LA
+      * FECHA/HORA, PARA QUE UNA CORRIDA DESATENDIDA QUEDE RASTREABLE
+           9901-GRABAR-ERRORLOG.
+               OPEN EXTEND ERRORLOG
+               IF WS-FS-ERR-OK
+                   MOVE SPACES TO WS-LINEA-ERRORLOG
+                   STRING "PGENMATE" DELIMITED BY SIZE
+                       " PARRAFO=" DELIMITED BY SIZE
+                       WS-ERR-PARRAFO DELIMITED BY SIZE
+                       " FS=" DELIMITED BY SIZE
+                       WS-FS-MAT DELIMITED BY SIZE
+                       " FECHA=" DELIMITED BY SIZE
+                       FUNCTION CURRENT-DATE DELIMITED BY SIZE
+                       INTO WS-LINEA-ERRORLOG
+                   WRITE ERRORLOG-REGISTRO FROM WS-LINEA-ERRORLOG
+                   CLOSE ERRORLOG
                END-IF.
 
        END PROGRAM PGENMATE.
