@@ -4,9 +4,15 @@
        ENVIRONMENT DIVISION.
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
-       SELECT NACIONALIDAD            ASSIGN TO "NACIONALIDAD.dat"
+      * OPTIONAL EVITA ERROR DE APERTURA SI EL ARCHIVO NO EXISTE TODAVIA
+       SELECT OPTIONAL NACIONALIDAD   ASSIGN TO "NACIONALIDAD.dat"
                                        ORGANIZATION IS LINE SEQUENTIAL
                                            FILE STATUS IS WS-FS-NAC.
+      * REGISTRO DE ERRORES COMPARTIDO POR TODOS LOS PROGRAMAS DEL
+      * SISTEMA (PROGRAMA, PARRAFO, CODIGO Y FECHA/HORA)
+       SELECT ERRORLOG                ASSIGN TO "ERRORLOG.dat"
+                                       ORGANIZATION IS LINE SEQUENTIAL
+                                           FILE STATUS IS WS-FS-ERR.
        DATA DIVISION.
        FILE SECTION.
        FD NACIONALIDAD.
@@ -14,15 +20,24 @@
               05 NAC-CODIGO PIC 999.
               05 NAC-NOMBRE PIC X(20).
 
+       FD ERRORLOG.
+           01 ERRORLOG-REGISTRO PIC X(80).
+
        WORKING-STORAGE SECTION.
        01 WS-FS-NAC PIC XX.
            88 WS-FS-NAC-OK VALUE "00".
            88 WS-FS-NAC-NO VALUE "10".
+           88 WS-FS-NAC-NOEXISTE VALUE "05".
+       01 WS-FS-ERR PIC XX.
+           88 WS-FS-ERR-OK VALUE "00".
+       77 WS-ERR-PARRAFO PIC X(25) VALUE SPACES.
+       01 WS-LINEA-ERRORLOG PIC X(80) VALUE SPACES.
        01 TABLA-PAIS.
-           05 PAIS OCCURS 10 TIMES.
+           05 PAIS OCCURS 50 TIMES.
                10 WS-NAC-COD PIC 999.
                10 WS-NAC-NOMBRE PIC X(20).
        77 INDICE PIC 99.
+       77 TOTAL-PAISES PIC 99 VALUE 0.
        LINKAGE SECTION.
        COPY "COPY-ACN.cpy".
       * AREA DE PROCEDIMIENTOS
@@ -44,41 +59,77 @@
 
        2000-PROCEDIMIENTO-CREA-TABLA.
        PERFORM 2100-ABRIR-ARCHIVO
+           MOVE 0 TO TOTAL-PAISES
+      * LA CARGA SE DETIENE AL LLEGAR AL FIN DEL ARCHIVO, NO A UNA
+      * CANTIDAD FIJA DE FILAS; EL LIMITE DE LA TABLA SOLO ACTUA COMO
+      * TOPE DE SEGURIDAD
            PERFORM 2200-CARGAR-TABLA VARYING INDICE FROM 1 BY 1
-           UNTIL INDICE > 8
-           PERFORM 4000-CERRAR-ARCHIVO.
+           UNTIL WS-FS-NAC-NO OR INDICE > 50
+           PERFORM 4000-CERRAR-ARCHIVO
+           IF TOTAL-PAISES = 0
+               MOVE "05" TO RET-COD-2
+               MOVE "NO HAY PAISES CARGADOS" TO DESC-ERROR-2
+           END-IF.
 
            2100-ABRIR-ARCHIVO.
                OPEN INPUT NACIONALIDAD.
-               IF NOT WS-FS-NAC-OK THEN
+               IF NOT WS-FS-NAC-OK AND NOT WS-FS-NAC-NOEXISTE THEN
                    MOVE "10" TO RET-COD-2
                    MOVE "ERROR AL ABRIR ARCHIVO" TO DESC-ERROR-2
+                   MOVE "2100-ABRIR-ARCHIVO" TO WS-ERR-PARRAFO
+                   PERFORM 9901-GRABAR-ERRORLOG
                END-IF.
 
            2200-CARGAR-TABLA.
                PERFORM 2210-EXTRAE-DATO
-               MOVE NAC-CODIGO TO WS-NAC-COD(INDICE)
-               MOVE NAC-NOMBRE TO WS-NAC-NOMBRE(INDICE)
-               MOVE "CARGA EXITOSA" TO DESC-ERROR-2
-               MOVE "00" TO RET-COD-2.
+               IF WS-FS-NAC-OK THEN
+                   MOVE NAC-CODIGO TO WS-NAC-COD(INDICE)
+                   MOVE NAC-NOMBRE TO WS-NAC-NOMBRE(INDICE)
+                   MOVE "CARGA EXITOSA" TO DESC-ERROR-2
+                   MOVE "00" TO RET-COD-2
+                   ADD 1 TO TOTAL-PAISES
+               END-IF.
 
            2210-EXTRAE-DATO.
                READ NACIONALIDAD NEXT RECORD AT END
                IF NOT WS-FS-NAC-OK THEN
                    MOVE "10" TO RET-COD-2
                    MOVE "ERROR AL CARGAR REGISTRO" TO DESC-ERROR-2
+                   MOVE "2210-EXTRAE-DATO" TO WS-ERR-PARRAFO
+                   PERFORM 9901-GRABAR-ERRORLOG
                END-IF.
            4000-CERRAR-ARCHIVO.
                CLOSE NACIONALIDAD.
                IF NOT WS-FS-NAC-OK THEN
                    MOVE "10" TO RET-COD-2
                    MOVE "ERROR AL CERRAR ARCHIVO" TO DESC-ERROR-2
+                   MOVE "4000-CERRAR-ARCHIVO" TO WS-ERR-PARRAFO
+                   PERFORM 9901-GRABAR-ERRORLOG
+               END-IF.
+
+      * AGREGA UNA LINEA AL FINAL DE ERRORLOG.dat CON EL PROGRAMA, EL
+      * PARRAFO DONDE OCURRIO EL PROBLEMA, EL CODIGO DE RETORNO Y LA
+      * FECHA/HORA, PARA QUE UNA CORRIDA DESATENDIDA QUEDE RASTREABLE
+           9901-GRABAR-ERRORLOG.
+               OPEN EXTEND ERRORLOG
+               IF WS-FS-ERR-OK
+                   MOVE SPACES TO WS-LINEA-ERRORLOG
+                   STRING "RUTPAIS" DELIMITED BY SIZE
+                       " PARRAFO=" DELIMITED BY SIZE
+                       WS-ERR-PARRAFO DELIMITED BY SIZE
+                       " RETCOD=" DELIMITED BY SIZE
+                       RET-COD-2 DELIMITED BY SIZE
+                       " FECHA=" DELIMITED BY SIZE
+                       FUNCTION CURRENT-DATE DELIMITED BY SIZE
+                       INTO WS-LINEA-ERRORLOG
+                   WRITE ERRORLOG-REGISTRO FROM WS-LINEA-ERRORLOG
+                   CLOSE ERRORLOG
                END-IF.
 
        3000-PROCEDIMIENTO-BUSCA-CODIGO.
            MOVE 0 TO INDICE
            PERFORM VARYING INDICE FROM 1 BY 1
-           UNTIL INDICE > 10 OR RET-COD-2 = "00"
+           UNTIL INDICE > TOTAL-PAISES OR RET-COD-2 = "00"
                IF Codigo-pais = WS-NAC-COD(INDICE) THEN
                    MOVE WS-NAC-NOMBRE(INDICE) TO NOMBRE-pais
                    MOVE "00" TO RET-COD-2
