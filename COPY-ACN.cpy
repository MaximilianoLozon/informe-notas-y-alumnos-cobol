@@ -0,0 +1,13 @@
+      ******************************************************************
+      * Author: MAXIMILIANO LOZON
+      * Purpose: AREA DE COMUNICACION PARA LA RUTINA NACIONALIDAD/PAIS
+       01 AreaDeComunicacionPais.
+           05 DatoDeEntradaPais.
+               10 Opcion-pais PIC 9.
+               10 Codigo-pais PIC 999.
+           05 DatoDeSalidaPais.
+               10 NOMBRE-pais PIC X(20).
+           05 DatoDeRetornoPais.
+               10 RET-COD-2 PIC XX.
+               10 DESC-ERROR-2 PIC X(50).
+      ******************************************************************
