@@ -0,0 +1,246 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. PGENNAC.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+      * OPCIONAL EVITA ERROR DE COMPILACION SI EL ARCHIVO NO EXISTE
+      * OPTIONAL EVITA ERROR DE APERTURA SI EL ARCHIVO NO EXISTE TODAVIA
+       SELECT OPTIONAL NACIONALIDAD ASSIGN TO "NACIONALIDAD.dat"
+                                       ORGANIZATION IS LINE SEQUENTIAL
+                                           FILE STATUS IS WS-FS-NAC.
+      * ARCHIVO DE TRABAJO PARA MODIFICAR/ELIMINAR (NO SE PUEDE
+      * REESCRIBIR UN REGISTRO LINE SEQUENTIAL EN EL MEDIO DEL ARCHIVO)
+       SELECT NACIONALIDAD-TMP     ASSIGN TO "NACIONAL.TMP"
+                                       ORGANIZATION IS LINE SEQUENTIAL
+                                           FILE STATUS IS WS-FS-NAC-TMP.
+      * REGISTRO DE AUDITORIA COMPARTIDO POR TODOS LOS PROGRAMAS DE
+      * CARGA DE DATOS (ALTA/MODIFICACION/BAJA, CON OPERADOR Y FECHA)
+       SELECT AUDITORIA           ASSIGN TO "AUDITORIA.dat"
+                                       ORGANIZATION IS LINE SEQUENTIAL
+                                           FILE STATUS IS WS-FS-AUD.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD NACIONALIDAD.
+           01 NACIONALIDAD-REGISTRO.
+              05 NAC-CODIGO PIC 999.
+              05 NAC-NOMBRE PIC X(20).
+
+           FD NACIONALIDAD-TMP.
+           01 NACTMP-REGISTRO.
+              05 NACTMP-CODIGO PIC 999.
+              05 NACTMP-NOMBRE PIC X(20).
+
+       FD AUDITORIA.
+           01 AUDITORIA-REGISTRO PIC X(80).
+
+       WORKING-STORAGE SECTION.
+      *  WorkingStorage-FileStatus-Nacionalidad.
+       01 WS-FS-NAC PIC XX.
+           88 WS-FS-NAC-OK VALUE "00".
+           88 WS-FS-NAC-NO VALUE "10".
+           88 WS-FS-NAC-NOEXISTE VALUE "05".
+       01 WS-FS-NAC-TMP PIC XX.
+           88 WS-FS-NAC-TMP-OK VALUE "00".
+           88 WS-FS-NAC-TMP-NO VALUE "10".
+       01 WS-FS-AUD PIC XX.
+           88 WS-FS-AUD-OK VALUE "00".
+           88 WS-FS-AUD-NO VALUE "10".
+
+      * OPERADOR QUE ESTA USANDO EL PROGRAMA, PEDIDO UNA SOLA VEZ AL
+      * PRINCIPIO Y VOLCADO EN CADA LINEA DE AUDITORIA
+       77 WS-OPERADOR PIC X(10) VALUE SPACES.
+       77 WS-AUD-OPERACION PIC X(12) VALUE SPACES.
+       77 WS-AUD-CLAVE PIC X(10) VALUE SPACES.
+       77 WS-LINEA-AUDITORIA PIC X(80) VALUE SPACES.
+
+       77 WS-NAC-COD PIC ZZZ VALUE ZERO.
+       77 WS-NAC-NOMBRE PIC X(20) VALUE SPACES.
+       01 WS-CONTROL PIC XX.
+           88 WS-CONTROL-OK VALUE "SI".
+           88 WS-CONTROL-NO VALUE "NO".
+       77 WS-OPCION-MENU PIC 9 VALUE 0.
+       77 WS-COD-BUSCAR PIC 999 VALUE 0.
+       77 WS-NOMBRE-NUEVO PIC X(20) VALUE SPACES.
+       01 WS-REGISTRO-ENCONTRADO PIC X VALUE "N".
+           88 REGISTRO-ENCONTRADO-SI VALUE "S".
+           88 REGISTRO-ENCONTRADO-NO VALUE "N".
+       01 WS-RUTA-NAC PIC X(16) VALUE "NACIONALIDAD.dat".
+       01 WS-RUTA-NAC-TMP PIC X(12) VALUE "NACIONAL.TMP".
+       77 WS-CBL-RESULT PIC 9(8) COMP-5 VALUE 0.
+
+       PROCEDURE DIVISION.
+       0000-MAIN-PROCEDURE.
+           DISPLAY "INGRESE SU ID DE OPERADOR"
+           ACCEPT WS-OPERADOR
+           PERFORM 0100-MOSTRAR-MENU
+           UNTIL WS-OPCION-MENU = 4
+           STOP RUN.
+
+           0100-MOSTRAR-MENU.
+               DISPLAY "1. ALTA DE PAIS"
+               DISPLAY "2. MODIFICAR PAIS"
+               DISPLAY "3. ELIMINAR PAIS"
+               DISPLAY "4. SALIR"
+               ACCEPT WS-OPCION-MENU
+               EVALUATE WS-OPCION-MENU
+                   WHEN 1
+                       PERFORM 0200-ALTA-PAIS
+                   WHEN 2
+                       PERFORM 0600-MODIFICAR-PAIS
+                   WHEN 3
+                       PERFORM 0700-BAJA-PAIS
+                   WHEN 4
+                       CONTINUE
+                   WHEN OTHER
+                       DISPLAY "OPCION INVALIDA"
+               END-EVALUATE.
+
+           0200-ALTA-PAIS.
+               PERFORM 1000-ABRIR-ARCHIVO
+               PERFORM 2000-PROCES-INFO
+               UNTIL WS-CONTROL-NO OR WS-FS-NAC-NO
+               PERFORM 3000-CERRAR-ARCHIVO.
+
+           1000-ABRIR-ARCHIVO.
+               OPEN EXTEND NACIONALIDAD.
+               IF NOT WS-FS-NAC-OK THEN
+                   DISPLAY "ERROR AL ABRIR ARCHIVO"
+                   DISPLAY "FILE STATUS " WS-FS-NAC
+               END-IF.
+           2000-PROCES-INFO.
+               DISPLAY "INGRESA CODIGO DE PAIS"
+               ACCEPT WS-NAC-COD
+               DISPLAY "INGRESA NOMBRE DEL PAIS"
+               ACCEPT WS-NAC-NOMBRE
+               MOVE WS-NAC-COD TO NAC-CODIGO
+               MOVE WS-NAC-NOMBRE TO NAC-NOMBRE
+               PERFORM 2100-GUARDAR-INFO
+               DISPLAY "INGRESAR OTRO PAIS? SI/NO" ACCEPT WS-CONTROL.
+
+           2100-GUARDAR-INFO.
+               WRITE NACIONALIDAD-REGISTRO
+               IF NOT WS-FS-NAC-OK THEN
+                   DISPLAY "ERROR AL CARGAR REGISTRO"
+                   DISPLAY "FILE STATUS " WS-FS-NAC
+               ELSE
+                   MOVE "ALTA" TO WS-AUD-OPERACION
+                   MOVE NAC-CODIGO TO WS-AUD-CLAVE
+                   PERFORM 9900-GRABAR-AUDITORIA
+               END-IF.
+           3000-CERRAR-ARCHIVO.
+               CLOSE NACIONALIDAD.
+               IF NOT WS-FS-NAC-OK THEN
+                   DISPLAY "ERROR AL CERRAR ARCHIVO"
+                   DISPLAY "FILE STATUS " WS-FS-NAC
+               END-IF.
+
+      * MODIFICA EL NOMBRE DEL PAIS CUYO CODIGO SE INDIQUE,
+      * RECONSTRUYENDO EL ARCHIVO COMPLETO EN NACIONAL.TMP
+           0600-MODIFICAR-PAIS.
+               DISPLAY "INGRESA CODIGO DEL PAIS A MODIFICAR"
+               ACCEPT WS-COD-BUSCAR
+               DISPLAY "INGRESA NUEVO NOMBRE DEL PAIS"
+               ACCEPT WS-NOMBRE-NUEVO
+               MOVE "N" TO WS-REGISTRO-ENCONTRADO
+               OPEN INPUT NACIONALIDAD
+               IF WS-FS-NAC-NOEXISTE
+                   DISPLAY "NO HAY PAISES CARGADOS"
+               ELSE
+                   OPEN OUTPUT NACIONALIDAD-TMP
+                   PERFORM 0610-COPIAR-MODIFICANDO UNTIL WS-FS-NAC-NO
+                   CLOSE NACIONALIDAD-TMP
+                   IF REGISTRO-ENCONTRADO-NO
+                       DISPLAY "CODIGO NO ENCONTRADO"
+                   ELSE
+                       MOVE "MODIFICACION" TO WS-AUD-OPERACION
+                       MOVE WS-COD-BUSCAR TO WS-AUD-CLAVE
+                       PERFORM 9900-GRABAR-AUDITORIA
+                   END-IF
+                   PERFORM 0900-REEMPLAZAR-ARCHIVO-NAC
+               END-IF
+               CLOSE NACIONALIDAD.
+
+           0610-COPIAR-MODIFICANDO.
+               READ NACIONALIDAD NEXT RECORD AT END
+                   CONTINUE
+               END-READ
+               IF WS-FS-NAC-OK
+                   IF NAC-CODIGO = WS-COD-BUSCAR
+                       MOVE WS-COD-BUSCAR TO NACTMP-CODIGO
+                       MOVE WS-NOMBRE-NUEVO TO NACTMP-NOMBRE
+                       MOVE "S" TO WS-REGISTRO-ENCONTRADO
+                   ELSE
+                       MOVE NAC-CODIGO TO NACTMP-CODIGO
+                       MOVE NAC-NOMBRE TO NACTMP-NOMBRE
+                   END-IF
+                   WRITE NACTMP-REGISTRO
+               END-IF.
+
+      * ELIMINA EL PAIS CUYO CODIGO SE INDIQUE, RECONSTRUYENDO EL
+      * ARCHIVO COMPLETO EN NACIONAL.TMP SIN ESE REGISTRO
+           0700-BAJA-PAIS.
+               DISPLAY "INGRESA CODIGO DEL PAIS A ELIMINAR"
+               ACCEPT WS-COD-BUSCAR
+               MOVE "N" TO WS-REGISTRO-ENCONTRADO
+               OPEN INPUT NACIONALIDAD
+               IF WS-FS-NAC-NOEXISTE
+                   DISPLAY "NO HAY PAISES CARGADOS"
+               ELSE
+                   OPEN OUTPUT NACIONALIDAD-TMP
+                   PERFORM 0710-COPIAR-OMITIENDO UNTIL WS-FS-NAC-NO
+                   CLOSE NACIONALIDAD-TMP
+                   IF REGISTRO-ENCONTRADO-NO
+                       DISPLAY "CODIGO NO ENCONTRADO"
+                   ELSE
+                       MOVE "BAJA" TO WS-AUD-OPERACION
+                       MOVE WS-COD-BUSCAR TO WS-AUD-CLAVE
+                       PERFORM 9900-GRABAR-AUDITORIA
+                   END-IF
+                   PERFORM 0900-REEMPLAZAR-ARCHIVO-NAC
+               END-IF
+               CLOSE NACIONALIDAD.
+
+           0710-COPIAR-OMITIENDO.
+               READ NACIONALIDAD NEXT RECORD AT END
+                   CONTINUE
+               END-READ
+               IF WS-FS-NAC-OK
+                   IF NAC-CODIGO = WS-COD-BUSCAR
+                       MOVE "S" TO WS-REGISTRO-ENCONTRADO
+                   ELSE
+                       MOVE NAC-CODIGO TO NACTMP-CODIGO
+                       MOVE NAC-NOMBRE TO NACTMP-NOMBRE
+                       WRITE NACTMP-REGISTRO
+                   END-IF
+               END-IF.
+
+      * REEMPLAZA NACIONALIDAD.dat POR EL ARCHIVO DE TRABAJO RECONSTRUIDO
+           0900-REEMPLAZAR-ARCHIVO-NAC.
+               CALL "CBL_DELETE_FILE" USING WS-RUTA-NAC
+                   RETURNING WS-CBL-RESULT
+               CALL "CBL_RENAME_FILE" USING WS-RUTA-NAC-TMP WS-RUTA-NAC
+                   RETURNING WS-CBL-RESULT.
+
+      * AGREGA UNA LINEA AL FINAL DE AUDITORIA.dat CON EL PROGRAMA,
+      * LA OPERACION, LA CLAVE AFECTADA, EL OPERADOR Y LA FECHA/HORA
+           9900-GRABAR-AUDITORIA.
+               OPEN EXTEND AUDITORIA
+               IF WS-FS-AUD-OK
+                   MOVE SPACES TO WS-LINEA-AUDITORIA
+                   STRING "PGENNAC" DELIMITED BY SIZE
+                       " OPERACION=" DELIMITED BY SIZE
+                       WS-AUD-OPERACION DELIMITED BY SIZE
+                       " CLAVE=" DELIMITED BY SIZE
+                       WS-AUD-CLAVE DELIMITED BY SIZE
+                       " OPERADOR=" DELIMITED BY SIZE
+                       WS-OPERADOR DELIMITED BY SIZE
+                       " FECHA=" DELIMITED BY SIZE
+                       FUNCTION CURRENT-DATE DELIMITED BY SIZE
+                       INTO WS-LINEA-AUDITORIA
+                   WRITE AUDITORIA-REGISTRO FROM WS-LINEA-AUDITORIA
+                   CLOSE AUDITORIA
+               END-IF.
+
+       END PROGRAM PGENNAC.
