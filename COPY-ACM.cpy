@@ -0,0 +1,15 @@
+      ******************************************************************
+      * Author: MAXIMILIANO LOZON
+      * Purpose: AREA DE COMUNICACION PARA LA RUTINA MATERIAS
+       01 AreaDeComunicacionMateria.
+           05 DatoDeEntradaMateria.
+               10 Opcion-materia PIC 9.
+               10 Codigo-materia PIC 99.
+           05 DatoDeSalidaMateria.
+               10 NOMBRE-MATERIA PIC X(25).
+               10 HORAS-MATERIA PIC 99.
+               10 DOCENTE-MATERIA PIC X(20).
+           05 DatoDeRetornoMateria.
+               10 RET-COD PIC XX.
+               10 DESC-ERROR PIC X(50).
+      ******************************************************************
