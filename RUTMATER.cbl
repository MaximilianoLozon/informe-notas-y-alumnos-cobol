@@ -4,25 +4,44 @@
        ENVIRONMENT DIVISION.
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
-       SELECT MATERIAS             ASSIGN TO "MATERIAS.dat"
+      * OPTIONAL EVITA ERROR DE APERTURA SI EL ARCHIVO NO EXISTE TODAVIA
+       SELECT OPTIONAL MATERIAS    ASSIGN TO "MATERIAS.dat"
                                        ORGANIZATION IS LINE SEQUENTIAL
                                            FILE STATUS IS WS-FS-MAT.
+      * REGISTRO DE ERRORES COMPARTIDO POR TODOS LOS PROGRAMAS DEL
+      * SISTEMA (PROGRAMA, PARRAFO, CODIGO Y FECHA/HORA)
+       SELECT ERRORLOG             ASSIGN TO "ERRORLOG.dat"
+                                       ORGANIZATION IS LINE SEQUENTIAL
+                                           FILE STATUS IS WS-FS-ERR.
        DATA DIVISION.
        FILE SECTION.
        FD MATERIAS.
            01 MATERIAS-REGISTRO.
               05 MAT-CODIGO PIC ZZ.
               05 MAT-NOMBRE PIC X(25).
+              05 MAT-HORAS PIC 99.
+              05 MAT-DOCENTE PIC X(20).
+
+       FD ERRORLOG.
+           01 ERRORLOG-REGISTRO PIC X(80).
 
        WORKING-STORAGE SECTION.
        01 WS-FS-MAT PIC XX.
            88 WS-FS-MAT-OK VALUE "00".
            88 WS-FS-MAT-NO VALUE "10".
+           88 WS-FS-MAT-NOEXISTE VALUE "05".
+       01 WS-FS-ERR PIC XX.
+           88 WS-FS-ERR-OK VALUE "00".
+       77 WS-ERR-PARRAFO PIC X(25) VALUE SPACES.
+       01 WS-LINEA-ERRORLOG PIC X(80) VALUE SPACES.
        01 TABLA-MATERIAS.
-           05 MATERIA OCCURS 10 TIMES.
+           05 MATERIA OCCURS 50 TIMES.
                10 WS-MAT-COD PIC 99.
                10 WS-MAT-NOMBRE PIC X(25).
+               10 WS-MAT-HORAS PIC 99.
+               10 WS-MAT-DOCENTE PIC X(20).
        77 INDICE PIC 99.
+       77 TOTAL-MATERIAS PIC 99 VALUE 0.
        LINKAGE SECTION.
        COPY "COPY-ACM.cpy".
       * AREA DE PROCEDIMIENTOS
@@ -44,43 +63,83 @@
 
        2000-PROCEDIMIENTO-CREA-TABLA.
        PERFORM 2100-ABRIR-ARCHIVO
+           MOVE 0 TO TOTAL-MATERIAS
+      * LA CARGA SE DETIENE AL LLEGAR AL FIN DEL ARCHIVO, NO A UNA
+      * CANTIDAD FIJA DE FILAS; EL LIMITE DE LA TABLA SOLO ACTUA COMO
+      * TOPE DE SEGURIDAD
            PERFORM 2200-CARGAR-TABLA VARYING INDICE FROM 1 BY 1
-           UNTIL INDICE > 8
-           PERFORM 4000-CERRAR-ARCHIVO.
+           UNTIL WS-FS-MAT-NO OR INDICE > 50
+           PERFORM 4000-CERRAR-ARCHIVO
+           IF TOTAL-MATERIAS = 0
+               MOVE "05" TO RET-COD
+               MOVE "NO HAY MATERIAS CARGADAS" TO DESC-ERROR
+           END-IF.
 
            2100-ABRIR-ARCHIVO.
                OPEN INPUT MATERIAS.
-               IF NOT WS-FS-MAT-OK THEN
+               IF NOT WS-FS-MAT-OK AND NOT WS-FS-MAT-NOEXISTE THEN
                    MOVE "10" TO RET-COD
                    MOVE "ERROR AL ABRIR ARCHIVO" TO DESC-ERROR
+                   MOVE "2100-ABRIR-ARCHIVO" TO WS-ERR-PARRAFO
+                   PERFORM 9901-GRABAR-ERRORLOG
                END-IF.
 
            2200-CARGAR-TABLA.
                PERFORM 2210-EXTRAE-DATO
-               MOVE MAT-CODIGO TO WS-MAT-COD(INDICE)
-               MOVE MAT-NOMBRE TO WS-MAT-NOMBRE(INDICE)
-               MOVE "CARGA EXITOSA" TO DESC-ERROR
-               MOVE "00" TO RET-COD.
+               IF WS-FS-MAT-OK THEN
+                   MOVE MAT-CODIGO TO WS-MAT-COD(INDICE)
+                   MOVE MAT-NOMBRE TO WS-MAT-NOMBRE(INDICE)
+                   MOVE MAT-HORAS TO WS-MAT-HORAS(INDICE)
+                   MOVE MAT-DOCENTE TO WS-MAT-DOCENTE(INDICE)
+                   MOVE "CARGA EXITOSA" TO DESC-ERROR
+                   MOVE "00" TO RET-COD
+                   ADD 1 TO TOTAL-MATERIAS
+               END-IF.
 
            2210-EXTRAE-DATO.
                READ MATERIAS NEXT RECORD AT END
                IF NOT WS-FS-MAT-OK THEN
                    MOVE "10" TO RET-COD
                    MOVE "ERROR AL CARGAR REGISTRO" TO DESC-ERROR
+                   MOVE "2210-EXTRAE-DATO" TO WS-ERR-PARRAFO
+                   PERFORM 9901-GRABAR-ERRORLOG
                END-IF.
            4000-CERRAR-ARCHIVO.
                CLOSE MATERIAS.
                IF NOT WS-FS-MAT-OK THEN
                    MOVE "10" TO RET-COD
                    MOVE "ERROR AL CERRAR ARCHIVO" TO DESC-ERROR
+                   MOVE "4000-CERRAR-ARCHIVO" TO WS-ERR-PARRAFO
+                   PERFORM 9901-GRABAR-ERRORLOG
+               END-IF.
+
+      * AGREGA UNA LINEA AL FINAL DE ERRORLOG.dat CON EL PROGRAMA, EL
+      * PARRAFO DONDE OCURRIO EL PROBLEMA, EL CODIGO DE RETORNO Y LA
+      * FECHA/HORA, PARA QUE UNA CORRIDA DESATENDIDA QUEDE RASTREABLE
+           9901-GRABAR-ERRORLOG.
+               OPEN EXTEND ERRORLOG
+               IF WS-FS-ERR-OK
+                   MOVE SPACES TO WS-LINEA-ERRORLOG
+                   STRING "RUTMATER" DELIMITED BY SIZE
+                       " PARRAFO=" DELIMITED BY SIZE
+                       WS-ERR-PARRAFO DELIMITED BY SIZE
+                       " RETCOD=" DELIMITED BY SIZE
+                       RET-COD DELIMITED BY SIZE
+                       " FECHA=" DELIMITED BY SIZE
+                       FUNCTION CURRENT-DATE DELIMITED BY SIZE
+                       INTO WS-LINEA-ERRORLOG
+                   WRITE ERRORLOG-REGISTRO FROM WS-LINEA-ERRORLOG
+                   CLOSE ERRORLOG
                END-IF.
 
        3000-PROCEDIMIENTO-BUSCA-CODIGO.
            MOVE 0 TO INDICE
                PERFORM VARYING INDICE FROM 1 BY 1
-               UNTIL INDICE > 8 OR RET-COD = "00"
+               UNTIL INDICE > TOTAL-MATERIAS OR RET-COD = "00"
                    IF Codigo-materia = WS-MAT-COD(INDICE) THEN
                        MOVE WS-MAT-NOMBRE(INDICE) TO NOMBRE-MATERIA
+                       MOVE WS-MAT-HORAS(INDICE) TO HORAS-MATERIA
+                       MOVE WS-MAT-DOCENTE(INDICE) TO DOCENTE-MATERIA
                        MOVE "00" TO RET-COD
                    ELSE
                        MOVE "20" TO RET-COD
