@@ -0,0 +1,131 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. PGENNOTA.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+      * OPCIONAL EVITA ERROR DE COMPILACION SI EL ARCHIVO NO EXISTE
+       SELECT NOTAS                ASSIGN TO "NOTAS.dat"
+                                       ORGANIZATION IS LINE SEQUENTIAL
+                                           FILE STATUS IS WS-FS-NOT.
+      * REGISTRO DE AUDITORIA COMPARTIDO POR TODOS LOS PROGRAMAS DE
+      * CARGA DE DATOS (ALTA/MODIFICACION/BAJA, CON OPERADOR Y FECHA)
+       SELECT AUDITORIA           ASSIGN TO "AUDITORIA.dat"
+                                       ORGANIZATION IS LINE SEQUENTIAL
+                                           FILE STATUS IS WS-FS-AUD.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD NOTAS.
+           01 NOTAS-ALUMNOS.
+              05 NOT-NRO-ALUMNO PIC 9(4).
+              05 NOT-NRO-MATERIA PIC 99.
+              05 NOT-ANIO PIC 9(4).
+              05 NOT-MES PIC 99.
+              05 NOT-NOTA PIC 99V9.
+
+       FD AUDITORIA.
+           01 AUDITORIA-REGISTRO PIC X(80).
+
+       WORKING-STORAGE SECTION.
+      *  WorkingStorage-FileStatus-Notas.
+       01 WS-FS-NOT PIC XX.
+           88 WS-FS-NOT-OK VALUE "00".
+           88 WS-FS-NOT-NO VALUE "10".
+       01 WS-FS-AUD PIC XX.
+           88 WS-FS-AUD-OK VALUE "00".
+           88 WS-FS-AUD-NO VALUE "10".
+
+      * OPERADOR QUE ESTA USANDO EL PROGRAMA, PEDIDO UNA SOLA VEZ AL
+      * PRINCIPIO Y VOLCADO EN CADA LINEA DE AUDITORIA
+       77 WS-OPERADOR PIC X(10) VALUE SPACES.
+       77 WS-AUD-OPERACION PIC X(12) VALUE SPACES.
+       77 WS-AUD-CLAVE PIC X(10) VALUE SPACES.
+       77 WS-LINEA-AUDITORIA PIC X(80) VALUE SPACES.
+
+       77 WS-NOT-ALUMNO PIC 9(4) VALUE ZERO.
+       77 WS-NOT-MATERIA PIC 99 VALUE ZERO.
+       77 WS-NOT-ANIO PIC 9(4) VALUE ZERO.
+       77 WS-NOT-MES PIC 99 VALUE ZERO.
+       77 WS-NOT-NOTA PIC 99V9 VALUE ZERO.
+       01 WS-CONTROL PIC XX.
+           88 WS-CONTROL-OK VALUE "SI".
+           88 WS-CONTROL-NO VALUE "NO".
+
+       PROCEDURE DIVISION.
+       0000-MAIN-PROCEDURE.
+           DISPLAY "INGRESE SU ID DE OPERADOR"
+           ACCEPT WS-OPERADOR
+           PERFORM 1000-ABRIR-ARCHIVO
+           PERFORM 2000-PROCES-INFO
+           UNTIL WS-CONTROL-NO OR WS-FS-NOT-NO
+           PERFORM 3000-CERRAR-ARCHIVO
+           STOP RUN.
+
+           1000-ABRIR-ARCHIVO.
+               OPEN EXTEND NOTAS.
+               IF NOT WS-FS-NOT-OK THEN
+                   DISPLAY "ERROR AL ABRIR ARCHIVO"
+                   DISPLAY "FILE STATUS " WS-FS-NOT
+               END-IF.
+           2000-PROCES-INFO.
+               DISPLAY "INGRESA NRO DE ALUMNO"
+               ACCEPT WS-NOT-ALUMNO
+               DISPLAY "INGRESA NRO DE MATERIA"
+               ACCEPT WS-NOT-MATERIA
+               DISPLAY "INGRESA AÑO DE LA NOTA"
+               ACCEPT WS-NOT-ANIO
+               DISPLAY "INGRESA MES DE LA NOTA"
+               ACCEPT WS-NOT-MES
+               DISPLAY "INGRESA LA NOTA (CON UN DECIMAL, EJ. 8.5)"
+               ACCEPT WS-NOT-NOTA
+               MOVE WS-NOT-ALUMNO TO NOT-NRO-ALUMNO
+               MOVE WS-NOT-MATERIA TO NOT-NRO-MATERIA
+               MOVE WS-NOT-ANIO TO NOT-ANIO
+               MOVE WS-NOT-MES TO NOT-MES
+               MOVE WS-NOT-NOTA TO NOT-NOTA
+               PERFORM 2100-GUARDAR-INFO
+               DISPLAY "INGRESAR OTRA NOTA? SI/NO" ACCEPT WS-CONTROL.
+
+           2100-GUARDAR-INFO.
+               WRITE NOTAS-ALUMNOS
+               IF NOT WS-FS-NOT-OK THEN
+                   DISPLAY "ERROR AL CARGAR REGISTRO"
+                   DISPLAY "FILE STATUS " WS-FS-NOT
+               ELSE
+                   MOVE "ALTA" TO WS-AUD-OPERACION
+                   MOVE SPACES TO WS-AUD-CLAVE
+                   STRING NOT-NRO-ALUMNO DELIMITED BY SIZE
+                       "-" DELIMITED BY SIZE
+                       NOT-NRO-MATERIA DELIMITED BY SIZE
+                       INTO WS-AUD-CLAVE
+                   PERFORM 9900-GRABAR-AUDITORIA
+               END-IF.
+           3000-CERRAR-ARCHIVO.
+               CLOSE NOTAS.
+               IF NOT WS-FS-NOT-OK THEN
+                   DISPLAY "ERROR AL CERRAR ARCHIVO"
+                   DISPLAY "FILE STATUS " WS-FS-NOT
+               END-IF.
+
+      * AGREGA UNA LINEA AL FINAL DE AUDITORIA.dat CON EL PROGRAMA,
+      * LA OPERACION, LA CLAVE AFECTADA, EL OPERADOR Y LA FECHA/HORA
+           9900-GRABAR-AUDITORIA.
+               OPEN EXTEND AUDITORIA
+               IF WS-FS-AUD-OK
+                   MOVE SPACES TO WS-LINEA-AUDITORIA
+                   STRING "PGENNOTA" DELIMITED BY SIZE
+                       " OPERACION=" DELIMITED BY SIZE
+                       WS-AUD-OPERACION DELIMITED BY SIZE
+                       " CLAVE=" DELIMITED BY SIZE
+                       WS-AUD-CLAVE DELIMITED BY SIZE
+                       " OPERADOR=" DELIMITED BY SIZE
+                       WS-OPERADOR DELIMITED BY SIZE
+                       " FECHA=" DELIMITED BY SIZE
+                       FUNCTION CURRENT-DATE DELIMITED BY SIZE
+                       INTO WS-LINEA-AUDITORIA
+                   WRITE AUDITORIA-REGISTRO FROM WS-LINEA-AUDITORIA
+                   CLOSE AUDITORIA
+               END-IF.
+
+       END PROGRAM PGENNOTA.
