@@ -0,0 +1,317 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. PGENALU.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+      * OPCIONAL EVITA ERROR DE COMPILACION SI EL ARCHIVO NO EXISTE
+      * OPTIONAL EVITA ERROR DE APERTURA SI EL ARCHIVO NO EXISTE TODAVIA
+       SELECT OPTIONAL ALUMNOS     ASSIGN TO "ALUMNOS.dat"
+                                       ORGANIZATION IS LINE SEQUENTIAL
+                                           FILE STATUS IS WS-FS-ALU.
+      * ARCHIVO DE TRABAJO PARA MODIFICAR/ELIMINAR (NO SE PUEDE
+      * REESCRIBIR UN REGISTRO LINE SEQUENTIAL EN EL MEDIO DEL ARCHIVO)
+       SELECT ALUMNOS-TMP          ASSIGN TO "ALUMNOS.TMP"
+                                       ORGANIZATION IS LINE SEQUENTIAL
+                                           FILE STATUS IS WS-FS-ALU-TMP.
+      * REGISTRO DE AUDITORIA COMPARTIDO POR TODOS LOS PROGRAMAS DE
+      * CARGA DE DATOS (ALTA/MODIFICACION/BAJA, CON OPERADOR Y FECHA)
+       SELECT AUDITORIA           ASSIGN TO "AUDITORIA.dat"
+                                       ORGANIZATION IS LINE SEQUENTIAL
+                                           FILE STATUS IS WS-FS-AUD.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD ALUMNOS.
+           01 ALUMNOS-REGISTRO.
+              05 ALU-NRO-ALUMNO PIC 9(4).
+              05 ALU-NOMBRE PIC X(23).
+              05 ALU-NRO-PAIS PIC 999.
+              05 ALU-ANIO PIC 9(4).
+              05 ALU-MES PIC 99.
+              05 ALU-DOCUMENTO PIC 9(8).
+              05 ALU-SECCION PIC X(2).
+              05 ALU-ESTADO PIC X.
+                 88 ALU-ESTADO-ACTIVO VALUE "A".
+                 88 ALU-ESTADO-INACTIVO VALUE "I".
+
+       FD ALUMNOS-TMP.
+           01 ALUTMP-REGISTRO.
+              05 ALUTMP-NRO-ALUMNO PIC 9(4).
+              05 ALUTMP-NOMBRE PIC X(23).
+              05 ALUTMP-NRO-PAIS PIC 999.
+              05 ALUTMP-ANIO PIC 9(4).
+              05 ALUTMP-MES PIC 99.
+              05 ALUTMP-DOCUMENTO PIC 9(8).
+              05 ALUTMP-SECCION PIC X(2).
+              05 ALUTMP-ESTADO PIC X.
+
+       FD AUDITORIA.
+           01 AUDITORIA-REGISTRO PIC X(80).
+
+       WORKING-STORAGE SECTION.
+      *  WorkingStorage-FileStatus-Alumnos.
+       01 WS-FS-ALU PIC XX.
+           88 WS-FS-ALU-OK VALUE "00".
+           88 WS-FS-ALU-NO VALUE "10".
+           88 WS-FS-ALU-NOEXISTE VALUE "05".
+       01 WS-FS-ALU-TMP PIC XX.
+           88 WS-FS-ALU-TMP-OK VALUE "00".
+           88 WS-FS-ALU-TMP-NO VALUE "10".
+       01 WS-FS-AUD PIC XX.
+           88 WS-FS-AUD-OK VALUE "00".
+           88 WS-FS-AUD-NO VALUE "10".
+
+      * OPERADOR QUE ESTA USANDO EL PROGRAMA, PEDIDO UNA SOLA VEZ AL
+      * PRINCIPIO Y VOLCADO EN CADA LINEA DE AUDITORIA
+       77 WS-OPERADOR PIC X(10) VALUE SPACES.
+       77 WS-AUD-OPERACION PIC X(12) VALUE SPACES.
+       77 WS-AUD-CLAVE PIC X(10) VALUE SPACES.
+       77 WS-LINEA-AUDITORIA PIC X(80) VALUE SPACES.
+
+       77 WS-ALU-NRO PIC 9(4) VALUE ZERO.
+       77 WS-ALU-NOMBRE PIC X(23) VALUE SPACES.
+       77 WS-ALU-PAIS PIC 999 VALUE ZERO.
+       77 WS-ALU-ANIO PIC 9(4) VALUE ZERO.
+       77 WS-ALU-MES PIC 99 VALUE ZERO.
+       77 WS-ALU-DOCUMENTO PIC 9(8) VALUE ZERO.
+       77 WS-ALU-SECCION PIC X(2) VALUE SPACES.
+       01 WS-ALU-ACTIVO PIC X VALUE "S".
+           88 WS-ALU-ACTIVO-SI VALUE "S".
+           88 WS-ALU-ACTIVO-NO VALUE "N".
+       01 WS-CONTROL PIC XX.
+           88 WS-CONTROL-OK VALUE "SI".
+           88 WS-CONTROL-NO VALUE "NO".
+       77 WS-OPCION-MENU PIC 9 VALUE 0.
+       77 WS-NRO-BUSCAR PIC 9(4) VALUE ZERO.
+       01 WS-REGISTRO-ENCONTRADO PIC X VALUE "N".
+           88 REGISTRO-ENCONTRADO-SI VALUE "S".
+           88 REGISTRO-ENCONTRADO-NO VALUE "N".
+       01 WS-RUTA-ALU PIC X(11) VALUE "ALUMNOS.dat".
+       01 WS-RUTA-ALU-TMP PIC X(11) VALUE "ALUMNOS.TMP".
+       77 WS-CBL-RESULT PIC 9(8) COMP-5 VALUE 0.
+
+       PROCEDURE DIVISION.
+       0000-MAIN-PROCEDURE.
+           DISPLAY "INGRESE SU ID DE OPERADOR"
+           ACCEPT WS-OPERADOR
+           PERFORM 0100-MOSTRAR-MENU
+           UNTIL WS-OPCION-MENU = 4
+           STOP RUN.
+
+           0100-MOSTRAR-MENU.
+               DISPLAY "1. ALTA DE ALUMNO"
+               DISPLAY "2. MODIFICAR ALUMNO"
+               DISPLAY "3. ELIMINAR ALUMNO"
+               DISPLAY "4. SALIR"
+               ACCEPT WS-OPCION-MENU
+               EVALUATE WS-OPCION-MENU
+                   WHEN 1
+                       PERFORM 0200-ALTA-ALUMNOS
+                   WHEN 2
+                       PERFORM 0600-MODIFICAR-ALUMNO
+                   WHEN 3
+                       PERFORM 0700-BAJA-ALUMNO
+                   WHEN 4
+                       CONTINUE
+                   WHEN OTHER
+                       DISPLAY "OPCION INVALIDA"
+               END-EVALUATE.
+
+           0200-ALTA-ALUMNOS.
+               PERFORM 1000-ABRIR-ARCHIVO
+               PERFORM 2000-PROCES-INFO
+               UNTIL WS-CONTROL-NO OR WS-FS-ALU-NO
+               PERFORM 3000-CERRAR-ARCHIVO.
+
+           1000-ABRIR-ARCHIVO.
+               OPEN EXTEND ALUMNOS.
+               IF NOT WS-FS-ALU-OK THEN
+                   DISPLAY "ERROR AL ABRIR ARCHIVO"
+                   DISPLAY "FILE STATUS " WS-FS-ALU
+               END-IF.
+           2000-PROCES-INFO.
+               DISPLAY "INGRESA NRO DE ALUMNO"
+               ACCEPT WS-ALU-NRO
+               DISPLAY "INGRESA NOMBRE DEL ALUMNO"
+               ACCEPT WS-ALU-NOMBRE
+               DISPLAY "INGRESA NRO DE PAIS"
+               ACCEPT WS-ALU-PAIS
+               DISPLAY "INGRESA AÑO DE INGRESO"
+               ACCEPT WS-ALU-ANIO
+               DISPLAY "INGRESA MES DE INGRESO"
+               ACCEPT WS-ALU-MES
+               DISPLAY "INGRESA NRO DE DOCUMENTO"
+               ACCEPT WS-ALU-DOCUMENTO
+               DISPLAY "INGRESA SECCION"
+               ACCEPT WS-ALU-SECCION
+               MOVE WS-ALU-NRO TO ALU-NRO-ALUMNO
+               MOVE WS-ALU-NOMBRE TO ALU-NOMBRE
+               MOVE WS-ALU-PAIS TO ALU-NRO-PAIS
+               MOVE WS-ALU-ANIO TO ALU-ANIO
+               MOVE WS-ALU-MES TO ALU-MES
+               MOVE WS-ALU-DOCUMENTO TO ALU-DOCUMENTO
+               MOVE WS-ALU-SECCION TO ALU-SECCION
+               MOVE "A" TO ALU-ESTADO
+               PERFORM 2100-GUARDAR-INFO
+               DISPLAY "INGRESAR OTRO ALUMNO? SI/NO" ACCEPT WS-CONTROL.
+
+           2100-GUARDAR-INFO.
+               WRITE ALUMNOS-REGISTRO
+               IF NOT WS-FS-ALU-OK THEN
+                   DISPLAY "ERROR AL CARGAR REGISTRO"
+                   DISPLAY "FILE STATUS " WS-FS-ALU
+               ELSE
+                   MOVE "ALTA" TO WS-AUD-OPERACION
+                   MOVE ALU-NRO-ALUMNO TO WS-AUD-CLAVE
+                   PERFORM 9900-GRABAR-AUDITORIA
+               END-IF.
+           3000-CERRAR-ARCHIVO.
+               CLOSE ALUMNOS.
+               IF NOT WS-FS-ALU-OK THEN
+                   DISPLAY "ERROR AL CERRAR ARCHIVO"
+                   DISPLAY "FILE STATUS " WS-FS-ALU
+               END-IF.
+
+      * MODIFICA LOS DATOS DEL ALUMNO CUYO NRO SE INDIQUE,
+      * RECONSTRUYENDO EL ARCHIVO COMPLETO EN ALUMNOS.TMP
+           0600-MODIFICAR-ALUMNO.
+               DISPLAY "INGRESA NRO DE ALUMNO A MODIFICAR"
+               ACCEPT WS-NRO-BUSCAR
+               DISPLAY "INGRESA NUEVO NOMBRE DEL ALUMNO"
+               ACCEPT WS-ALU-NOMBRE
+               DISPLAY "INGRESA NUEVO NRO DE PAIS"
+               ACCEPT WS-ALU-PAIS
+               DISPLAY "INGRESA NUEVO AÑO DE INGRESO"
+               ACCEPT WS-ALU-ANIO
+               DISPLAY "INGRESA NUEVO MES DE INGRESO"
+               ACCEPT WS-ALU-MES
+               DISPLAY "INGRESA NUEVO NRO DE DOCUMENTO"
+               ACCEPT WS-ALU-DOCUMENTO
+               DISPLAY "INGRESA NUEVA SECCION"
+               ACCEPT WS-ALU-SECCION
+               DISPLAY "ALUMNO ACTIVO? S/N"
+               ACCEPT WS-ALU-ACTIVO
+               MOVE "N" TO WS-REGISTRO-ENCONTRADO
+               OPEN INPUT ALUMNOS
+               IF WS-FS-ALU-NOEXISTE
+                   DISPLAY "NO HAY ALUMNOS CARGADOS"
+               ELSE
+                   OPEN OUTPUT ALUMNOS-TMP
+                   PERFORM 0610-COPIAR-MODIFICANDO UNTIL WS-FS-ALU-NO
+                   CLOSE ALUMNOS-TMP
+                   IF REGISTRO-ENCONTRADO-NO
+                       DISPLAY "NRO DE ALUMNO NO ENCONTRADO"
+                   ELSE
+                       MOVE "MODIFICACION" TO WS-AUD-OPERACION
+                       MOVE WS-NRO-BUSCAR TO WS-AUD-CLAVE
+                       PERFORM 9900-GRABAR-AUDITORIA
+                   END-IF
+                   PERFORM 0900-REEMPLAZAR-ARCHIVO-ALUMNOS
+               END-IF
+               CLOSE ALUMNOS.
+
+           0610-COPIAR-MODIFICANDO.
+               READ ALUMNOS NEXT RECORD AT END
+                   CONTINUE
+               END-READ
+               IF WS-FS-ALU-OK
+                   IF ALU-NRO-ALUMNO = WS-NRO-BUSCAR
+                       MOVE WS-NRO-BUSCAR TO ALUTMP-NRO-ALUMNO
+                       MOVE WS-ALU-NOMBRE TO ALUTMP-NOMBRE
+                       MOVE WS-ALU-PAIS TO ALUTMP-NRO-PAIS
+                       MOVE WS-ALU-ANIO TO ALUTMP-ANIO
+                       MOVE WS-ALU-MES TO ALUTMP-MES
+                       MOVE WS-ALU-DOCUMENTO TO ALUTMP-DOCUMENTO
+                       MOVE WS-ALU-SECCION TO ALUTMP-SECCION
+                       IF WS-ALU-ACTIVO-SI
+                           MOVE "A" TO ALUTMP-ESTADO
+                       ELSE
+                           MOVE "I" TO ALUTMP-ESTADO
+                       END-IF
+                       MOVE "S" TO WS-REGISTRO-ENCONTRADO
+                   ELSE
+                       MOVE ALU-NRO-ALUMNO TO ALUTMP-NRO-ALUMNO
+                       MOVE ALU-NOMBRE TO ALUTMP-NOMBRE
+                       MOVE ALU-NRO-PAIS TO ALUTMP-NRO-PAIS
+                       MOVE ALU-ANIO TO ALUTMP-ANIO
+                       MOVE ALU-MES TO ALUTMP-MES
+                       MOVE ALU-DOCUMENTO TO ALUTMP-DOCUMENTO
+                       MOVE ALU-SECCION TO ALUTMP-SECCION
+                       MOVE ALU-ESTADO TO ALUTMP-ESTADO
+                   END-IF
+                   WRITE ALUTMP-REGISTRO
+               END-IF.
+
+      * ELIMINA EL ALUMNO CUYO NRO SE INDIQUE, RECONSTRUYENDO EL
+      * ARCHIVO COMPLETO EN ALUMNOS.TMP SIN ESE REGISTRO
+           0700-BAJA-ALUMNO.
+               DISPLAY "INGRESA NRO DE ALUMNO A ELIMINAR"
+               ACCEPT WS-NRO-BUSCAR
+               MOVE "N" TO WS-REGISTRO-ENCONTRADO
+               OPEN INPUT ALUMNOS
+               IF WS-FS-ALU-NOEXISTE
+                   DISPLAY "NO HAY ALUMNOS CARGADOS"
+               ELSE
+                   OPEN OUTPUT ALUMNOS-TMP
+                   PERFORM 0710-COPIAR-OMITIENDO UNTIL WS-FS-ALU-NO
+                   CLOSE ALUMNOS-TMP
+                   IF REGISTRO-ENCONTRADO-NO
+                       DISPLAY "NRO DE ALUMNO NO ENCONTRADO"
+                   ELSE
+                       MOVE "BAJA" TO WS-AUD-OPERACION
+                       MOVE WS-NRO-BUSCAR TO WS-AUD-CLAVE
+                       PERFORM 9900-GRABAR-AUDITORIA
+                   END-IF
+                   PERFORM 0900-REEMPLAZAR-ARCHIVO-ALUMNOS
+               END-IF
+               CLOSE ALUMNOS.
+
+           0710-COPIAR-OMITIENDO.
+               READ ALUMNOS NEXT RECORD AT END
+                   CONTINUE
+               END-READ
+               IF WS-FS-ALU-OK
+                   IF ALU-NRO-ALUMNO = WS-NRO-BUSCAR
+                       MOVE "S" TO WS-REGISTRO-ENCONTRADO
+                   ELSE
+                       MOVE ALU-NRO-ALUMNO TO ALUTMP-NRO-ALUMNO
+                       MOVE ALU-NOMBRE TO ALUTMP-NOMBRE
+                       MOVE ALU-NRO-PAIS TO ALUTMP-NRO-PAIS
+                       MOVE ALU-ANIO TO ALUTMP-ANIO
+                       MOVE ALU-MES TO ALUTMP-MES
+                       MOVE ALU-DOCUMENTO TO ALUTMP-DOCUMENTO
+                       MOVE ALU-SECCION TO ALUTMP-SECCION
+                       MOVE ALU-ESTADO TO ALUTMP-ESTADO
+                       WRITE ALUTMP-REGISTRO
+                   END-IF
+               END-IF.
+
+      * REEMPLAZA ALUMNOS.dat POR EL ARCHIVO DE TRABAJO RECONSTRUIDO
+           0900-REEMPLAZAR-ARCHIVO-ALUMNOS.
+               CALL "CBL_DELETE_FILE" USING WS-RUTA-ALU
+                   RETURNING WS-CBL-RESULT
+               CALL "CBL_RENAME_FILE" USING WS-RUTA-ALU-TMP WS-RUTA-ALU
+                   RETURNING WS-CBL-RESULT.
+
+      * AGREGA UNA LINEA AL FINAL DE AUDITORIA.dat CON EL PROGRAMA,
+      * LA OPERACION, LA CLAVE AFECTADA, EL OPERADOR Y LA FECHA/HORA
+           9900-GRABAR-AUDITORIA.
+               OPEN EXTEND AUDITORIA
+               IF WS-FS-AUD-OK
+                   MOVE SPACES TO WS-LINEA-AUDITORIA
+                   STRING "PGENALU" DELIMITED BY SIZE
+                       " OPERACION=" DELIMITED BY SIZE
+                       WS-AUD-OPERACION DELIMITED BY SIZE
+                       " CLAVE=" DELIMITED BY SIZE
+                       WS-AUD-CLAVE DELIMITED BY SIZE
+                       " OPERADOR=" DELIMITED BY SIZE
+                       WS-OPERADOR DELIMITED BY SIZE
+                       " FECHA=" DELIMITED BY SIZE
+                       FUNCTION CURRENT-DATE DELIMITED BY SIZE
+                       INTO WS-LINEA-AUDITORIA
+                   WRITE AUDITORIA-REGISTRO FROM WS-LINEA-AUDITORIA
+                   CLOSE AUDITORIA
+               END-IF.
+
+       END PROGRAM PGENALU.
